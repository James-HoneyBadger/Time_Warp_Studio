@@ -6,24 +6,92 @@
       *   📊 Sales Report Generator
       *   Demonstrates: tables, PERFORM, COMPUTE,
       *   formatted output, STRING operations
+      *
+      *   Sales figures are now read from SALESIN
+      *   instead of being hardcoded, so the region
+      *   table is sized to whatever the file holds.
       * ══════════════════════════════════════════
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO SALESIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+           SELECT PRIOR-FILE ASSIGN TO PRIORIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PRIOR-FILE-STATUS.
+           SELECT CSV-FILE   ASSIGN TO CSVOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS.
+       01  SALES-RECORD.
+           05  SF-REGION-NAME     PIC X(12).
+           05  SF-Q1              PIC 9(6)V99.
+           05  SF-Q2              PIC 9(6)V99.
+           05  SF-Q3              PIC 9(6)V99.
+           05  SF-Q4              PIC 9(6)V99.
+
+       FD  PRIOR-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 21 CHARACTERS.
+       01  PRIOR-RECORD.
+           05  PY-REGION-NAME     PIC X(12).
+           05  PY-TOTAL           PIC 9(7)V99.
+
+       FD  CSV-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CSV-RECORD             PIC X(100).
+
        WORKING-STORAGE SECTION.
 
        01 WS-TITLE      PIC X(40)
            VALUE "QUARTERLY SALES REPORT".
        01 WS-DATE        PIC X(10)  VALUE "2025-03-15".
 
+       01 WS-EOF-SWITCH   PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+       01 WS-PRIOR-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-PRIOR-END-OF-FILE    VALUE 'Y'.
+       01 WS-PRIOR-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-REGION-COUNT PIC 9(2)  VALUE ZEROS.
+       01 WS-PRIOR-COUNT  PIC 9(2)  VALUE ZEROS.
+       01 WS-MAX-REGIONS  PIC 9(2)  VALUE 20.
+
        01 WS-SALES-TABLE.
-           05 WS-REGION OCCURS 4 TIMES.
+           05 WS-REGION OCCURS 1 TO 20 TIMES
+                  DEPENDING ON WS-REGION-COUNT.
                10 WS-REGION-NAME PIC X(12).
                10 WS-Q1         PIC 9(6)V99.
                10 WS-Q2         PIC 9(6)V99.
                10 WS-Q3         PIC 9(6)V99.
                10 WS-Q4         PIC 9(6)V99.
+               10 WS-REGION-TOTAL     PIC 9(7)V99.
+               10 WS-PRIOR-MATCH-TOTAL PIC 9(7)V99.
+               10 WS-YOY-VARIANCE     PIC S9(3)V99.
+               10 WS-PRIOR-MATCH-SW   PIC X(1).
+                   88  WS-PRIOR-MATCH-FOUND    VALUE 'Y'.
 
-       01 WS-IDX         PIC 9.
+       01 WS-PRIOR-TABLE.
+           05 WS-PRIOR-REGION OCCURS 1 TO 20 TIMES
+                  DEPENDING ON WS-PRIOR-COUNT.
+               10 WS-PRIOR-REGION-NAME PIC X(12).
+               10 WS-PRIOR-TOTAL       PIC 9(7)V99.
+
+       01 WS-PIDX         PIC 9(2).
+       01 WS-EDIT-VARIANCE PIC -ZZ9.99.
+       01 WS-CSV-AMOUNT    PIC Z(6)9.99.
+       01 WS-CSV-FIELD     PIC X(10).
+       01 WS-CSV-PTR       PIC 9(4).
+
+       01 WS-IDX         PIC 9(2).
        01 WS-TOTAL       PIC 9(7)V99.
        01 WS-GRAND-TOTAL PIC 9(8)V99 VALUE 0.
        01 WS-AVG         PIC 9(6)V99.
@@ -36,36 +104,72 @@
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM INIT-DATA
+           PERFORM READ-SALES-DATA
+           PERFORM READ-PRIOR-YEAR-DATA
            PERFORM PRINT-HEADER
            PERFORM PRINT-DETAIL-LINES
            PERFORM PRINT-SUMMARY
+           PERFORM PRINT-YOY-COMPARISON
+           PERFORM WRITE-CSV-EXPORT
            STOP RUN.
 
-       INIT-DATA.
-           MOVE "North"       TO WS-REGION-NAME(1)
-           MOVE 125000.50     TO WS-Q1(1)
-           MOVE 138500.75     TO WS-Q2(1)
-           MOVE 142300.00     TO WS-Q3(1)
-           MOVE 165800.25     TO WS-Q4(1)
-
-           MOVE "South"       TO WS-REGION-NAME(2)
-           MOVE 98750.00      TO WS-Q1(2)
-           MOVE 102400.50     TO WS-Q2(2)
-           MOVE 115600.75     TO WS-Q3(2)
-           MOVE 128900.00     TO WS-Q4(2)
-
-           MOVE "East"        TO WS-REGION-NAME(3)
-           MOVE 156200.00     TO WS-Q1(3)
-           MOVE 162800.50     TO WS-Q2(3)
-           MOVE 171500.25     TO WS-Q3(3)
-           MOVE 185400.00     TO WS-Q4(3)
-
-           MOVE "West"        TO WS-REGION-NAME(4)
-           MOVE 87500.00      TO WS-Q1(4)
-           MOVE 94200.75      TO WS-Q2(4)
-           MOVE 101800.50     TO WS-Q3(4)
-           MOVE 112300.25     TO WS-Q4(4).
+       READ-SALES-DATA.
+           OPEN INPUT SALES-FILE
+
+           READ SALES-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-FILE
+                       OR WS-REGION-COUNT = WS-MAX-REGIONS
+               ADD 1 TO WS-REGION-COUNT
+               MOVE WS-REGION-COUNT TO WS-IDX
+
+               MOVE SF-REGION-NAME TO WS-REGION-NAME(WS-IDX)
+               MOVE SF-Q1          TO WS-Q1(WS-IDX)
+               MOVE SF-Q2          TO WS-Q2(WS-IDX)
+               MOVE SF-Q3          TO WS-Q3(WS-IDX)
+               MOVE SF-Q4          TO WS-Q4(WS-IDX)
+
+               READ SALES-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM
+
+           CLOSE SALES-FILE.
+
+      *    PRIORIN is optional -- a run with no prior-year file on
+      *    hand still owes the sales report, summary, and CSV export
+      *    READ-SALES-DATA already built, so a missing/bad file here
+      *    just leaves WS-PRIOR-COUNT at zero (PRINT-YOY-COMPARISON
+      *    already prints N/A when a region has no prior-year match)
+      *    instead of abending the whole job.
+       READ-PRIOR-YEAR-DATA.
+           OPEN INPUT PRIOR-FILE
+
+           IF WS-PRIOR-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-PRIOR-EOF-SWITCH
+           ELSE
+               READ PRIOR-FILE
+                   AT END MOVE 'Y' TO WS-PRIOR-EOF-SWITCH
+               END-READ
+
+               PERFORM UNTIL WS-PRIOR-END-OF-FILE
+                           OR WS-PRIOR-COUNT = WS-MAX-REGIONS
+                   ADD 1 TO WS-PRIOR-COUNT
+                   MOVE WS-PRIOR-COUNT TO WS-PIDX
+
+                   MOVE PY-REGION-NAME
+                       TO WS-PRIOR-REGION-NAME(WS-PIDX)
+                   MOVE PY-TOTAL       TO WS-PRIOR-TOTAL(WS-PIDX)
+
+                   READ PRIOR-FILE
+                       AT END MOVE 'Y' TO WS-PRIOR-EOF-SWITCH
+                   END-READ
+               END-PERFORM
+
+               CLOSE PRIOR-FILE
+           END-IF.
 
        PRINT-HEADER.
            DISPLAY "╔══════════════════════════════════════"
@@ -83,11 +187,12 @@
 
        PRINT-DETAIL-LINES.
            PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > 4
+               UNTIL WS-IDX > WS-REGION-COUNT
                COMPUTE WS-TOTAL = WS-Q1(WS-IDX)
                    + WS-Q2(WS-IDX)
                    + WS-Q3(WS-IDX)
                    + WS-Q4(WS-IDX)
+               MOVE WS-TOTAL TO WS-REGION-TOTAL(WS-IDX)
 
                ADD WS-TOTAL TO WS-GRAND-TOTAL
 
@@ -121,3 +226,111 @@
                    "════════════════════╝"
            DISPLAY " "
            DISPLAY "✅ Report generation complete.".
+
+       PRINT-YOY-COMPARISON.
+           DISPLAY " "
+           DISPLAY "── Year-Over-Year Comparison ──"
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REGION-COUNT
+               MOVE ZEROS TO WS-PRIOR-MATCH-TOTAL(WS-IDX)
+               MOVE ZEROS TO WS-YOY-VARIANCE(WS-IDX)
+               MOVE SPACES TO WS-PRIOR-MATCH-SW(WS-IDX)
+
+               PERFORM VARYING WS-PIDX FROM 1 BY 1
+                   UNTIL WS-PIDX > WS-PRIOR-COUNT
+                   IF WS-REGION-NAME(WS-IDX) =
+                           WS-PRIOR-REGION-NAME(WS-PIDX)
+                       MOVE WS-PRIOR-TOTAL(WS-PIDX)
+                           TO WS-PRIOR-MATCH-TOTAL(WS-IDX)
+                       MOVE 'Y' TO WS-PRIOR-MATCH-SW(WS-IDX)
+                   END-IF
+               END-PERFORM
+
+               IF WS-PRIOR-MATCH-FOUND(WS-IDX)
+                   AND WS-PRIOR-MATCH-TOTAL(WS-IDX) NOT = ZEROS
+                   COMPUTE WS-YOY-VARIANCE(WS-IDX) ROUNDED =
+                       ((WS-REGION-TOTAL(WS-IDX) -
+                           WS-PRIOR-MATCH-TOTAL(WS-IDX)) /
+                           WS-PRIOR-MATCH-TOTAL(WS-IDX)) * 100
+                   MOVE WS-YOY-VARIANCE(WS-IDX) TO WS-EDIT-VARIANCE
+                   DISPLAY "  " WS-REGION-NAME(WS-IDX)
+                       "  YoY: " WS-EDIT-VARIANCE "%"
+               ELSE
+                   IF WS-PRIOR-MATCH-FOUND(WS-IDX)
+                       DISPLAY "  " WS-REGION-NAME(WS-IDX)
+                           "  YoY: N/A (prior year total is zero)"
+                   ELSE
+                       DISPLAY "  " WS-REGION-NAME(WS-IDX)
+                           "  YoY: N/A (no prior year data)"
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *================================================================
+      *    Exports the current sales table, with the matching prior-
+      *    year total and YoY variance computed in PRINT-YOY-
+      *    COMPARISON, as a comma-separated file.
+       WRITE-CSV-EXPORT.
+           OPEN OUTPUT CSV-FILE
+
+           MOVE "REGION,Q1,Q2,Q3,Q4,TOTAL,PRIOR_YEAR,YOY_PERCENT"
+               TO CSV-RECORD
+           WRITE CSV-RECORD
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REGION-COUNT
+               MOVE SPACES TO CSV-RECORD
+               MOVE 1      TO WS-CSV-PTR
+
+               STRING WS-REGION-NAME(WS-IDX) DELIMITED BY SPACE
+                      ","                    DELIMITED BY SIZE
+                   INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+
+               MOVE WS-Q1(WS-IDX) TO WS-CSV-AMOUNT
+               MOVE FUNCTION TRIM(WS-CSV-AMOUNT) TO WS-CSV-FIELD
+               STRING WS-CSV-FIELD  DELIMITED BY SPACE
+                      ","           DELIMITED BY SIZE
+                   INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+
+               MOVE WS-Q2(WS-IDX) TO WS-CSV-AMOUNT
+               MOVE FUNCTION TRIM(WS-CSV-AMOUNT) TO WS-CSV-FIELD
+               STRING WS-CSV-FIELD  DELIMITED BY SPACE
+                      ","           DELIMITED BY SIZE
+                   INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+
+               MOVE WS-Q3(WS-IDX) TO WS-CSV-AMOUNT
+               MOVE FUNCTION TRIM(WS-CSV-AMOUNT) TO WS-CSV-FIELD
+               STRING WS-CSV-FIELD  DELIMITED BY SPACE
+                      ","           DELIMITED BY SIZE
+                   INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+
+               MOVE WS-Q4(WS-IDX) TO WS-CSV-AMOUNT
+               MOVE FUNCTION TRIM(WS-CSV-AMOUNT) TO WS-CSV-FIELD
+               STRING WS-CSV-FIELD  DELIMITED BY SPACE
+                      ","           DELIMITED BY SIZE
+                   INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+
+               MOVE WS-REGION-TOTAL(WS-IDX) TO WS-CSV-AMOUNT
+               MOVE FUNCTION TRIM(WS-CSV-AMOUNT) TO WS-CSV-FIELD
+               STRING WS-CSV-FIELD  DELIMITED BY SPACE
+                      ","           DELIMITED BY SIZE
+                   INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+
+               IF WS-PRIOR-MATCH-FOUND(WS-IDX)
+                   MOVE WS-PRIOR-MATCH-TOTAL(WS-IDX) TO WS-CSV-AMOUNT
+                   MOVE FUNCTION TRIM(WS-CSV-AMOUNT) TO WS-CSV-FIELD
+                   MOVE WS-YOY-VARIANCE(WS-IDX) TO WS-EDIT-VARIANCE
+                   STRING WS-CSV-FIELD    DELIMITED BY SPACE
+                          ","             DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-EDIT-VARIANCE)
+                                          DELIMITED BY SIZE
+                       INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+               ELSE
+                   STRING "N/A,N/A" DELIMITED BY SIZE
+                       INTO CSV-RECORD WITH POINTER WS-CSV-PTR
+               END-IF
+
+               WRITE CSV-RECORD
+           END-PERFORM
+
+           CLOSE CSV-FILE.
