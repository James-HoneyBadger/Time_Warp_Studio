@@ -0,0 +1,426 @@
+      *================================================================
+      * PROGRAM:    GLRECON01
+      * DESCRIPTION: Subledger-to-GL Reconciliation Report
+      *              - Compares the General Ledger's control account
+      *                balance for the current open period against the
+      *                independently-maintained subledger balance it
+      *                is supposed to agree with, and flags any account
+      *                whose variance is outside the rounding tolerance
+      *              - Inventory asset (1400) is reconciled against the
+      *                ITEM_MASTER/INVENTORY_BALANCE valuation carried
+      *                by INVCTR01
+      *              - Garnishments payable (2340) is reconciled
+      *                against the outstanding GARNISHMENT_REMIT rows
+      *                carried by PAYPRO01
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON01.
+       AUTHOR. ACME-SYSTEMS.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-RECON-COUNT       PIC S9(5) COMP VALUE ZEROS.
+           05  WS-EXCEPTION-COUNT   PIC S9(5) COMP VALUE ZEROS.
+
+       01  WS-WORK.
+           05  WS-CURRENT-DATE      PIC X(10).
+           05  WS-GL-BALANCE        PIC S9(9)V99.
+           05  WS-SUB-BALANCE       PIC S9(9)V99.
+           05  WS-VARIANCE          PIC S9(9)V99.
+           05  WS-TOLERANCE         PIC S9(3)V99 VALUE 0.01.
+           05  WS-STATUS-TEXT       PIC X(9).
+           05  WS-EXCEPTION-SW      PIC X(1) VALUE 'N'.
+               88  WS-IS-EXCEPTION           VALUE 'Y'.
+           05  WS-ITEM-EOF-SWITCH   PIC X(1) VALUE 'N'.
+               88  WS-ITEM-EOF               VALUE 'Y'.
+           05  WS-LAYER-EOF-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-LAYER-EOF              VALUE 'Y'.
+           05  WS-FIFO-QTY-LEFT     PIC S9(9)V99   COMP-3.
+           05  WS-LAYER-CONSUME     PIC S9(9)V99   COMP-3.
+           05  WS-ITEM-FIFO-VALUE   PIC S9(11)V99  COMP-3.
+           05  WS-SUB-TOTAL-ACCUM   PIC S9(11)V99  COMP-3 VALUE ZEROS.
+
+      *--- SQLCA ---
+       01  SQLCA.
+           05  SQLCAID              PIC X(8).
+           05  SQLCABC              PIC S9(9) COMP.
+           05  SQLCODE              PIC S9(9) COMP.
+           05  SQLERRM.
+               10  SQLERRML         PIC S9(4) COMP.
+               10  SQLERRMC         PIC X(70).
+
+      *--- HOST VARIABLES ---
+       01  HV-RECON.
+           05  HV-PERIOD-ID         PIC X(6).
+           05  HV-PERIOD-SEQ        PIC S9(9) COMP.
+           05  HV-ACCT-NUMBER       PIC X(6).
+           05  HV-ACCT-DESC         PIC X(30).
+           05  HV-NORMAL-BAL        PIC X(1).
+           05  HV-BEG-BAL           PIC S9(9)V99 COMP-3.
+           05  HV-DR-TOTAL          PIC S9(9)V99 COMP-3.
+           05  HV-CR-TOTAL          PIC S9(9)V99 COMP-3.
+           05  HV-SUB-TOTAL         PIC S9(9)V99 COMP-3.
+           05  HV-ITEM-NUMBER       PIC X(10).
+           05  HV-WAREHOUSE-ID      PIC X(4).
+           05  HV-ITEM-QTY-ON-HAND  PIC S9(9)V99 COMP-3.
+           05  HV-ITEM-STD-COST     PIC S9(7)V9999 COMP-3.
+           05  HV-LAYER-QTY         PIC S9(9)V99 COMP-3.
+           05  HV-LAYER-COST        PIC S9(9)V9999 COMP-3.
+
+      *--- HEADER LINES ---
+       01  HDR1.
+           05  FILLER  PIC X(25) VALUE SPACES.
+           05  FILLER  PIC X(46)
+               VALUE 'ACME CORPORATION - SUBLEDGER/GL RECONCILIATION'.
+           05  FILLER  PIC X(32) VALUE SPACES.
+           05  FILLER  PIC X(5) VALUE 'PAGE:'.
+           05  H1-PAGE PIC ZZZZZ.
+           05  FILLER  PIC X(20) VALUE SPACES.
+
+       01  HDR2.
+           05  FILLER  PIC X(8)  VALUE 'PERIOD: '.
+           05  H2-PERIOD PIC X(6).
+           05  FILLER  PIC X(6)  VALUE ' DATE:'.
+           05  H2-DATE  PIC X(10).
+           05  FILLER  PIC X(103) VALUE SPACES.
+
+       01  HDR3.
+           05  FILLER  PIC X(8)  VALUE 'ACCOUNT'.
+           05  FILLER  PIC X(32) VALUE 'DESCRIPTION'.
+           05  FILLER  PIC X(17) VALUE 'GL BALANCE'.
+           05  FILLER  PIC X(17) VALUE 'SUBLEDGER BAL'.
+           05  FILLER  PIC X(17) VALUE 'VARIANCE'.
+           05  FILLER  PIC X(9)  VALUE 'STATUS'.
+           05  FILLER  PIC X(33) VALUE SPACES.
+
+      *--- DETAIL LINE ---
+       01  RECON-DET-LINE.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  RD-ACCT     PIC X(6).
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  RD-DESC     PIC X(30).
+           05  RD-GL-BAL   PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  RD-SUB-BAL  PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  RD-VARIANCE PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  RD-STATUS   PIC X(9).
+           05  FILLER      PIC X(15) VALUE SPACES.
+
+       01  SUM-LINE.
+           05  FILLER      PIC X(4) VALUE SPACES.
+           05  SL-LABEL    PIC X(24) VALUE 'ACCOUNTS RECONCILED:'.
+           05  SL-COUNT    PIC ZZ9.
+           05  FILLER      PIC X(6) VALUE SPACES.
+           05  FILLER      PIC X(12) VALUE 'EXCEPTIONS:'.
+           05  SL-EXCEPT   PIC ZZ9.
+           05  FILLER      PIC X(82) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-INVENTORY
+           PERFORM 3000-RECONCILE-GARNISHMENTS
+           PERFORM 4000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *    The current open fiscal period drives both the GL activity
+      *    cutoff and the prior-period beginning balance lookup, the
+      *    same way 3000-PRINT-TRIAL-BALANCE in GLPOST01 does it.
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+
+           EXEC SQL
+               SELECT PERIOD_ID, PERIOD_SEQ
+               INTO   :HV-PERIOD-ID, :HV-PERIOD-SEQ
+               FROM   FISCAL_PERIOD
+               WHERE  STATUS = 'OPEN'
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE, ISO)
+               INTO   :WS-CURRENT-DATE
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE HV-PERIOD-ID   TO H2-PERIOD
+           MOVE WS-CURRENT-DATE TO H2-DATE
+
+           PERFORM 9100-PRINT-HEADERS.
+
+      *    Inventory asset control account vs. the valued subledger
+      *    (on-hand quantity costed FIFO, the same actual-cost basis
+      *    INVCTR01's receipts post to GL_JOURNAL_LINE) maintained by
+      *    INVCTR01/INVVAL01.
+       2000-RECONCILE-INVENTORY.
+           MOVE '1400' TO HV-ACCT-NUMBER
+
+           EXEC SQL
+               SELECT ACCT_DESC, NORMAL_BAL
+               INTO   :HV-ACCT-DESC, :HV-NORMAL-BAL
+               FROM   CHART_OF_ACCOUNTS
+               WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+           END-EXEC
+
+           EXEC SQL
+               SELECT
+                   COALESCE((SELECT ENDING_BALANCE
+                             FROM   GL_PERIOD_BALANCE
+                             WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+                             AND    PERIOD_SEQ  =
+                                    :HV-PERIOD-SEQ - 1), 0),
+                   COALESCE(SUM(CASE JL.DR_CR_IND
+                                WHEN 'D' THEN JL.AMOUNT
+                                ELSE 0 END), 0),
+                   COALESCE(SUM(CASE JL.DR_CR_IND
+                                WHEN 'C' THEN JL.AMOUNT
+                                ELSE 0 END), 0)
+               INTO   :HV-BEG-BAL, :HV-DR-TOTAL, :HV-CR-TOTAL
+               FROM   GL_JOURNAL_LINE JL
+               JOIN   GL_JOURNAL GJ
+                      ON  GJ.JOURNAL_ID = JL.JOURNAL_ID
+                      AND GJ.PERIOD_ID  = :HV-PERIOD-ID
+                      AND GJ.STATUS     = 'POSTED'
+               WHERE  JL.ACCT_NUMBER = :HV-ACCT-NUMBER
+           END-EXEC
+
+           PERFORM 8100-COMPUTE-GL-BALANCE
+
+           PERFORM 2050-VALUE-INVENTORY-SUBLEDGER
+
+           MOVE WS-SUB-TOTAL-ACCUM TO WS-SUB-BALANCE
+           PERFORM 8000-WRITE-RECON-DETAIL.
+
+      *    Values every on-hand balance FIFO, oldest receipt layer
+      *    first, the same way INVVAL01's 2100-COMPUTE-FIFO-VALUE
+      *    does - this is the actual-cost basis INVCTR01's receipts
+      *    post to GL_JOURNAL_LINE, not ITEM_MASTER.STD_COST, so the
+      *    subledger total here ties to account 1400's real postings.
+       2050-VALUE-INVENTORY-SUBLEDGER.
+           MOVE ZEROS TO WS-SUB-TOTAL-ACCUM
+           MOVE 'N' TO WS-ITEM-EOF-SWITCH
+
+           EXEC SQL
+               DECLARE BAL-CUR CURSOR FOR
+               SELECT B.ITEM_NUMBER, B.WAREHOUSE_ID, B.QTY_ON_HAND,
+                      I.STD_COST
+               FROM   INVENTORY_BALANCE B
+               JOIN   ITEM_MASTER I
+                      ON I.ITEM_NUMBER = B.ITEM_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN BAL-CUR  END-EXEC
+
+           PERFORM 2060-FETCH-NEXT-ITEM-BALANCE
+
+           PERFORM UNTIL WS-ITEM-EOF
+               PERFORM 2070-COMPUTE-ITEM-FIFO-VALUE
+               ADD WS-ITEM-FIFO-VALUE TO WS-SUB-TOTAL-ACCUM
+               PERFORM 2060-FETCH-NEXT-ITEM-BALANCE
+           END-PERFORM.
+
+       2060-FETCH-NEXT-ITEM-BALANCE.
+           EXEC SQL
+               FETCH BAL-CUR
+               INTO :HV-ITEM-NUMBER, :HV-WAREHOUSE-ID,
+                    :HV-ITEM-QTY-ON-HAND, :HV-ITEM-STD-COST
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE 'Y' TO WS-ITEM-EOF-SWITCH
+               EXEC SQL  CLOSE BAL-CUR  END-EXEC
+           END-IF.
+
+      *    Walks RECV layers oldest-first, netting off quantity
+      *    already covered, until the item's on-hand quantity is
+      *    satisfied - the same FIFO ordering INVVAL01's
+      *    2100-COMPUTE-FIFO-VALUE and INVCTR01's
+      *    2250-CONSUME-LOTS-FIFO use.
+       2070-COMPUTE-ITEM-FIFO-VALUE.
+           MOVE ZEROS TO WS-ITEM-FIFO-VALUE
+           MOVE HV-ITEM-QTY-ON-HAND TO WS-FIFO-QTY-LEFT
+
+           IF WS-FIFO-QTY-LEFT NOT > ZEROS
+               GO TO 2079-ITEM-FIFO-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-LAYER-EOF-SWITCH
+
+           EXEC SQL
+               DECLARE RECV-CUR CURSOR FOR
+               SELECT QUANTITY, UNIT_COST
+               FROM   INVENTORY_TRANSACTION
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+               AND    TRANS_TYPE   = 'RECV'
+               ORDER BY TRANS_DATE DESC
+           END-EXEC
+
+           EXEC SQL  OPEN RECV-CUR  END-EXEC
+
+           PERFORM UNTIL WS-LAYER-EOF
+                      OR WS-FIFO-QTY-LEFT NOT > ZEROS
+               EXEC SQL
+                   FETCH RECV-CUR
+                   INTO :HV-LAYER-QTY, :HV-LAYER-COST
+               END-EXEC
+
+               IF SQLCODE = 100
+                   MOVE 'Y' TO WS-LAYER-EOF-SWITCH
+               ELSE
+                   IF HV-LAYER-QTY < WS-FIFO-QTY-LEFT
+                       MOVE HV-LAYER-QTY TO WS-LAYER-CONSUME
+                   ELSE
+                       MOVE WS-FIFO-QTY-LEFT TO WS-LAYER-CONSUME
+                   END-IF
+                   COMPUTE WS-ITEM-FIFO-VALUE = WS-ITEM-FIFO-VALUE +
+                       WS-LAYER-CONSUME * HV-LAYER-COST
+                   SUBTRACT WS-LAYER-CONSUME FROM WS-FIFO-QTY-LEFT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE RECV-CUR  END-EXEC
+
+      *    Any on-hand quantity older than the receipt history on
+      *    file is costed at standard cost rather than left unvalued,
+      *    same as INVVAL01.
+           IF WS-FIFO-QTY-LEFT > ZEROS
+               COMPUTE WS-ITEM-FIFO-VALUE = WS-ITEM-FIFO-VALUE +
+                   WS-FIFO-QTY-LEFT * HV-ITEM-STD-COST
+           END-IF.
+
+       2079-ITEM-FIFO-EXIT.
+           EXIT.
+
+      *    Garnishments payable control account vs. the withholdings
+      *    PAYPRO01 has recorded but not yet remitted to the payee.
+       3000-RECONCILE-GARNISHMENTS.
+           MOVE '2340' TO HV-ACCT-NUMBER
+
+           EXEC SQL
+               SELECT ACCT_DESC, NORMAL_BAL
+               INTO   :HV-ACCT-DESC, :HV-NORMAL-BAL
+               FROM   CHART_OF_ACCOUNTS
+               WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+           END-EXEC
+
+           EXEC SQL
+               SELECT
+                   COALESCE((SELECT ENDING_BALANCE
+                             FROM   GL_PERIOD_BALANCE
+                             WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+                             AND    PERIOD_SEQ  =
+                                    :HV-PERIOD-SEQ - 1), 0),
+                   COALESCE(SUM(CASE JL.DR_CR_IND
+                                WHEN 'D' THEN JL.AMOUNT
+                                ELSE 0 END), 0),
+                   COALESCE(SUM(CASE JL.DR_CR_IND
+                                WHEN 'C' THEN JL.AMOUNT
+                                ELSE 0 END), 0)
+               INTO   :HV-BEG-BAL, :HV-DR-TOTAL, :HV-CR-TOTAL
+               FROM   GL_JOURNAL_LINE JL
+               JOIN   GL_JOURNAL GJ
+                      ON  GJ.JOURNAL_ID = JL.JOURNAL_ID
+                      AND GJ.PERIOD_ID  = :HV-PERIOD-ID
+                      AND GJ.STATUS     = 'POSTED'
+               WHERE  JL.ACCT_NUMBER = :HV-ACCT-NUMBER
+           END-EXEC
+
+           PERFORM 8100-COMPUTE-GL-BALANCE
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT_WITHHELD), 0)
+               INTO   :HV-SUB-TOTAL
+               FROM   GARNISHMENT_REMIT
+               WHERE  REMIT_STATUS = 'PENDING'
+           END-EXEC
+
+           MOVE HV-SUB-TOTAL TO WS-SUB-BALANCE
+           PERFORM 8000-WRITE-RECON-DETAIL.
+
+       4000-PRINT-SUMMARY.
+           MOVE WS-RECON-COUNT     TO SL-COUNT
+           MOVE WS-EXCEPTION-COUNT TO SL-EXCEPT
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM SUM-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
+
+       9100-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           WRITE REPORT-LINE FROM HDR1 AFTER PAGE
+           WRITE REPORT-LINE FROM HDR2
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDR3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 6 TO WS-LINE-COUNT.
+
+      *    Ending balance = beginning balance adjusted by the current
+      *    period's activity, signed according to the account's normal
+      *    balance side - the same rule 3100-COMPUTE-ENDING-BAL in
+      *    GLPOST01 applies to the trial balance.
+       8100-COMPUTE-GL-BALANCE.
+           EVALUATE HV-NORMAL-BAL
+               WHEN 'D'
+                   COMPUTE WS-GL-BALANCE =
+                       HV-BEG-BAL + HV-DR-TOTAL - HV-CR-TOTAL
+               WHEN 'C'
+                   COMPUTE WS-GL-BALANCE =
+                       HV-BEG-BAL - HV-DR-TOTAL + HV-CR-TOTAL
+           END-EVALUATE.
+
+       8000-WRITE-RECON-DETAIL.
+           COMPUTE WS-VARIANCE = WS-GL-BALANCE - WS-SUB-BALANCE
+           MOVE 'N' TO WS-EXCEPTION-SW
+
+           IF WS-VARIANCE > WS-TOLERANCE OR WS-VARIANCE < -WS-TOLERANCE
+               MOVE 'Y' TO WS-EXCEPTION-SW
+           END-IF
+
+           IF WS-IS-EXCEPTION
+               MOVE 'EXCEPTION' TO WS-STATUS-TEXT
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               MOVE 'OK'        TO WS-STATUS-TEXT
+           END-IF
+
+           IF WS-LINE-COUNT > 55
+               PERFORM 9100-PRINT-HEADERS
+           END-IF
+
+           MOVE HV-ACCT-NUMBER  TO RD-ACCT
+           MOVE HV-ACCT-DESC    TO RD-DESC
+           MOVE WS-GL-BALANCE   TO RD-GL-BAL
+           MOVE WS-SUB-BALANCE  TO RD-SUB-BAL
+           MOVE WS-VARIANCE     TO RD-VARIANCE
+           MOVE WS-STATUS-TEXT  TO RD-STATUS
+
+           WRITE REPORT-LINE FROM RECON-DET-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECON-COUNT.
