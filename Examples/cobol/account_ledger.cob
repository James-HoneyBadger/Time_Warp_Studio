@@ -45,6 +45,33 @@
            05  WS-TOTAL-REVENUE    PIC S9(13)V99 COMP-3 VALUE ZEROS.
            05  WS-TOTAL-EXPENSE    PIC S9(13)V99 COMP-3 VALUE ZEROS.
 
+      *--- Classified Balance Sheet / Income Statement Subtotals ---
+       01  WS-STMT-TOTALS.
+           05  WS-BS-CURR-ASSETS   PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BS-LT-ASSETS     PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BS-CURR-LIAB     PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BS-LT-LIAB       PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BS-TOTAL-ASSETS  PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BS-TOTAL-LIAB    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BS-TOTAL-LIAB-EQ PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-IS-NET-INCOME    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+
+      *--- Budget vs Actual Rollups (by account type) ---
+       01  WS-BUDGET-TOTALS.
+           05  WS-BUDGET-ASSETS    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BUDGET-LIAB      PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BUDGET-EQUITY    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BUDGET-REVENUE   PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BUDGET-EXPENSE   PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BVA-VARIANCE     PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-BVA-VAR-PCT      PIC S9(5)V99  COMP-3 VALUE ZEROS.
+
+      *--- Multi-Currency / FX Revaluation Constants ---
+       01  WS-FX-CONSTANTS.
+           05  WS-FUNCTIONAL-CCY   PIC X(3)  VALUE 'USD'.
+           05  WS-FX-GAIN-LOSS-ACCT PIC X(6) VALUE '7900'.
+           05  WS-FX-CTA-ACCT       PIC X(6) VALUE '3900'.
+
        01  WS-WORK.
            05  WS-PERIOD-ID        PIC X(6).
            05  WS-PERIOD-DATE-FROM PIC X(8).
@@ -52,6 +79,7 @@
            05  WS-CURRENT-DATE     PIC X(8).
            05  WS-DIFF             PIC S9(13)V99 COMP-3.
            05  WS-ENDING-BAL       PIC S9(13)V99 COMP-3.
+           05  WS-JOURNAL-ID-DISP  PIC ZZZZZZZZ9.
 
       *--- SQLCA ---
        01  SQLCA.
@@ -65,6 +93,7 @@
       *--- HOST VARIABLES ---
        01  HV-GL.
            05  HV-PERIOD-ID         PIC X(6).
+           05  HV-ENTITY-ID         PIC X(4).
            05  HV-JOURNAL-ID        PIC S9(9) COMP.
            05  HV-ACCT-NUMBER       PIC X(6).
            05  HV-ACCT-DESC         PIC X(40).
@@ -77,6 +106,33 @@
            05  HV-JOURNAL-DATE      PIC X(8).
            05  HV-LINE-COUNT        PIC S9(9) COMP.
            05  HV-JRNL-STATUS       PIC X(1).
+           05  HV-JOURNAL-STATUS    PIC X(8).
+           05  HV-CREATED-BY        PIC X(8).
+           05  HV-APPROVED-BY       PIC X(8).
+           05  HV-ACCT-SUBTYPE      PIC X(2).
+           05  HV-STMT-TYPE         PIC X(1).
+           05  HV-STMT-LONGTERM     PIC X(1).
+           05  HV-CURRENCY-CODE     PIC X(3).
+           05  HV-ORIG-AMOUNT       PIC S9(13)V99 COMP-3.
+           05  HV-FX-RATE           PIC S9(4)V9999999 COMP-3.
+           05  HV-FX-RESTATED-AMT   PIC S9(13)V99 COMP-3.
+           05  HV-FX-BOOKED-AMT     PIC S9(13)V99 COMP-3.
+           05  HV-FX-GAIN-LOSS      PIC S9(13)V99 COMP-3.
+           05  HV-NEXT-JOURNAL-ID   PIC S9(9) COMP.
+           05  HV-TEMPLATE-ID       PIC S9(9) COMP.
+           05  HV-REVERSING-FLAG    PIC X(1).
+           05  HV-TEMPLATE-DESC     PIC X(50).
+           05  HV-TLINE-SEQ         PIC S9(5) COMP.
+           05  HV-TLINE-ACCT        PIC X(6).
+           05  HV-TLINE-DRCR        PIC X(1).
+           05  HV-TLINE-AMOUNT      PIC S9(13)V99 COMP-3.
+           05  HV-NEXT-PERIOD-ID    PIC X(6).
+           05  HV-TEMPLATE-COUNT    PIC S9(9) COMP.
+           05  HV-BUDGET-AMT        PIC S9(13)V99 COMP-3.
+           05  HV-AUDIT-ACTION      PIC X(6).
+           05  HV-AUDIT-OLD-AMT     PIC S9(13)V99 COMP-3.
+           05  HV-AUDIT-NEW-AMT     PIC S9(13)V99 COMP-3.
+           05  HV-AUDIT-USER        PIC X(8).
 
       *--- HEADER LINES ---
        01  HDR1.
@@ -121,20 +177,20 @@
            05  DL-DESC             PIC X(40).
            05  DL-TYPE             PIC X(1).
            05  FILLER              PIC X(2) VALUE SPACES.
-           05  DL-BEG-BAL         PIC S(ZZZ,ZZZ,ZZZ.99-).
+           05  DL-BEG-BAL         PIC -ZZZ,ZZZ,ZZZ.99.
            05  FILLER              PIC X(2) VALUE SPACES.
            05  DL-DEBITS          PIC ZZZ,ZZZ,ZZZ.99.
            05  FILLER              PIC X(2) VALUE SPACES.
            05  DL-CREDITS         PIC ZZZ,ZZZ,ZZZ.99.
            05  FILLER              PIC X(2) VALUE SPACES.
-           05  DL-END-BAL         PIC S(ZZZ,ZZZ,ZZZ.99-).
+           05  DL-END-BAL         PIC -ZZZ,ZZZ,ZZZ.99.
 
       *--- SECTION TOTAL LINE ---
        01  SEC-TOT-LINE.
            05  FILLER              PIC X(48) VALUE SPACES.
            05  STL-LABEL           PIC X(15).
            05  FILLER              PIC X(2) VALUE SPACES.
-           05  STL-TOTAL           PIC S(ZZZ,ZZZ,ZZZ,ZZ9.99-).
+           05  STL-TOTAL           PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
            05  FILLER              PIC X(36) VALUE SPACES.
 
       *--- GRAND TOTAL LINE ---
@@ -147,12 +203,72 @@
            05  GTL-CR              PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
            05  FILLER              PIC X(34) VALUE SPACES.
 
+      *--- STATEMENT HEADING LINE (reused for BS / IS titles) ---
+       01  STMT-HDR-LINE.
+           05  FILLER              PIC X(30) VALUE SPACES.
+           05  SHL-TITLE           PIC X(40).
+           05  FILLER              PIC X(63) VALUE SPACES.
+
+      *--- STATEMENT SECTION HEADING (e.g. "CURRENT ASSETS") ---
+       01  STMT-SEC-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  SSL-TEXT            PIC X(40).
+           05  FILLER              PIC X(83) VALUE SPACES.
+
+      *--- STATEMENT DETAIL LINE (account + amount) ---
+       01  STMT-DET-LINE.
+           05  FILLER              PIC X(14) VALUE SPACES.
+           05  SDL-ACCT            PIC X(6).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  SDL-DESC            PIC X(40).
+           05  FILLER              PIC X(6) VALUE SPACES.
+           05  SDL-AMOUNT          PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(41) VALUE SPACES.
+
+      *--- STATEMENT SUBTOTAL LINE ---
+       01  STMT-SUB-LINE.
+           05  FILLER              PIC X(14) VALUE SPACES.
+           05  SBL-LABEL           PIC X(48).
+           05  SBL-AMOUNT          PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(41) VALUE SPACES.
+
+      *--- BUDGET VS ACTUAL DETAIL LINE ---
+       01  BVA-LINE.
+           05  BVL-ACCT            PIC X(6).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  BVL-DESC            PIC X(40).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  BVL-ACTUAL          PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  BVL-BUDGET          PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  BVL-VARIANCE        PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  BVL-VAR-PCT         PIC -ZZZ9.99.
+           05  FILLER              PIC X(1) VALUE '%'.
+           05  FILLER              PIC X(14) VALUE SPACES.
+
+      *--- BUDGET VS ACTUAL ROLLUP LINE (by account type) ---
+       01  BVA-ROLLUP-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  BVR-LABEL           PIC X(20).
+           05  BVR-ACTUAL          PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  BVR-BUDGET          PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  BVR-VARIANCE        PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(55) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
+           PERFORM 1900-GENERATE-RECURRING-JOURNALS
            PERFORM 2000-POST-OPEN-JOURNALS
+           PERFORM 2500-REVALUE-FOREIGN-CURRENCY
            PERFORM 3000-PRINT-TRIAL-BALANCE
+           PERFORM 3500-PRINT-BUDGET-VARIANCE
            PERFORM 4000-PRINT-TOTALS
+           PERFORM 5000-PRINT-FINANCIAL-STATEMENTS
            PERFORM 9000-TERMINATE
            STOP RUN.
 
@@ -171,6 +287,19 @@
            MOVE HV-PERIOD-ID TO WS-PERIOD-ID
            MOVE WS-PERIOD-ID TO H3-PER
 
+      *    This run posts for the primary/home entity -- the same
+      *    lowest-ENTITY_ID pick GLCONSO01 uses for its first column
+      *    -- so every journal this program generates carries an
+      *    ENTITY_ID and isn't dropped from the consolidated trial
+      *    balance.
+           EXEC SQL
+               SELECT ENTITY_ID
+               INTO   :HV-ENTITY-ID
+               FROM   ENTITY_MASTER
+               ORDER BY ENTITY_ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
            EXEC SQL
                SELECT CHAR(CURRENT DATE, ISO)
                INTO :WS-CURRENT-DATE
@@ -180,14 +309,225 @@
            MOVE WS-CURRENT-DATE TO H3-DATE
            PERFORM 9100-PRINT-HEADERS.
 
-      *--- 2000 POST OPEN JOURNALS ---
+      *--- 1900 GENERATE RECURRING / AUTO-REVERSING JOURNALS ---
+      *    Turns each active recurring-journal template into a real
+      *    GL_JOURNAL/GL_JOURNAL_LINE for the current period, ahead of
+      *    2000-POST-OPEN-JOURNALS, so rent/depreciation entries don't
+      *    have to be re-keyed every period. Templates flagged
+      *    REVERSING also generate their mirror image directly into
+      *    next period so accruals reverse on day 1 automatically.
+       1900-GENERATE-RECURRING-JOURNALS.
+           EXEC SQL
+               DECLARE TMPL-CUR CURSOR FOR
+               SELECT TEMPLATE_ID, DESCRIPTION, REVERSING_FLAG
+               FROM   RECURRING_JOURNAL_TEMPLATE
+               WHERE  ACTIVE_FLAG = 'Y'
+           END-EXEC
+
+           EXEC SQL  OPEN TMPL-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH TMPL-CUR
+                   INTO :HV-TEMPLATE-ID, :HV-TEMPLATE-DESC,
+                        :HV-REVERSING-FLAG
+               END-EXEC
+
+               IF SQLCODE = 0
+      *            Skip templates already generated for this period
+                   EXEC SQL
+                       SELECT COUNT(*)
+                       INTO   :HV-TEMPLATE-COUNT
+                       FROM   GL_JOURNAL
+                       WHERE  SOURCE_TEMPLATE_ID = :HV-TEMPLATE-ID
+                       AND    PERIOD_ID          = :HV-PERIOD-ID
+                   END-EXEC
+                   IF HV-TEMPLATE-COUNT = 0
+                       PERFORM 1910-GENERATE-ONE-JOURNAL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE TMPL-CUR  END-EXEC.
+
+      *--- 1910 GENERATE ONE JOURNAL FROM ITS TEMPLATE ---
+       1910-GENERATE-ONE-JOURNAL.
+           EXEC SQL
+               SELECT COALESCE(MAX(JOURNAL_ID), 0) + 1
+               INTO   :HV-NEXT-JOURNAL-ID
+               FROM   GL_JOURNAL
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL
+               (JOURNAL_ID, PERIOD_ID, ENTITY_ID, JOURNAL_DATE,
+                JOURNAL_TYPE, DESCRIPTION, STATUS,
+                SOURCE_TEMPLATE_ID, CREATED_BY)
+               VALUES
+               (:HV-NEXT-JOURNAL-ID, :HV-PERIOD-ID, :HV-ENTITY-ID,
+                CURRENT DATE, 'RECUR', :HV-TEMPLATE-DESC, 'OPEN',
+                :HV-TEMPLATE-ID, 'GLPOST01')
+           END-EXEC
+
+           PERFORM 1920-COPY-TEMPLATE-LINES
+
+           IF HV-REVERSING-FLAG = 'Y'
+               PERFORM 1930-GENERATE-REVERSING-ENTRY
+           END-IF
+
+           EXEC SQL  COMMIT  END-EXEC.
+
+      *--- 1920 COPY TEMPLATE LINES INTO THE NEW JOURNAL ---
+       1920-COPY-TEMPLATE-LINES.
+           EXEC SQL
+               DECLARE TLINE-CUR CURSOR FOR
+               SELECT LINE_SEQ, ACCT_NUMBER, DR_CR_IND, AMOUNT
+               FROM   RECURRING_JOURNAL_TEMPLATE_LINE
+               WHERE  TEMPLATE_ID = :HV-TEMPLATE-ID
+               ORDER BY LINE_SEQ
+           END-EXEC
+
+           EXEC SQL  OPEN TLINE-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH TLINE-CUR
+                   INTO :HV-TLINE-SEQ, :HV-TLINE-ACCT,
+                        :HV-TLINE-DRCR, :HV-TLINE-AMOUNT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL
+                       INSERT INTO GL_JOURNAL_LINE
+                       (JOURNAL_ID, LINE_SEQ, ACCT_NUMBER,
+                        DR_CR_IND, AMOUNT, DESCRIPTION)
+                       VALUES
+                       (:HV-NEXT-JOURNAL-ID, :HV-TLINE-SEQ,
+                        :HV-TLINE-ACCT, :HV-TLINE-DRCR,
+                        :HV-TLINE-AMOUNT, :HV-TEMPLATE-DESC)
+                   END-EXEC
+
+                   MOVE 'INSERT' TO HV-AUDIT-ACTION
+                   MOVE ZEROS TO HV-AUDIT-OLD-AMT
+                   MOVE HV-TLINE-AMOUNT TO HV-AUDIT-NEW-AMT
+                   PERFORM 1940-LOG-LINE-AUDIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE TLINE-CUR  END-EXEC.
+
+      *--- 1940 RECORD AN AUDIT TRAIL ENTRY FOR A LINE CHANGE ---
+      *    Every insert/update to GL_JOURNAL_LINE is logged here with
+      *    the before/after amount and the user ID making the change,
+      *    so auditors can prove nobody hand-edited a posted entry.
+       1940-LOG-LINE-AUDIT.
+           MOVE 'GLPOST01' TO HV-AUDIT-USER
+           EXEC SQL
+               INSERT INTO GL_AUDIT_LOG
+               (JOURNAL_ID, LINE_SEQ, ACTION, OLD_AMOUNT, NEW_AMOUNT,
+                CHANGED_BY, CHANGED_DATE, CHANGED_TIME)
+               VALUES
+               (:HV-NEXT-JOURNAL-ID, :HV-TLINE-SEQ, :HV-AUDIT-ACTION,
+                :HV-AUDIT-OLD-AMT, :HV-AUDIT-NEW-AMT, :HV-AUDIT-USER,
+                CURRENT DATE, CURRENT TIME)
+           END-EXEC.
+
+      *--- 1930 GENERATE THE REVERSING MIRROR-IMAGE ENTRY ---
+      *    Posts the opposite of every template line directly into
+      *    next period so an accrual automatically backs itself out
+      *    on day 1 without anyone re-keying it.
+       1930-GENERATE-REVERSING-ENTRY.
+           EXEC SQL
+               SELECT PERIOD_ID
+               INTO   :HV-NEXT-PERIOD-ID
+               FROM   FISCAL_PERIOD
+               WHERE  PERIOD_SEQ = (
+                   SELECT PERIOD_SEQ + 1
+                   FROM   FISCAL_PERIOD
+                   WHERE  PERIOD_ID = :HV-PERIOD-ID)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE 'NO NEXT PERIOD FOR REVERSING ENTRY'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               EXEC SQL
+                   SELECT COALESCE(MAX(JOURNAL_ID), 0) + 1
+                   INTO   :HV-NEXT-JOURNAL-ID
+                   FROM   GL_JOURNAL
+               END-EXEC
+
+               EXEC SQL
+                   INSERT INTO GL_JOURNAL
+                   (JOURNAL_ID, PERIOD_ID, ENTITY_ID, JOURNAL_DATE,
+                    JOURNAL_TYPE, DESCRIPTION, STATUS,
+                    SOURCE_TEMPLATE_ID, REVERSED_FLAG, CREATED_BY)
+                   VALUES
+                   (:HV-NEXT-JOURNAL-ID, :HV-NEXT-PERIOD-ID,
+                    :HV-ENTITY-ID, CURRENT DATE, 'REVERSAL',
+                    'REVERSAL OF ' || :HV-TEMPLATE-DESC, 'OPEN',
+                    :HV-TEMPLATE-ID, 'Y', 'GLPOST01')
+               END-EXEC
+
+               EXEC SQL
+                   DECLARE RLINE-CUR CURSOR FOR
+                   SELECT LINE_SEQ, ACCT_NUMBER, DR_CR_IND, AMOUNT
+                   FROM   RECURRING_JOURNAL_TEMPLATE_LINE
+                   WHERE  TEMPLATE_ID = :HV-TEMPLATE-ID
+                   ORDER BY LINE_SEQ
+               END-EXEC
+
+               EXEC SQL  OPEN RLINE-CUR  END-EXEC
+
+               PERFORM UNTIL SQLCODE = 100
+                   EXEC SQL
+                       FETCH RLINE-CUR
+                       INTO :HV-TLINE-SEQ, :HV-TLINE-ACCT,
+                            :HV-TLINE-DRCR, :HV-TLINE-AMOUNT
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       IF HV-TLINE-DRCR = 'D'
+                           MOVE 'C' TO HV-TLINE-DRCR
+                       ELSE
+                           MOVE 'D' TO HV-TLINE-DRCR
+                       END-IF
+                       EXEC SQL
+                           INSERT INTO GL_JOURNAL_LINE
+                           (JOURNAL_ID, LINE_SEQ, ACCT_NUMBER,
+                            DR_CR_IND, AMOUNT, DESCRIPTION)
+                           VALUES
+                           (:HV-NEXT-JOURNAL-ID, :HV-TLINE-SEQ,
+                            :HV-TLINE-ACCT, :HV-TLINE-DRCR,
+                            :HV-TLINE-AMOUNT,
+                            'AUTO-REVERSAL')
+                       END-EXEC
+
+                       MOVE 'INSERT' TO HV-AUDIT-ACTION
+                       MOVE ZEROS TO HV-AUDIT-OLD-AMT
+                       MOVE HV-TLINE-AMOUNT TO HV-AUDIT-NEW-AMT
+                       PERFORM 1940-LOG-LINE-AUDIT
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL  CLOSE RLINE-CUR  END-EXEC
+           END-IF.
+
+      *--- 2000 POST APPROVED JOURNALS ---
+      *    Maker-checker: only journals a checker has moved to
+      *    APPROVED are eligible for posting. Journals still sitting
+      *    in OPEN (drafted but never approved) are never auto-posted;
+      *    2050-CHECK-UNAPPROVED-JOURNALS flags them as exceptions so
+      *    the close doesn't silently skip them.
        2000-POST-OPEN-JOURNALS.
            EXEC SQL
                DECLARE JRNL-CUR CURSOR FOR
                SELECT JOURNAL_ID
                FROM   GL_JOURNAL
                WHERE  PERIOD_ID = :HV-PERIOD-ID
-               AND    STATUS = 'OPEN'
+               AND    STATUS = 'APPROVED'
                ORDER BY JOURNAL_ID
            END-EXEC
 
@@ -203,41 +543,235 @@
                END-IF
            END-PERFORM
 
-           EXEC SQL  CLOSE JRNL-CUR  END-EXEC.
+           EXEC SQL  CLOSE JRNL-CUR  END-EXEC
 
-       2100-VALIDATE-AND-POST.
-      *    Verify journal balances (total debits = total credits)
+           PERFORM 2050-CHECK-UNAPPROVED-JOURNALS.
+
+      *--- 2050 FLAG JOURNALS LEFT UNAPPROVED ---
+       2050-CHECK-UNAPPROVED-JOURNALS.
            EXEC SQL
-               SELECT SUM(CASE DR_CR_IND WHEN 'D' THEN AMOUNT ELSE 0 END),
-                      SUM(CASE DR_CR_IND WHEN 'C' THEN AMOUNT ELSE 0 END),
-                      COUNT(*)
-               INTO :HV-DR-TOTAL, :HV-CR-TOTAL, :HV-LINE-COUNT
-               FROM GL_JOURNAL_LINE
-               WHERE JOURNAL_ID = :HV-JOURNAL-ID
+               DECLARE UNAPPR-CUR CURSOR FOR
+               SELECT JOURNAL_ID, STATUS
+               FROM   GL_JOURNAL
+               WHERE  PERIOD_ID = :HV-PERIOD-ID
+               AND    STATUS = 'OPEN'
+               ORDER BY JOURNAL_ID
            END-EXEC
 
-           COMPUTE WS-DIFF = HV-DR-TOTAL - HV-CR-TOTAL
+           EXEC SQL  OPEN UNAPPR-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH UNAPPR-CUR
+                   INTO :HV-JOURNAL-ID, :HV-JOURNAL-STATUS
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE HV-JOURNAL-ID TO WS-JOURNAL-ID-DISP
+                   STRING 'NOT APPROVED - NOT POSTED: JOURNAL '
+                          WS-JOURNAL-ID-DISP
+                          DELIMITED SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM
 
-           IF WS-DIFF NOT = ZEROS
+           EXEC SQL  CLOSE UNAPPR-CUR  END-EXEC.
+
+       2100-VALIDATE-AND-POST.
+      *    Maker-checker: the approver on record must be someone other
+      *    than the preparer, or approval never happened at all, so a
+      *    journal nobody but its own drafter ever signed off on is
+      *    refused here rather than auto-posted.
+           EXEC SQL
+               SELECT CREATED_BY, APPROVED_BY
+               INTO   :HV-CREATED-BY, :HV-APPROVED-BY
+               FROM   GL_JOURNAL
+               WHERE  JOURNAL_ID = :HV-JOURNAL-ID
+           END-EXEC
+
+           IF HV-APPROVED-BY = SPACES
+               OR HV-APPROVED-BY = HV-CREATED-BY
                ADD 1 TO WS-ERROR-COUNT
-               MOVE 'UNBALANCED' TO REPORT-LINE
+               MOVE 'SELF-APPROVED - NOT POSTED' TO REPORT-LINE
                WRITE REPORT-LINE
            ELSE
-      *        Mark journal as POSTED
+      *        Verify journal balances (total debits = total credits)
                EXEC SQL
-                   UPDATE GL_JOURNAL
-                   SET    STATUS = 'POSTED',
-                          POSTED_DATE = CURRENT DATE,
-                          POSTED_BY   = 'GLPOST01'
-                   WHERE  JOURNAL_ID = :HV-JOURNAL-ID
+                   SELECT SUM(CASE DR_CR_IND WHEN 'D' THEN AMOUNT
+                                   ELSE 0 END),
+                          SUM(CASE DR_CR_IND WHEN 'C' THEN AMOUNT
+                                   ELSE 0 END),
+                          COUNT(*)
+                   INTO :HV-DR-TOTAL, :HV-CR-TOTAL, :HV-LINE-COUNT
+                   FROM GL_JOURNAL_LINE
+                   WHERE JOURNAL_ID = :HV-JOURNAL-ID
                END-EXEC
 
-               EXEC SQL  COMMIT  END-EXEC
-               ADD 1 TO WS-POSTED-COUNT
-               ADD HV-DR-TOTAL TO WS-TOTAL-DEBITS
-               ADD HV-CR-TOTAL TO WS-TOTAL-CREDITS
+               COMPUTE WS-DIFF = HV-DR-TOTAL - HV-CR-TOTAL
+
+               IF WS-DIFF NOT = ZEROS
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 'UNBALANCED' TO REPORT-LINE
+                   WRITE REPORT-LINE
+               ELSE
+      *            Mark journal as POSTED
+                   EXEC SQL
+                       UPDATE GL_JOURNAL
+                       SET    STATUS = 'POSTED',
+                              POSTED_DATE = CURRENT DATE,
+                              POSTED_BY   = 'GLPOST01'
+                       WHERE  JOURNAL_ID = :HV-JOURNAL-ID
+                   END-EXEC
+
+                   EXEC SQL  COMMIT  END-EXEC
+                   ADD 1 TO WS-POSTED-COUNT
+                   ADD HV-DR-TOTAL TO WS-TOTAL-DEBITS
+                   ADD HV-CR-TOTAL TO WS-TOTAL-CREDITS
+               END-IF
            END-IF.
 
+      *--- 2500 REVALUE FOREIGN-CURRENCY BALANCES TO FUNCTIONAL CCY ---
+      *    Period-end restatement: for every account carrying posted
+      *    foreign-currency activity, reprice the original-currency
+      *    amount at the period-end spot rate and post the difference
+      *    between the restated amount and the amount already booked
+      *    in functional currency to the FX gain/loss account.
+       2500-REVALUE-FOREIGN-CURRENCY.
+           EXEC SQL
+               DECLARE FX-CUR CURSOR FOR
+               SELECT JL.CURRENCY_CODE,
+                      JL.ACCT_NUMBER,
+                      SUM(JL.ORIG_AMOUNT),
+                      SUM(CASE JL.DR_CR_IND
+                          WHEN 'D' THEN JL.AMOUNT ELSE -JL.AMOUNT END)
+               FROM   GL_JOURNAL_LINE JL
+               JOIN   GL_JOURNAL GJ
+                      ON GJ.JOURNAL_ID = JL.JOURNAL_ID
+               WHERE  GJ.PERIOD_ID   = :HV-PERIOD-ID
+               AND    GJ.STATUS      = 'POSTED'
+               AND    JL.CURRENCY_CODE IS NOT NULL
+               AND    JL.CURRENCY_CODE <> 'USD'
+               GROUP BY JL.CURRENCY_CODE, JL.ACCT_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN FX-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH FX-CUR
+                   INTO :HV-CURRENCY-CODE, :HV-ACCT-NUMBER,
+                        :HV-ORIG-AMOUNT,    :HV-FX-BOOKED-AMT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 2510-GET-PERIOD-END-RATE
+                   COMPUTE HV-FX-RESTATED-AMT ROUNDED =
+                       HV-ORIG-AMOUNT * HV-FX-RATE
+                   COMPUTE HV-FX-GAIN-LOSS =
+                       HV-FX-RESTATED-AMT - HV-FX-BOOKED-AMT
+                   IF HV-FX-GAIN-LOSS NOT = ZEROS
+                       PERFORM 2520-POST-FX-ADJUSTMENT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE FX-CUR  END-EXEC.
+
+       2510-GET-PERIOD-END-RATE.
+           EXEC SQL
+               SELECT SPOT_RATE
+               INTO   :HV-FX-RATE
+               FROM   FX_RATE_TABLE
+               WHERE  CURRENCY_CODE = :HV-CURRENCY-CODE
+               AND    RATE_DATE     = :WS-PERIOD-DATE-TO
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 1 TO HV-FX-RATE
+               ADD 1 TO WS-ERROR-COUNT
+               STRING 'NO FX RATE FOR ' HV-CURRENCY-CODE
+                   DELIMITED SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+      *    Draft: DR/CR the revalued account for the gain or loss, and
+      *    the offsetting entry to the designated FX gain/loss account.
+      *    The journal is left OPEN, same as a recurring-template
+      *    journal out of 1910-GENERATE-ONE-JOURNAL -- a system-
+      *    computed amount still needs a checker's APPROVED_BY before
+      *    2100-VALIDATE-AND-POST will post it, so FX revaluation
+      *    isn't a backdoor around the maker-checker control every
+      *    other journal source in this program goes through.
+       2520-POST-FX-ADJUSTMENT.
+           EXEC SQL
+               SELECT COALESCE(MAX(JOURNAL_ID), 0) + 1
+               INTO   :HV-NEXT-JOURNAL-ID
+               FROM   GL_JOURNAL
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL
+               (JOURNAL_ID, PERIOD_ID, ENTITY_ID, JOURNAL_DATE,
+                JOURNAL_TYPE, DESCRIPTION, STATUS, CREATED_BY)
+               VALUES
+               (:HV-NEXT-JOURNAL-ID, :HV-PERIOD-ID, :HV-ENTITY-ID,
+                CURRENT DATE,
+                'FX',
+                'FX REVALUATION', 'OPEN', 'GLPOST01')
+           END-EXEC
+
+      *    Positive gain-loss means the restated balance grew: debit
+      *    the revalued account and credit the FX gain/loss account.
+      *    A negative gain-loss reverses both sides.
+           IF HV-FX-GAIN-LOSS > ZEROS
+               MOVE HV-FX-GAIN-LOSS TO WS-DIFF
+               MOVE 'D' TO HV-JRNL-STATUS
+           ELSE
+               COMPUTE WS-DIFF = ZEROS - HV-FX-GAIN-LOSS
+               MOVE 'C' TO HV-JRNL-STATUS
+           END-IF
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL_LINE
+               (JOURNAL_ID, LINE_SEQ, ACCT_NUMBER, DR_CR_IND,
+                AMOUNT, CURRENCY_CODE, ORIG_AMOUNT, DESCRIPTION)
+               VALUES
+               (:HV-NEXT-JOURNAL-ID, 1, :HV-ACCT-NUMBER,
+                :HV-JRNL-STATUS, :WS-DIFF, 'USD', 0,
+                'FX REVALUATION OF FOREIGN BALANCE')
+           END-EXEC
+
+           MOVE 1 TO HV-TLINE-SEQ
+           MOVE 'INSERT' TO HV-AUDIT-ACTION
+           MOVE ZEROS TO HV-AUDIT-OLD-AMT
+           MOVE WS-DIFF TO HV-AUDIT-NEW-AMT
+           PERFORM 1940-LOG-LINE-AUDIT
+
+           IF HV-JRNL-STATUS = 'D'
+               MOVE 'C' TO HV-JRNL-STATUS
+           ELSE
+               MOVE 'D' TO HV-JRNL-STATUS
+           END-IF
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL_LINE
+               (JOURNAL_ID, LINE_SEQ, ACCT_NUMBER, DR_CR_IND,
+                AMOUNT, CURRENCY_CODE, ORIG_AMOUNT, DESCRIPTION)
+               VALUES
+               (:HV-NEXT-JOURNAL-ID, 2, :WS-FX-GAIN-LOSS-ACCT,
+                :HV-JRNL-STATUS, :WS-DIFF, 'USD', 0,
+                'FX REVALUATION OF FOREIGN BALANCE')
+           END-EXEC
+
+           MOVE 2 TO HV-TLINE-SEQ
+           MOVE 'INSERT' TO HV-AUDIT-ACTION
+           MOVE ZEROS TO HV-AUDIT-OLD-AMT
+           MOVE WS-DIFF TO HV-AUDIT-NEW-AMT
+           PERFORM 1940-LOG-LINE-AUDIT
+
+           EXEC SQL  COMMIT  END-EXEC.
+
       *--- 3000 PRINT TRIAL BALANCE ---
        3000-PRINT-TRIAL-BALANCE.
            EXEC SQL
@@ -246,6 +780,7 @@
                       COA.ACCT_DESC,
                       COA.ACCT_TYPE,
                       COA.NORMAL_BAL,
+                      COA.ACCT_SUBTYPE,
                       COALESCE(BP.BEG_BALANCE, 0),
                       COALESCE(SUM(CASE JL.DR_CR_IND
                                    WHEN 'D' THEN JL.AMOUNT
@@ -283,6 +818,7 @@
                    FETCH TB-CUR
                    INTO :HV-ACCT-NUMBER, :HV-ACCT-DESC,
                         :HV-ACCT-TYPE,   :HV-NORMAL-BAL,
+                        :HV-ACCT-SUBTYPE,
                         :HV-BEG-BAL, :HV-DR-TOTAL, :HV-CR-TOTAL
                END-EXEC
 
@@ -327,8 +863,159 @@
                WHEN 'E'  ADD WS-ENDING-BAL TO WS-TOTAL-EQUITY
                WHEN 'R'  ADD WS-ENDING-BAL TO WS-TOTAL-REVENUE
                WHEN 'X'  ADD WS-ENDING-BAL TO WS-TOTAL-EXPENSE
+           END-EVALUATE
+
+      *    Classify for the Balance Sheet (current vs long-term).
+      *    ACCT_SUBTYPE of 'LT' is long-term; anything else under
+      *    an asset/liability account type is treated as current.
+           EVALUATE TRUE
+               WHEN HV-ACCT-TYPE = 'A' AND HV-ACCT-SUBTYPE = 'LT'
+                   ADD WS-ENDING-BAL TO WS-BS-LT-ASSETS
+               WHEN HV-ACCT-TYPE = 'A'
+                   ADD WS-ENDING-BAL TO WS-BS-CURR-ASSETS
+               WHEN HV-ACCT-TYPE = 'L' AND HV-ACCT-SUBTYPE = 'LT'
+                   ADD WS-ENDING-BAL TO WS-BS-LT-LIAB
+               WHEN HV-ACCT-TYPE = 'L'
+                   ADD WS-ENDING-BAL TO WS-BS-CURR-LIAB
+           END-EVALUATE.
+
+      *--- 3500 PRINT BUDGET VS ACTUAL VARIANCE REPORT ---
+      *    Compares each active account's trial-balance ending balance
+      *    (WS-ENDING-BAL, still holding the last account fetched by
+      *    3100-COMPUTE-ENDING-BAL) against BUDGET for the period, and
+      *    rolls variance up by account type.
+       3500-PRINT-BUDGET-VARIANCE.
+           MOVE 'BUDGET VS ACTUAL VARIANCE REPORT' TO SHL-TITLE
+           WRITE REPORT-LINE FROM STMT-HDR-LINE AFTER PAGE
+           WRITE REPORT-LINE FROM SPACES
+
+           EXEC SQL
+               DECLARE BVA-CUR CURSOR FOR
+               SELECT COA.ACCT_NUMBER, COA.ACCT_DESC, COA.ACCT_TYPE,
+                      COA.NORMAL_BAL,
+                      COALESCE(BP.BEG_BALANCE, 0),
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'D' THEN JL.AMOUNT
+                                   ELSE 0 END), 0),
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'C' THEN JL.AMOUNT
+                                   ELSE 0 END), 0),
+                      COALESCE(B.BUDGET_AMOUNT, 0)
+               FROM   CHART_OF_ACCOUNTS COA
+               LEFT JOIN GL_JOURNAL_LINE JL
+                      ON  JL.ACCT_NUMBER = COA.ACCT_NUMBER
+               LEFT JOIN GL_JOURNAL GJ
+                      ON  GJ.JOURNAL_ID = JL.JOURNAL_ID
+                      AND GJ.PERIOD_ID  = :HV-PERIOD-ID
+                      AND GJ.STATUS     = 'POSTED'
+               LEFT JOIN (
+                   SELECT ACCT_NUMBER, ENDING_BALANCE AS BEG_BALANCE
+                   FROM   GL_PERIOD_BALANCE
+                   WHERE  PERIOD_SEQ = (
+                       SELECT PERIOD_SEQ - 1
+                       FROM   FISCAL_PERIOD
+                       WHERE  PERIOD_ID = :HV-PERIOD-ID)
+               ) BP ON BP.ACCT_NUMBER = COA.ACCT_NUMBER
+               LEFT JOIN BUDGET B
+                      ON  B.ACCT_NUMBER = COA.ACCT_NUMBER
+                      AND B.PERIOD_ID   = :HV-PERIOD-ID
+               WHERE  COA.ACTIVE_FLAG = 'Y'
+               GROUP BY COA.ACCT_NUMBER, COA.ACCT_DESC, COA.ACCT_TYPE,
+                        COA.NORMAL_BAL, BP.BEG_BALANCE, B.BUDGET_AMOUNT
+               ORDER BY COA.ACCT_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN BVA-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH BVA-CUR
+                   INTO :HV-ACCT-NUMBER, :HV-ACCT-DESC,
+                        :HV-ACCT-TYPE,   :HV-NORMAL-BAL,
+                        :HV-BEG-BAL, :HV-DR-TOTAL, :HV-CR-TOTAL,
+                        :HV-BUDGET-AMT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 3100-COMPUTE-ENDING-BAL
+                   PERFORM 3510-WRITE-BVA-DETAIL
+                   PERFORM 3520-ACCUMULATE-BVA-TOTALS
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE BVA-CUR  END-EXEC
+
+           PERFORM 3600-PRINT-BVA-ROLLUP.
+
+      *--- 3510 WRITE ONE BUDGET VS ACTUAL DETAIL LINE ---
+       3510-WRITE-BVA-DETAIL.
+           COMPUTE WS-BVA-VARIANCE = WS-ENDING-BAL - HV-BUDGET-AMT
+           IF HV-BUDGET-AMT = ZEROS
+               MOVE ZEROS TO WS-BVA-VAR-PCT
+           ELSE
+               COMPUTE WS-BVA-VAR-PCT ROUNDED =
+                   (WS-BVA-VARIANCE / HV-BUDGET-AMT) * 100
+           END-IF
+
+           MOVE HV-ACCT-NUMBER TO BVL-ACCT
+           MOVE HV-ACCT-DESC   TO BVL-DESC
+           MOVE WS-ENDING-BAL  TO BVL-ACTUAL
+           MOVE HV-BUDGET-AMT  TO BVL-BUDGET
+           MOVE WS-BVA-VARIANCE TO BVL-VARIANCE
+           MOVE WS-BVA-VAR-PCT TO BVL-VAR-PCT
+           WRITE REPORT-LINE FROM BVA-LINE.
+
+      *--- 3520 ACCUMULATE BUDGET TOTALS BY ACCOUNT TYPE ---
+       3520-ACCUMULATE-BVA-TOTALS.
+           EVALUATE HV-ACCT-TYPE
+               WHEN 'A'  ADD HV-BUDGET-AMT TO WS-BUDGET-ASSETS
+               WHEN 'L'  ADD HV-BUDGET-AMT TO WS-BUDGET-LIAB
+               WHEN 'E'  ADD HV-BUDGET-AMT TO WS-BUDGET-EQUITY
+               WHEN 'R'  ADD HV-BUDGET-AMT TO WS-BUDGET-REVENUE
+               WHEN 'X'  ADD HV-BUDGET-AMT TO WS-BUDGET-EXPENSE
            END-EVALUATE.
 
+      *--- 3600 PRINT BUDGET VS ACTUAL ROLLUP BY ACCOUNT TYPE ---
+       3600-PRINT-BVA-ROLLUP.
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'ASSETS'      TO BVR-LABEL
+           MOVE WS-TOTAL-ASSETS  TO BVR-ACTUAL
+           MOVE WS-BUDGET-ASSETS TO BVR-BUDGET
+           COMPUTE WS-BVA-VARIANCE = WS-TOTAL-ASSETS - WS-BUDGET-ASSETS
+           MOVE WS-BVA-VARIANCE TO BVR-VARIANCE
+           WRITE REPORT-LINE FROM BVA-ROLLUP-LINE
+
+           MOVE 'LIABILITIES' TO BVR-LABEL
+           MOVE WS-TOTAL-LIAB    TO BVR-ACTUAL
+           MOVE WS-BUDGET-LIAB   TO BVR-BUDGET
+           COMPUTE WS-BVA-VARIANCE = WS-TOTAL-LIAB - WS-BUDGET-LIAB
+           MOVE WS-BVA-VARIANCE TO BVR-VARIANCE
+           WRITE REPORT-LINE FROM BVA-ROLLUP-LINE
+
+           MOVE 'EQUITY'      TO BVR-LABEL
+           MOVE WS-TOTAL-EQUITY  TO BVR-ACTUAL
+           MOVE WS-BUDGET-EQUITY TO BVR-BUDGET
+           COMPUTE WS-BVA-VARIANCE = WS-TOTAL-EQUITY - WS-BUDGET-EQUITY
+           MOVE WS-BVA-VARIANCE TO BVR-VARIANCE
+           WRITE REPORT-LINE FROM BVA-ROLLUP-LINE
+
+           MOVE 'REVENUE'     TO BVR-LABEL
+           MOVE WS-TOTAL-REVENUE  TO BVR-ACTUAL
+           MOVE WS-BUDGET-REVENUE TO BVR-BUDGET
+           COMPUTE WS-BVA-VARIANCE =
+               WS-TOTAL-REVENUE - WS-BUDGET-REVENUE
+           MOVE WS-BVA-VARIANCE TO BVR-VARIANCE
+           WRITE REPORT-LINE FROM BVA-ROLLUP-LINE
+
+           MOVE 'EXPENSE'     TO BVR-LABEL
+           MOVE WS-TOTAL-EXPENSE  TO BVR-ACTUAL
+           MOVE WS-BUDGET-EXPENSE TO BVR-BUDGET
+           COMPUTE WS-BVA-VARIANCE =
+               WS-TOTAL-EXPENSE - WS-BUDGET-EXPENSE
+           MOVE WS-BVA-VARIANCE TO BVR-VARIANCE
+           WRITE REPORT-LINE FROM BVA-ROLLUP-LINE.
+
       *--- 4000 PRINT TOTALS ---
        4000-PRINT-TOTALS.
            MOVE SPACES TO REPORT-LINE
@@ -368,6 +1055,230 @@
            MOVE WS-DIFF                 TO STL-TOTAL
            WRITE REPORT-LINE FROM SEC-TOT-LINE.
 
+      *--- 5000 PRINT FINANCIAL STATEMENTS ---
+       5000-PRINT-FINANCIAL-STATEMENTS.
+           PERFORM 5100-PRINT-BALANCE-SHEET
+           PERFORM 5200-PRINT-INCOME-STATEMENT.
+
+      *--- 5100 CLASSIFIED BALANCE SHEET ---
+       5100-PRINT-BALANCE-SHEET.
+           MOVE 'BALANCE SHEET' TO SHL-TITLE
+           WRITE REPORT-LINE FROM STMT-HDR-LINE AFTER PAGE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'CURRENT ASSETS' TO SSL-TEXT
+           WRITE REPORT-LINE FROM STMT-SEC-LINE
+           MOVE 'A' TO HV-STMT-TYPE
+           MOVE 'N' TO HV-STMT-LONGTERM
+           PERFORM 5110-WRITE-STMT-SECTION
+           MOVE 'TOTAL CURRENT ASSETS' TO SBL-LABEL
+           MOVE WS-BS-CURR-ASSETS      TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'LONG-TERM ASSETS' TO SSL-TEXT
+           WRITE REPORT-LINE FROM STMT-SEC-LINE
+           MOVE 'A' TO HV-STMT-TYPE
+           MOVE 'Y' TO HV-STMT-LONGTERM
+           PERFORM 5110-WRITE-STMT-SECTION
+           MOVE 'TOTAL LONG-TERM ASSETS' TO SBL-LABEL
+           MOVE WS-BS-LT-ASSETS         TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           COMPUTE WS-BS-TOTAL-ASSETS =
+               WS-BS-CURR-ASSETS + WS-BS-LT-ASSETS
+           MOVE 'TOTAL ASSETS' TO SBL-LABEL
+           MOVE WS-BS-TOTAL-ASSETS TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'CURRENT LIABILITIES' TO SSL-TEXT
+           WRITE REPORT-LINE FROM STMT-SEC-LINE
+           MOVE 'L' TO HV-STMT-TYPE
+           MOVE 'N' TO HV-STMT-LONGTERM
+           PERFORM 5110-WRITE-STMT-SECTION
+           MOVE 'TOTAL CURRENT LIABILITIES' TO SBL-LABEL
+           MOVE WS-BS-CURR-LIAB             TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'LONG-TERM LIABILITIES' TO SSL-TEXT
+           WRITE REPORT-LINE FROM STMT-SEC-LINE
+           MOVE 'L' TO HV-STMT-TYPE
+           MOVE 'Y' TO HV-STMT-LONGTERM
+           PERFORM 5110-WRITE-STMT-SECTION
+           MOVE 'TOTAL LONG-TERM LIABILITIES' TO SBL-LABEL
+           MOVE WS-BS-LT-LIAB               TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           COMPUTE WS-BS-TOTAL-LIAB =
+               WS-BS-CURR-LIAB + WS-BS-LT-LIAB
+           MOVE 'TOTAL LIABILITIES' TO SBL-LABEL
+           MOVE WS-BS-TOTAL-LIAB TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'TOTAL EQUITY' TO SBL-LABEL
+           MOVE WS-TOTAL-EQUITY TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+
+           COMPUTE WS-BS-TOTAL-LIAB-EQ =
+               WS-BS-TOTAL-LIAB + WS-TOTAL-EQUITY
+           MOVE 'TOTAL LIABILITIES + EQUITY' TO SBL-LABEL
+           MOVE WS-BS-TOTAL-LIAB-EQ TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+
+           IF WS-BS-TOTAL-ASSETS NOT = WS-BS-TOTAL-LIAB-EQ
+               MOVE '*** BALANCE SHEET OUT OF BALANCE ***'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+      *--- 5110 WRITE ONE BALANCE-SHEET SECTION'S ACCOUNT LINES ---
+       5110-WRITE-STMT-SECTION.
+           EXEC SQL
+               DECLARE BS-CUR CURSOR FOR
+               SELECT COA.ACCT_NUMBER, COA.ACCT_DESC,
+                      COALESCE(BP.BEG_BALANCE, 0),
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'D' THEN JL.AMOUNT
+                                   ELSE 0 END), 0),
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'C' THEN JL.AMOUNT
+                                   ELSE 0 END), 0)
+               FROM   CHART_OF_ACCOUNTS COA
+               LEFT JOIN GL_JOURNAL_LINE JL
+                      ON  JL.ACCT_NUMBER = COA.ACCT_NUMBER
+               LEFT JOIN GL_JOURNAL GJ
+                      ON  GJ.JOURNAL_ID = JL.JOURNAL_ID
+                      AND GJ.PERIOD_ID  = :HV-PERIOD-ID
+                      AND GJ.STATUS     = 'POSTED'
+               LEFT JOIN (
+                   SELECT ACCT_NUMBER, ENDING_BALANCE AS BEG_BALANCE
+                   FROM   GL_PERIOD_BALANCE
+                   WHERE  PERIOD_SEQ = (
+                       SELECT PERIOD_SEQ - 1
+                       FROM   FISCAL_PERIOD
+                       WHERE  PERIOD_ID = :HV-PERIOD-ID)
+               ) BP ON BP.ACCT_NUMBER = COA.ACCT_NUMBER
+               WHERE  COA.ACTIVE_FLAG = 'Y'
+               AND    COA.ACCT_TYPE   = :HV-STMT-TYPE
+               AND    ((:HV-STMT-LONGTERM = 'Y'
+                         AND COA.ACCT_SUBTYPE = 'LT')
+                    OR (:HV-STMT-LONGTERM = 'N'
+                         AND COA.ACCT_SUBTYPE <> 'LT'))
+               GROUP BY COA.ACCT_NUMBER, COA.ACCT_DESC, BP.BEG_BALANCE
+               ORDER BY COA.ACCT_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN BS-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH BS-CUR
+                   INTO :HV-ACCT-NUMBER, :HV-ACCT-DESC,
+                        :HV-BEG-BAL, :HV-DR-TOTAL, :HV-CR-TOTAL
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF HV-STMT-TYPE = 'A'
+                       COMPUTE WS-ENDING-BAL =
+                           HV-BEG-BAL + HV-DR-TOTAL - HV-CR-TOTAL
+                   ELSE
+                       COMPUTE WS-ENDING-BAL =
+                           HV-BEG-BAL - HV-DR-TOTAL + HV-CR-TOTAL
+                   END-IF
+                   MOVE HV-ACCT-NUMBER TO SDL-ACCT
+                   MOVE HV-ACCT-DESC   TO SDL-DESC
+                   MOVE WS-ENDING-BAL  TO SDL-AMOUNT
+                   WRITE REPORT-LINE FROM STMT-DET-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE BS-CUR  END-EXEC.
+
+      *--- 5200 INCOME STATEMENT ---
+       5200-PRINT-INCOME-STATEMENT.
+           MOVE 'INCOME STATEMENT' TO SHL-TITLE
+           WRITE REPORT-LINE FROM STMT-HDR-LINE AFTER PAGE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'REVENUE' TO SSL-TEXT
+           WRITE REPORT-LINE FROM STMT-SEC-LINE
+           MOVE 'R' TO HV-STMT-TYPE
+           PERFORM 5210-WRITE-IS-SECTION
+           MOVE 'TOTAL REVENUE' TO SBL-LABEL
+           MOVE WS-TOTAL-REVENUE TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           MOVE 'EXPENSES' TO SSL-TEXT
+           WRITE REPORT-LINE FROM STMT-SEC-LINE
+           MOVE 'X' TO HV-STMT-TYPE
+           PERFORM 5210-WRITE-IS-SECTION
+           MOVE 'TOTAL EXPENSES' TO SBL-LABEL
+           MOVE WS-TOTAL-EXPENSE TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE
+           WRITE REPORT-LINE FROM SPACES
+
+           COMPUTE WS-IS-NET-INCOME =
+               WS-TOTAL-REVENUE - WS-TOTAL-EXPENSE
+           MOVE 'NET INCOME (LOSS)' TO SBL-LABEL
+           MOVE WS-IS-NET-INCOME TO SBL-AMOUNT
+           WRITE REPORT-LINE FROM STMT-SUB-LINE.
+
+      *--- 5210 WRITE ONE INCOME-STATEMENT SECTION'S ACCOUNT LINES ---
+       5210-WRITE-IS-SECTION.
+           EXEC SQL
+               DECLARE IS-CUR CURSOR FOR
+               SELECT COA.ACCT_NUMBER, COA.ACCT_DESC,
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'D' THEN JL.AMOUNT
+                                   ELSE 0 END), 0),
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'C' THEN JL.AMOUNT
+                                   ELSE 0 END), 0)
+               FROM   CHART_OF_ACCOUNTS COA
+               LEFT JOIN GL_JOURNAL_LINE JL
+                      ON  JL.ACCT_NUMBER = COA.ACCT_NUMBER
+               LEFT JOIN GL_JOURNAL GJ
+                      ON  GJ.JOURNAL_ID = JL.JOURNAL_ID
+                      AND GJ.PERIOD_ID  = :HV-PERIOD-ID
+                      AND GJ.STATUS     = 'POSTED'
+               WHERE  COA.ACTIVE_FLAG = 'Y'
+               AND    COA.ACCT_TYPE   = :HV-STMT-TYPE
+               GROUP BY COA.ACCT_NUMBER, COA.ACCT_DESC
+               ORDER BY COA.ACCT_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN IS-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH IS-CUR
+                   INTO :HV-ACCT-NUMBER, :HV-ACCT-DESC,
+                        :HV-DR-TOTAL, :HV-CR-TOTAL
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF HV-STMT-TYPE = 'R'
+                       COMPUTE WS-ENDING-BAL =
+                           HV-CR-TOTAL - HV-DR-TOTAL
+                   ELSE
+                       COMPUTE WS-ENDING-BAL =
+                           HV-DR-TOTAL - HV-CR-TOTAL
+                   END-IF
+                   MOVE HV-ACCT-NUMBER TO SDL-ACCT
+                   MOVE HV-ACCT-DESC   TO SDL-DESC
+                   MOVE WS-ENDING-BAL  TO SDL-AMOUNT
+                   WRITE REPORT-LINE FROM STMT-DET-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE IS-CUR  END-EXEC.
+
        9000-TERMINATE.
            CLOSE REPORT-FILE.
 
