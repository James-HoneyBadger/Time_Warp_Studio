@@ -0,0 +1,291 @@
+      *================================================================
+      * ACME CORPORATION — PAYROLL PROCESSING SYSTEM
+      * Program: PAYW201
+      * Author:  ACME Data Center
+      * Date:    2026-02-09
+      * Purpose: Aggregate PAYCHECK rows for a tax year by EMP_ID and
+      *          produce W-2-formatted statements plus the SSA EFW2
+      *          submission file, replacing the manual spreadsheet
+      *          pull PAYPRO01 left for every January.
+      *
+      * Input:   HV-YEAR-PARM (tax year, from JCL PARM or SYSIN)
+      * Output:  PRNTFILE (printed W-2 statements), EFW2FILE (SSA
+      *          EFW2 submission records)
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYW201.
+       AUTHOR. ACME-DATACENTER.
+       DATE-WRITTEN. 2026-02-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRNTFILE ASSIGN TO UT-S-PRNTFILE
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL.
+           SELECT EFW2FILE ASSIGN TO UT-S-EFW2FILE
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRNTFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133 CHARACTERS.
+       01  PRINT-RECORD           PIC X(133).
+
+      *    Simplified EFW2 layout: RA (submitter), one RW/RO pair per
+      *    employee, RF (final). Fixed 512-byte records per the SSA
+      *    EFW2 record-length convention.
+       FD  EFW2FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 512 CHARACTERS.
+       01  EFW2-RECORD             PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROGRAM-NAME        PIC X(8)   VALUE 'PAYW201'.
+       01  WS-YEAR-PARM           PIC 9(4)   VALUE ZEROS.
+       01  WS-RUN-DATE            PIC X(10)  VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-EMPS-PROCESSED  PIC 9(6)   VALUE ZEROS.
+           05  WS-TOTAL-WAGES     PIC 9(12)V99 VALUE ZEROS.
+           05  WS-TOTAL-FED-WH    PIC 9(10)V99 VALUE ZEROS.
+           05  WS-TOTAL-SS-WAGES  PIC 9(10)V99 VALUE ZEROS.
+           05  WS-TOTAL-SS-TAX    PIC 9(10)V99 VALUE ZEROS.
+           05  WS-TOTAL-MEDICARE  PIC 9(10)V99 VALUE ZEROS.
+           05  WS-TOTAL-MED-TAX   PIC 9(10)V99 VALUE ZEROS.
+           05  WS-TOTAL-RETIRE    PIC 9(10)V99 VALUE ZEROS.
+
+       01  WS-SOC-SEC-WAGE-BASE   PIC 9(7)V99 VALUE 168600.00.
+       01  WS-SS-TAXABLE-WAGES    PIC 9(9)V99 VALUE ZEROS.
+
+      *--- Print Line Templates ---
+       01  PL-HEADER1.
+           05  FILLER PIC X(133) VALUE
+               '    ACME CORPORATION - W-2 YEAR-END STATEMENTS'.
+       01  PL-HEADER2.
+           05  FILLER PIC X(49) VALUE
+               '  EMP ID   BOX1 WAGES  BOX2 FED WH  BOX3 SS WAGES'.
+           05  FILLER PIC X(54) VALUE
+               '  BOX4 SS TAX  BOX5 MEDWAGES  BOX6 MEDTAX  BOX12-D'.
+           05  FILLER PIC X(30) VALUE ' 401K'.
+       01  PL-DETAIL.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-EMPID     PIC X(8).
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-BOX1      PIC ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-BOX2      PIC ZZ,ZZ9.99.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-BOX3      PIC ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-BOX4      PIC ZZ,ZZ9.99.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-BOX5      PIC ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-BOX6      PIC ZZ,ZZ9.99.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PL-D-BOX12D    PIC ZZ,ZZ9.99.
+
+       01  PL-TOTALS.
+           05  FILLER         PIC X(13) VALUE 'TOTALS:'.
+           05  PT-BOX1        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  PT-BOX2        PIC ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  PT-BOX3        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  PT-BOX4        PIC ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  PT-BOX5        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  PT-BOX6        PIC ZZZ,ZZ9.99.
+
+      *--- SQL Communication Area ---
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *--- Embedded SQL Host Variables ---
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-YEAR-PARM           PIC 9(4).
+       01  HV-YEAR-LIKE           PIC X(8).
+       01  HV-EMP-ID              PIC X(8).
+       01  HV-SSN                 PIC X(9).
+       01  HV-LAST-NAME           PIC X(30).
+       01  HV-FIRST-NAME          PIC X(20).
+       01  HV-BOX1-WAGES          PIC 9(9)V99 USAGE COMP-3.
+       01  HV-BOX2-FED-WH         PIC 9(9)V99 USAGE COMP-3.
+       01  HV-BOX4-SS-TAX         PIC 9(9)V99 USAGE COMP-3.
+       01  HV-BOX5-MED-WAGES      PIC 9(9)V99 USAGE COMP-3.
+       01  HV-BOX6-MED-TAX        PIC 9(9)V99 USAGE COMP-3.
+       01  HV-BOX12D-401K         PIC 9(9)V99 USAGE COMP-3.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  EFW2-RA-LINE.
+           05  FILLER  PIC X(2)  VALUE 'RA'.
+           05  FILLER  PIC X(510) VALUE SPACES.
+
+       01  EFW2-RW-LINE.
+           05  FILLER  PIC X(2)  VALUE 'RW'.
+           05  RW-SSN          PIC X(9).
+           05  RW-LAST-NAME    PIC X(30).
+           05  RW-FIRST-NAME   PIC X(20).
+           05  FILLER          PIC X(451) VALUE SPACES.
+
+       01  EFW2-RO-LINE.
+           05  FILLER  PIC X(2)  VALUE 'RO'.
+           05  RO-BOX1-WAGES   PIC 9(11)V99.
+           05  RO-BOX2-FED-WH  PIC 9(11)V99.
+           05  RO-BOX4-SS-TAX  PIC 9(11)V99.
+           05  RO-BOX5-MEDWAGE PIC 9(11)V99.
+           05  RO-BOX6-MED-TAX PIC 9(11)V99.
+           05  RO-BOX12D-401K  PIC 9(11)V99.
+           05  FILLER          PIC X(432) VALUE SPACES.
+
+       01  EFW2-RF-LINE.
+           05  FILLER  PIC X(2)  VALUE 'RF'.
+           05  RF-EMP-COUNT    PIC 9(9).
+           05  FILLER          PIC X(501) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *================================================================
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEES
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *================================================================
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+
+           ACCEPT HV-YEAR-PARM FROM SYSIN
+           IF HV-YEAR-PARM NOT NUMERIC OR HV-YEAR-PARM = ZEROS
+               DISPLAY 'PAYW201 ERROR: tax year PARM required'
+               STOP RUN
+           END-IF
+           MOVE HV-YEAR-PARM TO WS-YEAR-PARM
+           MOVE SPACES TO HV-YEAR-LIKE
+           STRING HV-YEAR-PARM '%' DELIMITED SIZE INTO HV-YEAR-LIKE
+
+           OPEN OUTPUT PRNTFILE
+                       EFW2FILE
+
+           WRITE PRINT-RECORD FROM PL-HEADER1
+           WRITE PRINT-RECORD FROM PL-HEADER2
+
+           WRITE EFW2-RECORD FROM EFW2-RA-LINE
+
+           EXEC SQL
+               DECLARE W2-CURSOR CURSOR FOR
+               SELECT P.EMP_ID, E.SSN, E.LAST_NAME, E.FIRST_NAME,
+                      SUM(P.GROSS_PAY), SUM(P.FED_TAX),
+                      SUM(P.SOC_SEC), SUM(P.MEDICARE),
+                      SUM(P.RETIREMENT_401K)
+               FROM   PAYCHECK P
+               JOIN   EMPLOYEE E ON E.EMP_ID = P.EMP_ID
+               WHERE  P.PERIOD_ID LIKE :HV-YEAR-LIKE
+               AND    P.VOID_FLAG = 'N'
+               GROUP BY P.EMP_ID, E.SSN, E.LAST_NAME, E.FIRST_NAME
+               ORDER BY P.EMP_ID
+           END-EXEC
+
+           EXEC SQL OPEN W2-CURSOR END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'PAYW201 ERROR: Cannot open W2-CURSOR'
+                   ' SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF.
+
+      *================================================================
+       2000-PROCESS-EMPLOYEES.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH W2-CURSOR
+                   INTO :HV-EMP-ID, :HV-SSN, :HV-LAST-NAME,
+                        :HV-FIRST-NAME, :HV-BOX1-WAGES,
+                        :HV-BOX2-FED-WH, :HV-BOX4-SS-TAX,
+                        :HV-BOX6-MED-TAX, :HV-BOX12D-401K
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 2100-CAP-SS-WAGES
+                   MOVE HV-BOX1-WAGES TO HV-BOX5-MED-WAGES
+                   PERFORM 2200-ACCUMULATE-TOTALS
+                   PERFORM 2300-PRINT-W2-LINE
+                   PERFORM 2400-WRITE-EFW2-RECORDS
+                   ADD 1 TO WS-EMPS-PROCESSED
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE W2-CURSOR END-EXEC.
+
+      *    Box 3 (Social Security wages) is capped at the annual wage
+      *    base - an employee can owe SS tax on less than their full
+      *    Box 1 wages once they cross it mid-year.
+       2100-CAP-SS-WAGES.
+           IF HV-BOX1-WAGES > WS-SOC-SEC-WAGE-BASE
+               MOVE WS-SOC-SEC-WAGE-BASE TO WS-SS-TAXABLE-WAGES
+           ELSE
+               MOVE HV-BOX1-WAGES TO WS-SS-TAXABLE-WAGES
+           END-IF.
+
+       2200-ACCUMULATE-TOTALS.
+           ADD HV-BOX1-WAGES      TO WS-TOTAL-WAGES
+           ADD HV-BOX2-FED-WH     TO WS-TOTAL-FED-WH
+           ADD WS-SS-TAXABLE-WAGES TO WS-TOTAL-SS-WAGES
+           ADD HV-BOX4-SS-TAX     TO WS-TOTAL-SS-TAX
+           ADD HV-BOX5-MED-WAGES  TO WS-TOTAL-MEDICARE
+           ADD HV-BOX6-MED-TAX    TO WS-TOTAL-MED-TAX
+           ADD HV-BOX12D-401K     TO WS-TOTAL-RETIRE.
+
+       2300-PRINT-W2-LINE.
+           MOVE HV-EMP-ID           TO PL-D-EMPID
+           MOVE HV-BOX1-WAGES       TO PL-D-BOX1
+           MOVE HV-BOX2-FED-WH      TO PL-D-BOX2
+           MOVE WS-SS-TAXABLE-WAGES TO PL-D-BOX3
+           MOVE HV-BOX4-SS-TAX      TO PL-D-BOX4
+           MOVE HV-BOX5-MED-WAGES   TO PL-D-BOX5
+           MOVE HV-BOX6-MED-TAX     TO PL-D-BOX6
+           MOVE HV-BOX12D-401K      TO PL-D-BOX12D
+           WRITE PRINT-RECORD FROM PL-DETAIL.
+
+       2400-WRITE-EFW2-RECORDS.
+           MOVE HV-SSN          TO RW-SSN
+           MOVE HV-LAST-NAME    TO RW-LAST-NAME
+           MOVE HV-FIRST-NAME   TO RW-FIRST-NAME
+           WRITE EFW2-RECORD FROM EFW2-RW-LINE
+
+           MOVE HV-BOX1-WAGES       TO RO-BOX1-WAGES
+           MOVE HV-BOX2-FED-WH      TO RO-BOX2-FED-WH
+           MOVE HV-BOX4-SS-TAX      TO RO-BOX4-SS-TAX
+           MOVE HV-BOX5-MED-WAGES   TO RO-BOX5-MEDWAGE
+           MOVE HV-BOX6-MED-TAX     TO RO-BOX6-MED-TAX
+           MOVE HV-BOX12D-401K      TO RO-BOX12D-401K
+           WRITE EFW2-RECORD FROM EFW2-RO-LINE.
+
+      *================================================================
+       9000-FINALIZE.
+           MOVE WS-TOTAL-WAGES    TO PT-BOX1
+           MOVE WS-TOTAL-FED-WH   TO PT-BOX2
+           MOVE WS-TOTAL-SS-WAGES TO PT-BOX3
+           MOVE WS-TOTAL-SS-TAX   TO PT-BOX4
+           MOVE WS-TOTAL-MEDICARE TO PT-BOX5
+           MOVE WS-TOTAL-MED-TAX  TO PT-BOX6
+           WRITE PRINT-RECORD FROM PL-TOTALS
+
+           MOVE WS-EMPS-PROCESSED TO RF-EMP-COUNT
+           WRITE EFW2-RECORD FROM EFW2-RF-LINE
+
+           CLOSE PRNTFILE
+                 EFW2FILE
+
+           DISPLAY 'PAYW201 COMPLETE FOR TAX YEAR ' WS-YEAR-PARM
+           DISPLAY '  W-2s PRODUCED:  ' WS-EMPS-PROCESSED
+           DISPLAY '  TOTAL BOX1 WAGES: $' WS-TOTAL-WAGES
+           DISPLAY '  RETURN CODE: 0'.
