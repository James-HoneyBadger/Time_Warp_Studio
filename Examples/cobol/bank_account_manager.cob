@@ -1,8 +1,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANKACCT.
        AUTHOR. TIME WARP STUDIO.
+      *
+      * Modification History
+      *   Added SYSIN-driven batch transaction file mode: reads
+      *   TRANFILE and applies each transaction through the same
+      *   account lookup/update logic as the interactive path,
+      *   writing a posting report to RPTFILE.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO UT-S-TRANFILE
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL.
+           SELECT RPTFILE  ASSIGN TO UT-S-RPTFILE
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 22 CHARACTERS.
+       01  TRAN-RECORD.
+           05  TR-ACCOUNT-NUMBER  PIC 9(6).
+           05  TR-TRANSACTION-TYPE PIC X(1).
+           05  TR-AMOUNT          PIC S9(7)V99.
+           05  TR-TO-ACCOUNT      PIC 9(6).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNT-NUMBER     PIC 9(6).
        01  WS-ACCOUNT-NAME       PIC X(30).
@@ -11,40 +41,394 @@
        01  WS-AMOUNT             PIC S9(7)V99.
        01  WS-SQLCODE            PIC S9(4) COMP.
        01  WS-MESSAGE            PIC X(80).
+
+      *--- Run Mode (from SYSIN; blank keeps the original interactive
+      *    prompt-driven behavior)
+       01  WS-RUN-MODE           PIC X(1)   VALUE SPACES.
+           88  WS-BATCH-MODE                VALUE 'B'.
+           88  WS-STATEMENT-MODE            VALUE 'S'.
+           88  WS-TRANSFER-MODE             VALUE 'T'.
+
+      *--- Batch Transaction File Counters
+       01  WS-BATCH-COUNTS.
+           05  WS-BATCH-READ         PIC 9(6)  VALUE ZEROS.
+           05  WS-BATCH-POSTED       PIC 9(6)  VALUE ZEROS.
+           05  WS-BATCH-REJECTED     PIC 9(6)  VALUE ZEROS.
+           05  WS-BATCH-XFER-POSTED  PIC 9(6)  VALUE ZEROS.
+           05  WS-BATCH-XFER-REJECT  PIC 9(6)  VALUE ZEROS.
+
+      *--- Shared Transaction-Posting Work Fields
+       01  WS-POST-STATUS        PIC X(1)   VALUE SPACES.
+           88  WS-POST-OK                   VALUE 'P'.
+           88  WS-POST-FAILED                VALUE 'F'.
+       01  WS-POST-REASON        PIC X(30)  VALUE SPACES.
+
+      *--- Overdraft Protection / NSF Fee Work Fields
+       01  WS-OVERDRAFT-LIMIT    PIC S9(7)V99 VALUE 500.00.
+       01  WS-NSF-FEE            PIC S9(5)V99 VALUE 35.00.
+       01  WS-PROJECTED-BALANCE  PIC S9(7)V99 VALUE ZEROS.
+       01  WS-OVERDRAFT-SWITCH   PIC X(1)   VALUE SPACES.
+           88  WS-OVERDRAFT-USED            VALUE 'Y'.
+       01  WS-NSF-SWITCH         PIC X(1)   VALUE SPACES.
+           88  WS-NSF-CHARGED                VALUE 'Y'.
+
+      *--- Transaction History Ledger Work Fields
+       01  WS-TRAN-SEED          PIC 9(8)   VALUE ZEROS.
+       01  WS-TRAN-ID            PIC 9(8)   VALUE ZEROS.
+       01  WS-TRAN-DATE          PIC X(10)  VALUE SPACES.
+       01  WS-TRAN-TYPE-LEDGER   PIC X(4)   VALUE SPACES.
+       01  WS-TRAN-AMT-LEDGER    PIC S9(7)V99 VALUE ZEROS.
+       01  WS-STMT-ACCT-NUMBER   PIC 9(6).
+       01  WS-STMT-TRAN-ID       PIC 9(8).
+       01  WS-STMT-TRAN-TYPE     PIC X(4).
+       01  WS-STMT-TRAN-AMOUNT   PIC S9(7)V99.
+       01  WS-STMT-TRAN-BALANCE  PIC S9(7)V99.
+       01  WS-STMT-TRAN-DATE     PIC X(10).
+
+      *--- Multi-Account Transfer Work Fields
+       01  WS-XFER-FROM-ACCT     PIC 9(6).
+       01  WS-XFER-TO-ACCT       PIC 9(6).
+       01  WS-XFER-AMOUNT        PIC S9(7)V99.
+       01  WS-XFER-STATUS        PIC X(1)   VALUE SPACES.
+           88  WS-XFER-OK                   VALUE 'P'.
+       01  WS-XFER-REASON        PIC X(30)  VALUE SPACES.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
        PROCEDURE DIVISION.
-       DISPLAY "*** BANK ACCOUNT MANAGER ***".
-       DISPLAY "Enter Account Number: ".
-       ACCEPT WS-ACCOUNT-NUMBER.
-       EXEC SQL
-            SELECT ACCOUNT_NAME, BALANCE
-              INTO :WS-ACCOUNT-NAME, :WS-BALANCE
-              FROM ACCOUNTS
-             WHERE ACCOUNT_NUMBER = :WS-ACCOUNT-NUMBER
-       END-EXEC.
-       IF SQLCODE NOT = 0
-           DISPLAY "Account not found."
-           STOP RUN
-       END-IF.
-       DISPLAY "Account Name: " WS-ACCOUNT-NAME.
-       DISPLAY "Current Balance: " WS-BALANCE.
-       DISPLAY "Transaction Type (D=Deposit, W=Withdraw): ".
-       ACCEPT WS-TRANSACTION-TYPE.
-       DISPLAY "Amount: ".
-       ACCEPT WS-AMOUNT.
-       IF WS-TRANSACTION-TYPE = 'D'
-           ADD WS-AMOUNT TO WS-BALANCE
-       ELSE
-           SUBTRACT WS-AMOUNT FROM WS-BALANCE
-       END-IF.
-       EXEC SQL
-            UPDATE ACCOUNTS
-               SET BALANCE = :WS-BALANCE
-             WHERE ACCOUNT_NUMBER = :WS-ACCOUNT-NUMBER
-       END-EXEC.
-       IF SQLCODE = 0
-           DISPLAY "Transaction successful. New Balance: " WS-BALANCE
-       ELSE
-           DISPLAY "Transaction failed."
-       END-IF.
-       STOP RUN.
+       0000-MAIN.
+           DISPLAY "*** BANK ACCOUNT MANAGER ***"
+           ACCEPT WS-RUN-MODE FROM SYSIN
+           IF WS-BATCH-MODE
+               PERFORM 2000-PROCESS-BATCH
+           ELSE
+               IF WS-STATEMENT-MODE
+                   PERFORM 3000-PRINT-STATEMENT
+               ELSE
+                   IF WS-TRANSFER-MODE
+                       PERFORM 4000-INTERACTIVE-TRANSFER
+                   ELSE
+                       PERFORM 1000-INTERACTIVE-TRANSACTION
+                   END-IF
+               END-IF
+           END-IF
+           STOP RUN.
+
+      *================================================================
+       1000-INTERACTIVE-TRANSACTION.
+           DISPLAY "Enter Account Number: ".
+           ACCEPT WS-ACCOUNT-NUMBER.
+           EXEC SQL
+                SELECT ACCOUNT_NAME, BALANCE
+                  INTO :WS-ACCOUNT-NAME, :WS-BALANCE
+                  FROM ACCOUNTS
+                 WHERE ACCOUNT_NUMBER = :WS-ACCOUNT-NUMBER
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Account not found."
+               STOP RUN
+           END-IF.
+           DISPLAY "Account Name: " WS-ACCOUNT-NAME.
+           DISPLAY "Current Balance: " WS-BALANCE.
+           DISPLAY "Transaction Type (D=Deposit, W=Withdraw): ".
+           ACCEPT WS-TRANSACTION-TYPE.
+           DISPLAY "Amount: ".
+           ACCEPT WS-AMOUNT.
+
+           PERFORM 2500-APPLY-TRANSACTION
+
+           IF WS-POST-OK
+               DISPLAY "Transaction successful. New Balance: "
+                   WS-BALANCE
+           ELSE
+               DISPLAY "Transaction failed: " WS-POST-REASON
+           END-IF.
+
+      *================================================================
+      *    Each non-transfer row commits on its own right after
+      *    posting, so a ROLLBACK inside a later transfer's
+      *    4500-APPLY-TRANSFER can never reach back over a
+      *    transaction this batch already reported as posted.
+       2000-PROCESS-BATCH.
+           OPEN INPUT TRANFILE
+           OPEN OUTPUT RPTFILE
+
+           MOVE "ACCT    TYPE  AMOUNT        STATUS" TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           PERFORM 2100-READ-TRANFILE
+           PERFORM UNTIL TR-ACCOUNT-NUMBER = ZEROS
+               ADD 1 TO WS-BATCH-READ
+               IF TR-TRANSACTION-TYPE = 'T'
+                   MOVE TR-ACCOUNT-NUMBER TO WS-XFER-FROM-ACCT
+                   MOVE TR-TO-ACCOUNT     TO WS-XFER-TO-ACCT
+                   MOVE TR-AMOUNT         TO WS-XFER-AMOUNT
+                   PERFORM 4500-APPLY-TRANSFER
+                   IF WS-XFER-OK
+                       ADD 1 TO WS-BATCH-XFER-POSTED
+                   ELSE
+                       ADD 1 TO WS-BATCH-XFER-REJECT
+                   END-IF
+                   PERFORM 2250-WRITE-TRANSFER-RESULT
+               ELSE
+                   MOVE TR-ACCOUNT-NUMBER    TO WS-ACCOUNT-NUMBER
+                   MOVE TR-TRANSACTION-TYPE  TO WS-TRANSACTION-TYPE
+                   MOVE TR-AMOUNT            TO WS-AMOUNT
+                   PERFORM 2500-APPLY-TRANSACTION
+                   EXEC SQL COMMIT END-EXEC
+                   IF WS-POST-OK
+                       ADD 1 TO WS-BATCH-POSTED
+                   ELSE
+                       ADD 1 TO WS-BATCH-REJECTED
+                   END-IF
+                   PERFORM 2200-WRITE-BATCH-RESULT
+               END-IF
+
+               PERFORM 2100-READ-TRANFILE
+           END-PERFORM
+
+           CLOSE TRANFILE
+           CLOSE RPTFILE
+
+           DISPLAY "BANKACCT BATCH COMPLETE"
+           DISPLAY "  TRANSACTIONS READ:     " WS-BATCH-READ
+           DISPLAY "  TRANSACTIONS POSTED:   " WS-BATCH-POSTED
+           DISPLAY "  TRANSACTIONS REJECTED: " WS-BATCH-REJECTED
+           DISPLAY "  TRANSFERS POSTED:      " WS-BATCH-XFER-POSTED
+           DISPLAY "  TRANSFERS REJECTED:    " WS-BATCH-XFER-REJECT.
+
+      *================================================================
+       2100-READ-TRANFILE.
+           READ TRANFILE
+               AT END MOVE ZEROS TO TR-ACCOUNT-NUMBER
+           END-READ.
+
+      *================================================================
+       2200-WRITE-BATCH-RESULT.
+           MOVE SPACES TO RPT-RECORD
+           STRING TR-ACCOUNT-NUMBER  ' '
+                  TR-TRANSACTION-TYPE '     '
+                  TR-AMOUNT          '  '
+                  WS-POST-REASON
+               DELIMITED SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+      *================================================================
+       2250-WRITE-TRANSFER-RESULT.
+           MOVE SPACES TO RPT-RECORD
+           STRING TR-ACCOUNT-NUMBER  ' '
+                  'T' '     '
+                  TR-AMOUNT          '  '
+                  WS-XFER-REASON
+               DELIMITED SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+      *================================================================
+      *    Shared by both the interactive and batch paths. Expects
+      *    WS-ACCOUNT-NUMBER, WS-TRANSACTION-TYPE, and WS-AMOUNT to
+      *    already be populated; looks up the account, applies the
+      *    transaction, and rewrites the balance.
+       2500-APPLY-TRANSACTION.
+           MOVE SPACES TO WS-POST-REASON
+           MOVE SPACES TO WS-OVERDRAFT-SWITCH
+           MOVE SPACES TO WS-NSF-SWITCH
+           MOVE 'F'    TO WS-POST-STATUS
+
+           EXEC SQL
+                SELECT ACCOUNT_NAME, BALANCE
+                  INTO :WS-ACCOUNT-NAME, :WS-BALANCE
+                  FROM ACCOUNTS
+                 WHERE ACCOUNT_NUMBER = :WS-ACCOUNT-NUMBER
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE "ACCOUNT NOT FOUND" TO WS-POST-REASON
+               GO TO 2500-APPLY-TRANSACTION-EXIT
+           END-IF
+
+           IF WS-TRANSACTION-TYPE = 'D'
+               ADD WS-AMOUNT TO WS-BALANCE
+           ELSE
+               PERFORM 2520-APPLY-WITHDRAWAL
+           END-IF
+
+           EXEC SQL
+                UPDATE ACCOUNTS
+                   SET BALANCE = :WS-BALANCE
+                 WHERE ACCOUNT_NUMBER = :WS-ACCOUNT-NUMBER
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE "UPDATE FAILED" TO WS-POST-REASON
+               GO TO 2500-APPLY-TRANSACTION-EXIT
+           END-IF
+
+           MOVE 'P' TO WS-POST-STATUS
+           IF WS-NSF-CHARGED
+               MOVE "NSF - FEE CHARGED" TO WS-POST-REASON
+               MOVE "NSF"      TO WS-TRAN-TYPE-LEDGER
+               MOVE WS-NSF-FEE TO WS-TRAN-AMT-LEDGER
+           ELSE
+               IF WS-OVERDRAFT-USED
+                   MOVE "POSTED - OVERDRAFT" TO WS-POST-REASON
+               ELSE
+                   MOVE "POSTED" TO WS-POST-REASON
+               END-IF
+               MOVE WS-AMOUNT TO WS-TRAN-AMT-LEDGER
+               IF WS-TRANSACTION-TYPE = 'D'
+                   MOVE "DEP" TO WS-TRAN-TYPE-LEDGER
+               ELSE
+                   MOVE "WD"  TO WS-TRAN-TYPE-LEDGER
+               END-IF
+           END-IF
+           PERFORM 2540-RECORD-TRANSACTION.
+
+       2500-APPLY-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================
+      *    Writes one ACCOUNT_TRANSACTION row for the posting just
+      *    applied in 2500-APPLY-TRANSACTION, so every deposit,
+      *    withdrawal, and NSF fee leaves a history entry behind.
+       2540-RECORD-TRANSACTION.
+           IF WS-TRAN-SEED = ZEROS
+               EXEC SQL
+                    SELECT MAX(TRAN_ID)
+                      INTO :WS-TRAN-SEED
+                      FROM ACCOUNT_TRANSACTION
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE ZEROS TO WS-TRAN-SEED
+               END-IF
+           END-IF
+           ADD 1 TO WS-TRAN-SEED
+           MOVE WS-TRAN-SEED TO WS-TRAN-ID
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-TRAN-DATE
+
+           EXEC SQL
+                INSERT INTO ACCOUNT_TRANSACTION
+                     (TRAN_ID, ACCOUNT_NUMBER, TRAN_TYPE,
+                      AMOUNT, BALANCE_AFTER, TRAN_DATE)
+                VALUES (:WS-TRAN-ID, :WS-ACCOUNT-NUMBER,
+                      :WS-TRAN-TYPE-LEDGER,
+                      :WS-TRAN-AMT-LEDGER, :WS-BALANCE, :WS-TRAN-DATE)
+           END-EXEC.
+
+      *================================================================
+      *    Applies a withdrawal against WS-BALANCE. Withdrawals that
+      *    would take the account negative are still honored up to
+      *    WS-OVERDRAFT-LIMIT; beyond that the withdrawal itself is
+      *    declined and an NSF fee is deducted instead.
+       2520-APPLY-WITHDRAWAL.
+           COMPUTE WS-PROJECTED-BALANCE = WS-BALANCE - WS-AMOUNT
+
+           IF WS-PROJECTED-BALANCE >= ZEROS
+               SUBTRACT WS-AMOUNT FROM WS-BALANCE
+               GO TO 2520-APPLY-WITHDRAWAL-EXIT
+           END-IF
+
+           IF WS-PROJECTED-BALANCE >= (0 - WS-OVERDRAFT-LIMIT)
+               SUBTRACT WS-AMOUNT FROM WS-BALANCE
+               MOVE 'Y' TO WS-OVERDRAFT-SWITCH
+           ELSE
+               SUBTRACT WS-NSF-FEE FROM WS-BALANCE
+               MOVE 'Y' TO WS-NSF-SWITCH
+           END-IF.
+
+       2520-APPLY-WITHDRAWAL-EXIT.
+           EXIT.
+
+      *================================================================
+      *    Prints the transaction history ledger for one account,
+      *    oldest entry first, from ACCOUNT_TRANSACTION.
+       3000-PRINT-STATEMENT.
+           DISPLAY "Enter Account Number: ".
+           ACCEPT WS-STMT-ACCT-NUMBER.
+
+           EXEC SQL
+                DECLARE STMT-CUR CURSOR FOR
+                SELECT TRAN_ID, TRAN_TYPE, AMOUNT, BALANCE_AFTER,
+                       TRAN_DATE
+                  FROM ACCOUNT_TRANSACTION
+                 WHERE ACCOUNT_NUMBER = :WS-STMT-ACCT-NUMBER
+                 ORDER BY TRAN_ID
+           END-EXEC
+
+           EXEC SQL OPEN STMT-CUR END-EXEC
+
+           DISPLAY "TRAN ID  TYPE  AMOUNT        BALANCE       DATE"
+           PERFORM 3100-FETCH-STATEMENT-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               DISPLAY WS-STMT-TRAN-ID   " "
+                       WS-STMT-TRAN-TYPE " "
+                       WS-STMT-TRAN-AMOUNT   " "
+                       WS-STMT-TRAN-BALANCE  " "
+                       WS-STMT-TRAN-DATE
+               PERFORM 3100-FETCH-STATEMENT-LINE
+           END-PERFORM
+
+           EXEC SQL CLOSE STMT-CUR END-EXEC.
+
+      *================================================================
+       3100-FETCH-STATEMENT-LINE.
+           EXEC SQL
+                FETCH STMT-CUR
+                 INTO :WS-STMT-TRAN-ID, :WS-STMT-TRAN-TYPE,
+                      :WS-STMT-TRAN-AMOUNT, :WS-STMT-TRAN-BALANCE,
+                      :WS-STMT-TRAN-DATE
+           END-EXEC.
+
+      *================================================================
+       4000-INTERACTIVE-TRANSFER.
+           DISPLAY "Transfer From Account Number: ".
+           ACCEPT WS-XFER-FROM-ACCT.
+           DISPLAY "Transfer To Account Number: ".
+           ACCEPT WS-XFER-TO-ACCT.
+           DISPLAY "Amount: ".
+           ACCEPT WS-XFER-AMOUNT.
+
+           PERFORM 4500-APPLY-TRANSFER
+
+           IF WS-XFER-OK
+               DISPLAY "Transfer complete."
+           ELSE
+               DISPLAY "Transfer failed: " WS-XFER-REASON
+           END-IF.
+
+      *================================================================
+      *    Moves funds between two accounts as a single unit of work:
+      *    the withdrawal from WS-XFER-FROM-ACCT and the deposit to
+      *    WS-XFER-TO-ACCT are both posted through 2500-APPLY-
+      *    TRANSACTION, and either leg failing (including the source
+      *    account being declined into an NSF fee) rolls back both.
+       4500-APPLY-TRANSFER.
+           MOVE SPACES TO WS-XFER-REASON
+           MOVE 'F'    TO WS-XFER-STATUS
+
+           MOVE WS-XFER-FROM-ACCT TO WS-ACCOUNT-NUMBER
+           MOVE 'W'                TO WS-TRANSACTION-TYPE
+           MOVE WS-XFER-AMOUNT     TO WS-AMOUNT
+           PERFORM 2500-APPLY-TRANSACTION
+
+           IF WS-POST-FAILED OR WS-NSF-CHARGED
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE "TRANSFER DECLINED - SOURCE" TO WS-XFER-REASON
+               GO TO 4500-APPLY-TRANSFER-EXIT
+           END-IF
+
+           MOVE WS-XFER-TO-ACCT TO WS-ACCOUNT-NUMBER
+           MOVE 'D'              TO WS-TRANSACTION-TYPE
+           MOVE WS-XFER-AMOUNT   TO WS-AMOUNT
+           PERFORM 2500-APPLY-TRANSACTION
+
+           IF WS-POST-FAILED
+               EXEC SQL ROLLBACK END-EXEC
+               MOVE "TRANSFER DECLINED - TARGET" TO WS-XFER-REASON
+               GO TO 4500-APPLY-TRANSFER-EXIT
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC
+           MOVE 'P' TO WS-XFER-STATUS
+           MOVE "TRANSFER COMPLETE" TO WS-XFER-REASON.
+
+       4500-APPLY-TRANSFER-EXIT.
+           EXIT.
