@@ -28,6 +28,9 @@
            SELECT ERRFILE  ASSIGN TO UT-S-ERRFILE
                            ORGANIZATION IS SEQUENTIAL
                            ACCESS MODE IS SEQUENTIAL.
+           SELECT DDFILE   ASSIGN TO UT-S-DDFILE
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -42,6 +45,13 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  ERR-RECORD             PIC X(200).
 
+      *--- NACHA direct deposit ACH file (fixed 94-byte records)
+       FD  DDFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 10 RECORDS
+           RECORD CONTAINS 94 CHARACTERS.
+       01  DD-RECORD              PIC X(94).
+
        WORKING-STORAGE SECTION.
       *--- Program Control
        01  WS-PROGRAM-NAME        PIC X(8)   VALUE 'PAYPRO01'.
@@ -51,6 +61,32 @@
            88  PROCESS-GOOD                  VALUE 'G'.
            88  PROCESS-ERROR                 VALUE 'E'.
 
+      *--- Run Parameters (from JCL PARM / SYSIN)
+       01  WS-PERIOD-PARM         PIC X(8)   VALUE SPACES.
+       01  WS-RERUN-OVERRIDE      PIC X(1)   VALUE 'N'.
+           88  WS-ALLOW-RERUN                VALUE 'Y'.
+       01  WS-RETRO-PARM          PIC X(1)   VALUE 'N'.
+           88  WS-RUN-RETRO                  VALUE 'Y'.
+
+      *--- Retroactive Pay Adjustment Work Fields
+       01  WS-RETRO-TOTALS.
+           05  WS-RETRO-COUNT       PIC 9(6)     VALUE ZEROS.
+           05  WS-RETRO-TOTAL-DELTA PIC 9(10)V99 VALUE ZEROS.
+       01  WS-RETRO-WORK.
+           05  WS-RETRO-ID          PIC X(10).
+           05  WS-RETRO-ORIG-PERIOD PIC X(8).
+           05  WS-RETRO-OLD-RATE    PIC 9(8)V99.
+           05  WS-RETRO-NEW-RATE    PIC 9(8)V99.
+           05  WS-RETRO-ORIG-GROSS  PIC 9(8)V99.
+           05  WS-RETRO-NEW-GROSS   PIC 9(8)V99.
+           05  WS-RETRO-DELTA-GROSS PIC 9(8)V99.
+           05  WS-RETRO-DELTA-FED   PIC 9(6)V99.
+           05  WS-RETRO-DELTA-STATE PIC 9(6)V99.
+           05  WS-RETRO-DELTA-SS    PIC 9(6)V99.
+           05  WS-RETRO-DELTA-MED   PIC 9(6)V99.
+           05  WS-RETRO-DELTA-FICA  PIC 9(6)V99.
+           05  WS-RETRO-DELTA-NET   PIC 9(8)V99.
+
       *--- Counters & Accumulators
        01  WS-COUNTERS.
            05  WS-EMPS-READ       PIC 9(6)   VALUE ZEROS.
@@ -62,6 +98,7 @@
            05  WS-TOTAL-FICA      PIC 9(10)V99  VALUE ZEROS.
            05  WS-TOTAL-MEDICARE  PIC 9(10)V99  VALUE ZEROS.
            05  WS-TOTAL-BENEFITS  PIC 9(10)V99  VALUE ZEROS.
+           05  WS-TOTAL-GARNISH   PIC 9(10)V99  VALUE ZEROS.
            05  WS-TOTAL-NET       PIC 9(12)V99  VALUE ZEROS.
 
       *--- Employee Work Area (mirrors EMPLOYEE table)
@@ -79,6 +116,13 @@
            05  WS-FED-EXEMPT      PIC 9.
            05  WS-STATE-EXEMPT    PIC 9.
            05  WS-MARITAL-STATUS  PIC X.
+           05  WS-WORK-STATE      PIC X(2)   VALUE 'IL'.
+           05  WS-BANK-ROUTING    PIC X(9)   VALUE SPACES.
+           05  WS-BANK-ACCOUNT    PIC X(17)  VALUE SPACES.
+           05  WS-DD-ACCT-TYPE    PIC X(1)   VALUE SPACES.
+               88  WS-DD-CHECKING            VALUE 'C'.
+               88  WS-DD-SAVINGS             VALUE 'S'.
+           05  WS-HIRE-DATE       PIC X(10)  VALUE SPACES.
 
       *--- Timecard Totals (aggregated from TIMECARD)
        01  WS-TIMECARD-TOTALS.
@@ -102,14 +146,48 @@
            05  WS-HEALTH-DED      PIC 9(6)V99.
            05  WS-DENTAL-DED      PIC 9(6)V99.
            05  WS-RETIRE-DED      PIC 9(6)V99.
+           05  WS-GARNISH-TOTAL   PIC 9(6)V99.
            05  WS-TOTAL-DEDS      PIC 9(8)V99.
            05  WS-NET-PAY         PIC 9(8)V99.
+           05  WS-DISPOSABLE-PAY  PIC 9(8)V99.
+
+      *--- Garnishment Work Fields
+       01  WS-GARNISH-WORK.
+           05  WS-GARN-REMAINING  PIC 9(8)V99.
+           05  WS-GARN-CAP-AMT    PIC 9(8)V99.
+           05  WS-GARN-THIS-AMT   PIC 9(8)V99.
+       01  WS-GARN-REMIT-SEED     PIC 9(9)   VALUE ZEROS.
+
+      *--- PTO / Vacation Accrual Work Fields
+       01  WS-PTO-SWITCH          PIC X(1)   VALUE 'N'.
+           88  WS-PTO-ON-FILE                VALUE 'Y'.
+       01  WS-PTO-WORK.
+           05  WS-PTO-TENURE-YRS    PIC 9(3)     VALUE ZEROS.
+           05  WS-PTO-VAC-RATE      PIC 9V9999   VALUE ZEROS.
+           05  WS-PTO-SICK-RATE     PIC 9V9999   VALUE 1.8462.
+           05  WS-PTO-VAC-BALANCE   PIC S9(5)V99 VALUE ZEROS.
+           05  WS-PTO-SICK-BALANCE  PIC S9(5)V99 VALUE ZEROS.
+
+      *--- State-Specific Daily Overtime Work Fields
+      *    Most states use a flat weekly overtime split, which is
+      *    already reflected in TIMECARD.REG_HOURS/OT_HOURS. States
+      *    with daily overtime rules (e.g. CA, after 8/12 hours per
+      *    day) are re-derived from TIMECARD_DAILY instead.
+       01  WS-OT-WORK.
+           05  WS-DAY-HOURS       PIC 99V99  VALUE ZEROS.
+           05  WS-DAY-REG         PIC 99V99  VALUE ZEROS.
+           05  WS-DAY-OT          PIC 99V99  VALUE ZEROS.
+           05  WS-DAY-DT          PIC 99V99  VALUE ZEROS.
+       01  WS-DT-HOURS            PIC 99V99  VALUE ZEROS.
+       01  WS-DT-RATE             PIC 9(6)V99 VALUE ZEROS.
+       01  WS-DT-EARNINGS         PIC 9(8)V99 VALUE ZEROS.
 
       *--- Tax Rate Constants
        01  WS-TAX-RATES.
            05  WS-SOC-SEC-RATE    PIC V9999  VALUE .0620.
            05  WS-MEDICARE-RATE   PIC V9999  VALUE .0145.
            05  WS-SOC-SEC-WAGE-BASE PIC 9(7)V99 VALUE 168600.00.
+           05  WS-FED-SUPP-RATE   PIC V9999  VALUE .2200.
 
       *--- Standard Deduction Rates (benefit elections)
        01  WS-BENEFIT-RATES.
@@ -125,6 +203,30 @@
        01  WS-JOURNAL-ID          PIC X(12).
        01  WS-GL-LINE-NO          PIC 99     VALUE 0.
 
+      *--- NACHA Direct Deposit (ACH) Controls
+       01  WS-DD-SWITCH           PIC X(1)   VALUE 'N'.
+           88  WS-EMP-HAS-DD                 VALUE 'Y'.
+       01  WS-DD-CONTROLS.
+           05  WS-DD-IMMED-DEST   PIC X(10)  VALUE ' 071000013'.
+           05  WS-DD-IMMED-ORIGIN PIC X(10)  VALUE ' 123456789'.
+           05  WS-DD-DEST-NAME    PIC X(23)
+               VALUE 'FIRST NATIONAL BANK'.
+           05  WS-DD-ORIGIN-NAME  PIC X(23)
+               VALUE 'ACME CORPORATION'.
+           05  WS-DD-COMPANY-ID   PIC X(10)  VALUE '1123456789'.
+           05  WS-DD-ORIGIN-DFI   PIC X(8)   VALUE '07100001'.
+           05  WS-DD-BATCH-NO     PIC 9(7)   VALUE 1.
+           05  WS-DD-TRACE-SEED   PIC 9(7)   VALUE 0.
+           05  WS-DD-ENTRY-COUNT  PIC 9(6)   VALUE ZEROS.
+           05  WS-DD-HASH         PIC 9(10)  VALUE ZEROS.
+           05  WS-DD-TOTAL-CREDIT PIC 9(10)V99 VALUE ZEROS.
+           05  WS-DD-AMOUNT-CENTS PIC 9(10)  VALUE ZEROS.
+           05  WS-DD-RDFI-NUM     PIC 9(8)   VALUE ZEROS.
+           05  WS-DD-TOTAL-RECS   PIC 9(6)   VALUE ZEROS.
+           05  WS-DD-BLOCK-COUNT  PIC 9(6)   VALUE ZEROS.
+           05  WS-DD-BLOCK-REM    PIC 9(6)   VALUE ZEROS.
+           05  WS-DD-PAD-COUNT    PIC 9(6)   VALUE ZEROS.
+
       *--- Federal Tax Table (bi-weekly, simplified withholding)
        01  WS-FED-TAX-TABLE.
            05  FILLER             PIC 9(6)V99 VALUE 0.
@@ -151,6 +253,7 @@
       *--- Embedded SQL Host Variables
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  HV-PERIOD-ID           PIC X(8).
+       01  HV-RUN-STATUS          PIC X(10).
        01  HV-EMP-ID              PIC X(8).
        01  HV-LAST-NAME           PIC X(30).
        01  HV-FIRST-NAME          PIC X(20).
@@ -162,6 +265,12 @@
        01  HV-FED-EXEMPT          PIC 9       USAGE COMP.
        01  HV-STATE-EXEMPT        PIC 9       USAGE COMP.
        01  HV-MARITAL-STATUS      PIC X(1).
+       01  HV-WORK-STATE          PIC X(2).
+       01  HV-ST-RATE             PIC V9999   USAGE COMP-3.
+       01  HV-ST-EXEMPT-AMT       PIC 9(4)V99 USAGE COMP-3.
+       01  HV-BANK-ROUTING        PIC X(9).
+       01  HV-BANK-ACCOUNT        PIC X(17).
+       01  HV-DD-ACCT-TYPE        PIC X(1).
        01  HV-TOT-REG-HRS         PIC 99V99   USAGE COMP-3.
        01  HV-TOT-OT-HRS          PIC 99V99   USAGE COMP-3.
        01  HV-CHECK-ID            PIC X(12).
@@ -175,6 +284,24 @@
        01  HV-DENTAL-INS          PIC 9(6)V99 USAGE COMP-3.
        01  HV-RETIRE-401K         PIC 9(6)V99 USAGE COMP-3.
        01  HV-NET-PAY             PIC 9(8)V99 USAGE COMP-3.
+       01  HV-OTHER-DED           PIC 9(6)V99 USAGE COMP-3.
+       01  HV-GARNISH-ID          PIC X(10).
+       01  HV-GARN-TYPE           PIC X(4).
+       01  HV-GARN-AMOUNT         PIC 9(6)V99 USAGE COMP-3.
+       01  HV-GARN-PCT            PIC V999    USAGE COMP-3.
+       01  HV-GARN-MAX-PCT        PIC V999    USAGE COMP-3.
+       01  HV-REMIT-ID            PIC X(10).
+       01  HV-RETRO-ID            PIC X(10).
+       01  HV-ORIG-PERIOD-ID      PIC X(8).
+       01  HV-OLD-RATE            PIC 9(8)V99 USAGE COMP-3.
+       01  HV-NEW-RATE            PIC 9(8)V99 USAGE COMP-3.
+       01  HV-HIRE-DATE           PIC X(10).
+       01  HV-VAC-HOURS           PIC 99V99   USAGE COMP-3.
+       01  HV-SICK-HOURS          PIC 99V99   USAGE COMP-3.
+       01  HV-VAC-BALANCE         PIC S9(5)V99 USAGE COMP-3.
+       01  HV-SICK-BALANCE        PIC S9(5)V99 USAGE COMP-3.
+       01  HV-WORK-DATE           PIC X(10).
+       01  HV-DAY-HOURS           PIC 99V99   USAGE COMP-3.
            EXEC SQL END DECLARE SECTION END-EXEC.
 
       *--- Print Line Templates
@@ -215,12 +342,110 @@
            05  FILLER         PIC X(2)  VALUE SPACES.
            05  PT-NET         PIC ZZZ,ZZZ,ZZ9.99.
 
+      *--- Garnishment Remittance Detail Line
+       01  PL-GARNISH-DETAIL.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  FILLER         PIC X(12)  VALUE 'GARNISHMENT:'.
+           05  PG-D-EMPID     PIC X(8).
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PG-D-GARNID    PIC X(10).
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PG-D-TYPE      PIC X(4).
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  PG-D-AMOUNT    PIC ZZ,ZZ9.99.
+           05  FILLER         PIC X(82)  VALUE SPACES.
+
+       01  PL-PTO-DETAIL.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  FILLER         PIC X(9)   VALUE 'PTO BAL:'.
+           05  PP-D-EMPID     PIC X(8).
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  FILLER         PIC X(5)   VALUE 'VAC='.
+           05  PP-D-VAC-BAL   PIC ZZ9.99.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  FILLER         PIC X(6)   VALUE 'SICK='.
+           05  PP-D-SICK-BAL  PIC ZZ9.99.
+           05  FILLER         PIC X(87)  VALUE SPACES.
+
+      *--- NACHA Record Templates (94-byte fixed records)
+       01  NACHA-FILE-HEADER.
+           05  FILLER             PIC X(1)  VALUE '1'.
+           05  FILLER             PIC X(2)  VALUE '01'.
+           05  NFH-IMMED-DEST     PIC X(10).
+           05  NFH-IMMED-ORIGIN   PIC X(10).
+           05  NFH-FILE-DATE      PIC X(6).
+           05  NFH-FILE-TIME      PIC X(4).
+           05  NFH-FILE-ID-MOD    PIC X(1)  VALUE 'A'.
+           05  FILLER             PIC X(3)  VALUE '094'.
+           05  FILLER             PIC X(2)  VALUE '10'.
+           05  FILLER             PIC X(1)  VALUE '1'.
+           05  NFH-DEST-NAME      PIC X(23).
+           05  NFH-ORIGIN-NAME    PIC X(23).
+           05  FILLER             PIC X(8)  VALUE SPACES.
+
+       01  NACHA-BATCH-HEADER.
+           05  FILLER             PIC X(1)  VALUE '5'.
+           05  FILLER             PIC X(3)  VALUE '220'.
+           05  NBH-COMPANY-NAME   PIC X(16).
+           05  FILLER             PIC X(20) VALUE SPACES.
+           05  NBH-COMPANY-ID     PIC X(10).
+           05  FILLER             PIC X(3)  VALUE 'PPD'.
+           05  NBH-ENTRY-DESC     PIC X(10) VALUE 'PAYROLL'.
+           05  NBH-DESCR-DATE     PIC X(6)  VALUE SPACES.
+           05  NBH-EFFECT-DATE    PIC X(6).
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  FILLER             PIC X(1)  VALUE '1'.
+           05  NBH-ORIGIN-DFI     PIC X(8).
+           05  NBH-BATCH-NO       PIC 9(7).
+
+       01  NACHA-ENTRY-DETAIL.
+           05  FILLER             PIC X(1)  VALUE '6'.
+           05  NED-TRANS-CODE     PIC X(2).
+           05  NED-RECV-DFI       PIC X(8).
+           05  NED-CHECK-DIGIT    PIC X(1).
+           05  NED-DFI-ACCT-NO    PIC X(17).
+           05  NED-AMOUNT         PIC 9(10).
+           05  NED-INDIV-ID       PIC X(15).
+           05  NED-INDIV-NAME     PIC X(22).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  NED-ADDENDA-IND    PIC X(1)  VALUE '0'.
+           05  NED-TRACE-NO       PIC 9(15).
+
+       01  NACHA-BATCH-CONTROL.
+           05  FILLER             PIC X(1)  VALUE '8'.
+           05  FILLER             PIC X(3)  VALUE '220'.
+           05  NBC-ENTRY-COUNT    PIC 9(6).
+           05  NBC-ENTRY-HASH     PIC 9(10).
+           05  NBC-TOTAL-DEBIT    PIC 9(10)V99 VALUE ZEROS.
+           05  NBC-TOTAL-CREDIT   PIC 9(10)V99.
+           05  NBC-COMPANY-ID     PIC X(10).
+           05  FILLER             PIC X(19) VALUE SPACES.
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  NBC-ORIGIN-DFI     PIC X(8).
+           05  NBC-BATCH-NO       PIC 9(7).
+
+       01  NACHA-FILE-CONTROL.
+           05  FILLER             PIC X(1)  VALUE '9'.
+           05  NFC-BATCH-COUNT    PIC 9(6).
+           05  NFC-BLOCK-COUNT    PIC 9(6).
+           05  NFC-ENTRY-COUNT    PIC 9(8).
+           05  NFC-ENTRY-HASH     PIC 9(10).
+           05  NFC-TOTAL-DEBIT    PIC 9(10)V99 VALUE ZEROS.
+           05  NFC-TOTAL-CREDIT   PIC 9(10)V99.
+           05  FILLER             PIC X(39) VALUE SPACES.
+
+       01  NACHA-FILLER-RECORD    PIC X(94) VALUE ALL '9'.
+
        PROCEDURE DIVISION.
       *================================================================
        0000-MAIN.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-EMPLOYEES
-           PERFORM 3000-POST-GL-JOURNAL
+           IF WS-RUN-RETRO
+               PERFORM 5000-PROCESS-RETRO-PAY
+           ELSE
+               PERFORM 2000-PROCESS-EMPLOYEES
+               PERFORM 3000-POST-GL-JOURNAL
+           END-IF
            PERFORM 9000-FINALIZE
            STOP RUN.
 
@@ -228,8 +453,25 @@
        1000-INITIALIZE.
            MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
 
+      *    Pay period, rerun-override, and retro-mode flag come from
+      *    JCL PARM/SYSIN. Blank PARM keeps the compiled-in default
+      *    period. Retro mode skips the regular employee cursor and
+      *    instead processes pending RETRO_ADJUSTMENT rows.
+           ACCEPT WS-PERIOD-PARM    FROM SYSIN
+           ACCEPT WS-RERUN-OVERRIDE FROM SYSIN
+           ACCEPT WS-RETRO-PARM     FROM SYSIN
+           IF WS-PERIOD-PARM NOT = SPACES
+               MOVE WS-PERIOD-PARM TO WS-PERIOD-ID
+           END-IF
+
            MOVE WS-PERIOD-ID  TO HV-PERIOD-ID
 
+           IF WS-RUN-RETRO
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF
+
+           PERFORM 1050-CHECK-DUPLICATE-RUN
+
       *    Open cursor for all active employees
            EXEC SQL
                DECLARE EMP-CURSOR CURSOR FOR
@@ -237,7 +479,9 @@
                       E.DEPT_ID, E.JOB_CODE, E.PAY_TYPE,
                       E.PAY_RATE, E.STANDARD_HOURS,
                       E.FEDERAL_EXEMPT, E.STATE_EXEMPT,
-                      E.MARITAL_STATUS
+                      E.MARITAL_STATUS, E.BANK_ROUTING_NO,
+                      E.BANK_ACCOUNT_NO, E.DD_ACCT_TYPE,
+                      E.WORK_STATE, E.HIRE_DATE
                FROM   EMPLOYEE E
                WHERE  E.ACTIVE_FLAG = 'Y'
                ORDER BY E.DEPT_ID, E.LAST_NAME
@@ -253,7 +497,69 @@
 
            OPEN OUTPUT PRNTFILE
            WRITE PRINT-RECORD FROM PL-HEADER1
-           WRITE PRINT-RECORD FROM PL-HEADER2.
+           WRITE PRINT-RECORD FROM PL-HEADER2
+
+           OPEN OUTPUT DDFILE
+           PERFORM 1100-WRITE-DD-FILE-HEADER.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+      *    Refuse to rerun a period already marked COMPLETE unless
+      *    the caller explicitly passed a rerun override of 'Y'.
+      *================================================================
+       1050-CHECK-DUPLICATE-RUN.
+           MOVE SPACES TO HV-RUN-STATUS
+
+           EXEC SQL
+               SELECT RUN_STATUS
+               INTO   :HV-RUN-STATUS
+               FROM   PAYROLL_RUN_LOG
+               WHERE  PERIOD_ID = :HV-PERIOD-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND HV-RUN-STATUS = 'COMPLETE'
+               AND NOT WS-ALLOW-RERUN
+               MOVE 'E' TO WS-PROCESS-STATUS
+               DISPLAY 'PAYPRO01 ERROR: Period ' WS-PERIOD-ID
+                   ' has already been run to completion.'
+               DISPLAY '  Pass rerun override ''Y'' to force a rerun.'
+               STOP RUN
+           END-IF
+
+           IF SQLCODE = 0
+               EXEC SQL
+                   DELETE FROM PAYROLL_RUN_LOG
+                   WHERE  PERIOD_ID = :HV-PERIOD-ID
+               END-EXEC
+           END-IF
+
+           EXEC SQL
+               INSERT INTO PAYROLL_RUN_LOG
+                   (PERIOD_ID, RUN_DATE, RUN_STATUS)
+               VALUES
+                   (:HV-PERIOD-ID, :WS-RUN-DATE, 'RUNNING')
+           END-EXEC.
+
+      *================================================================
+       1100-WRITE-DD-FILE-HEADER.
+           MOVE WS-DD-IMMED-DEST     TO NFH-IMMED-DEST
+           MOVE WS-DD-IMMED-ORIGIN   TO NFH-IMMED-ORIGIN
+           MOVE WS-RUN-DATE(3:2)     TO NFH-FILE-DATE(1:2)
+           MOVE WS-RUN-DATE(6:2)     TO NFH-FILE-DATE(3:2)
+           MOVE WS-RUN-DATE(9:2)     TO NFH-FILE-DATE(5:2)
+           MOVE '0000'               TO NFH-FILE-TIME
+           MOVE WS-DD-DEST-NAME      TO NFH-DEST-NAME
+           MOVE WS-DD-ORIGIN-NAME    TO NFH-ORIGIN-NAME
+           WRITE DD-RECORD FROM NACHA-FILE-HEADER
+
+           MOVE WS-DD-ORIGIN-NAME    TO NBH-COMPANY-NAME
+           MOVE WS-DD-COMPANY-ID     TO NBH-COMPANY-ID
+           MOVE NFH-FILE-DATE        TO NBH-EFFECT-DATE
+           MOVE WS-DD-ORIGIN-DFI     TO NBH-ORIGIN-DFI
+           MOVE WS-DD-BATCH-NO       TO NBH-BATCH-NO
+           WRITE DD-RECORD FROM NACHA-BATCH-HEADER.
 
       *================================================================
        2000-PROCESS-EMPLOYEES.
@@ -264,7 +570,9 @@
                         :HV-DEPT-ID, :HV-JOB-CODE, :HV-PAY-TYPE,
                         :HV-PAY-RATE, :HV-STD-HOURS,
                         :HV-FED-EXEMPT, :HV-STATE-EXEMPT,
-                        :HV-MARITAL-STATUS
+                        :HV-MARITAL-STATUS, :HV-BANK-ROUTING,
+                        :HV-BANK-ACCOUNT, :HV-DD-ACCT-TYPE,
+                        :HV-WORK-STATE, :HV-HIRE-DATE
                END-EXEC
 
                IF SQLCODE = 0
@@ -278,16 +586,24 @@
                    MOVE HV-FED-EXEMPT     TO WS-FED-EXEMPT
                    MOVE HV-STATE-EXEMPT   TO WS-STATE-EXEMPT
                    MOVE HV-MARITAL-STATUS TO WS-MARITAL-STATUS
+                   MOVE HV-BANK-ROUTING   TO WS-BANK-ROUTING
+                   MOVE HV-BANK-ACCOUNT   TO WS-BANK-ACCOUNT
+                   MOVE HV-DD-ACCT-TYPE   TO WS-DD-ACCT-TYPE
+                   MOVE HV-WORK-STATE     TO WS-WORK-STATE
+                   MOVE HV-HIRE-DATE      TO WS-HIRE-DATE
 
                    ADD 1 TO WS-EMPS-READ
 
                    PERFORM 2100-GET-TIMECARD-TOTALS
+                   PERFORM 2150-PROCESS-PTO-ACCRUAL
                    PERFORM 2200-CALCULATE-GROSS
                    PERFORM 2300-CALCULATE-TAXES
                    PERFORM 2400-CALCULATE-DEDUCTIONS
                    PERFORM 2500-COMPUTE-NET
                    PERFORM 2600-WRITE-PAYCHECK
+                   PERFORM 2650-WRITE-DD-ENTRY
                    PERFORM 2700-PRINT-PAY-LINE
+                   PERFORM 2750-PRINT-PTO-LINE
                END-IF
            END-PERFORM
 
@@ -297,6 +613,7 @@
        2100-GET-TIMECARD-TOTALS.
       *    For hourly employees, sum actual hours from TIMECARD.
       *    For salaried, use standard hours.
+           MOVE ZEROS TO WS-DT-HOURS
            IF SALARIED
                MOVE WS-STD-HOURS TO WS-REG-HOURS
                MOVE ZEROS        TO WS-OT-HOURS
@@ -311,10 +628,149 @@
                END-EXEC
                MOVE HV-TOT-REG-HRS TO WS-REG-HOURS
                MOVE HV-TOT-OT-HRS  TO WS-OT-HOURS
+
+               IF WS-WORK-STATE = 'CA'
+                   PERFORM 2120-APPLY-CA-DAILY-OT
+               END-IF
+           END-IF
+
+      *    PTO usage is tracked for all employees regardless of pay
+      *    type, so it is pulled from TIMECARD for both.
+           EXEC SQL
+               SELECT COALESCE(SUM(T.VAC_HOURS),  0),
+                      COALESCE(SUM(T.SICK_HOURS), 0)
+               INTO   :HV-VAC-HOURS, :HV-SICK-HOURS
+               FROM   TIMECARD T
+               WHERE  T.EMP_ID = :HV-EMP-ID
+               AND    T.PERIOD_ID = :HV-PERIOD-ID
+           END-EXEC
+           MOVE HV-VAC-HOURS  TO WS-VAC-HOURS
+           MOVE HV-SICK-HOURS TO WS-SICK-HOURS.
+
+      *================================================================
+      *    California daily overtime: over 8 hours in a day is time
+      *    and a half, over 12 hours in a day is double time. This
+      *    replaces the period-level REG_HOURS/OT_HOURS split with a
+      *    day-by-day recalculation from TIMECARD_DAILY.
+       2120-APPLY-CA-DAILY-OT.
+           MOVE ZEROS TO WS-REG-HOURS
+           MOVE ZEROS TO WS-OT-HOURS
+           MOVE ZEROS TO WS-DT-HOURS
+
+           EXEC SQL
+               DECLARE OT-DAY-CUR CURSOR FOR
+               SELECT WORK_DATE, HOURS_WORKED
+               FROM   TIMECARD_DAILY
+               WHERE  EMP_ID = :HV-EMP-ID
+               AND    PERIOD_ID = :HV-PERIOD-ID
+           END-EXEC
+
+           EXEC SQL OPEN OT-DAY-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH OT-DAY-CUR
+                   INTO :HV-WORK-DATE, :HV-DAY-HOURS
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 2125-SPLIT-CA-DAY-HOURS
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE OT-DAY-CUR END-EXEC.
+
+      *================================================================
+       2125-SPLIT-CA-DAY-HOURS.
+           MOVE HV-DAY-HOURS TO WS-DAY-HOURS
+
+           EVALUATE TRUE
+               WHEN WS-DAY-HOURS > 12
+                   COMPUTE WS-DAY-DT  = WS-DAY-HOURS - 12
+                   MOVE 4             TO WS-DAY-OT
+                   MOVE 8             TO WS-DAY-REG
+               WHEN WS-DAY-HOURS > 8
+                   MOVE ZEROS         TO WS-DAY-DT
+                   COMPUTE WS-DAY-OT  = WS-DAY-HOURS - 8
+                   MOVE 8             TO WS-DAY-REG
+               WHEN OTHER
+                   MOVE ZEROS         TO WS-DAY-DT
+                   MOVE ZEROS         TO WS-DAY-OT
+                   MOVE WS-DAY-HOURS  TO WS-DAY-REG
+           END-EVALUATE
+
+           ADD WS-DAY-REG TO WS-REG-HOURS
+           ADD WS-DAY-OT  TO WS-OT-HOURS
+           ADD WS-DAY-DT  TO WS-DT-HOURS.
+
+      *================================================================
+      *    PTO_BALANCE carries one running-balance row per employee.
+      *    Each run accrues vacation (rate scales with tenure) and
+      *    sick time (flat rate), then draws down both balances by
+      *    the hours actually used this period per TIMECARD.
+      *================================================================
+       2150-PROCESS-PTO-ACCRUAL.
+           MOVE ZEROS TO WS-PTO-VAC-BALANCE
+           MOVE ZEROS TO WS-PTO-SICK-BALANCE
+           MOVE 'N'   TO WS-PTO-SWITCH
+
+           EXEC SQL
+               SELECT VAC_BALANCE, SICK_BALANCE
+               INTO   :HV-VAC-BALANCE, :HV-SICK-BALANCE
+               FROM   PTO_BALANCE
+               WHERE  EMP_ID = :HV-EMP-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-PTO-SWITCH
+               MOVE HV-VAC-BALANCE  TO WS-PTO-VAC-BALANCE
+               MOVE HV-SICK-BALANCE TO WS-PTO-SICK-BALANCE
+           END-IF
+
+      *    Tenure in whole years, from hire date to the current run
+      *    date (both YYYY-MM-DD) — a year-only comparison is close
+      *    enough to place an employee in the correct accrual tier.
+           COMPUTE WS-PTO-TENURE-YRS =
+               FUNCTION NUMVAL(WS-RUN-DATE(1:4))
+                   - FUNCTION NUMVAL(WS-HIRE-DATE(1:4))
+
+           EVALUATE TRUE
+               WHEN WS-PTO-TENURE-YRS < 2
+                   MOVE 3.0769 TO WS-PTO-VAC-RATE
+               WHEN WS-PTO-TENURE-YRS < 5
+                   MOVE 4.6154 TO WS-PTO-VAC-RATE
+               WHEN OTHER
+                   MOVE 6.1538 TO WS-PTO-VAC-RATE
+           END-EVALUATE
+
+           ADD WS-PTO-VAC-RATE  TO WS-PTO-VAC-BALANCE
+           ADD WS-PTO-SICK-RATE TO WS-PTO-SICK-BALANCE
+
+           SUBTRACT WS-VAC-HOURS  FROM WS-PTO-VAC-BALANCE
+           SUBTRACT WS-SICK-HOURS FROM WS-PTO-SICK-BALANCE
+
+           MOVE WS-PTO-VAC-BALANCE  TO HV-VAC-BALANCE
+           MOVE WS-PTO-SICK-BALANCE TO HV-SICK-BALANCE
+
+           IF WS-PTO-ON-FILE
+               EXEC SQL
+                   UPDATE PTO_BALANCE
+                   SET    VAC_BALANCE = :HV-VAC-BALANCE,
+                          SICK_BALANCE = :HV-SICK-BALANCE
+                   WHERE  EMP_ID = :HV-EMP-ID
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO PTO_BALANCE
+                       (EMP_ID, VAC_BALANCE, SICK_BALANCE)
+                   VALUES
+                       (:HV-EMP-ID, :HV-VAC-BALANCE, :HV-SICK-BALANCE)
+               END-EXEC
            END-IF.
 
       *================================================================
        2200-CALCULATE-GROSS.
+           MOVE ZEROS TO WS-DT-EARNINGS
            IF SALARIED
       *        Bi-weekly salary = annual / 26
                DIVIDE 26 INTO WS-PAY-RATE
@@ -322,17 +778,22 @@
                MOVE WS-PERIOD-RATE TO WS-REG-EARNINGS
                MOVE ZEROS          TO WS-OT-EARNINGS
            ELSE
-      *        Hourly: reg + OT at 1.5x
+      *        Hourly: reg + OT at 1.5x (plus CA double-time, if any,
+      *        on hours already broken out by 2120-APPLY-CA-DAILY-OT)
                MOVE WS-PAY-RATE TO WS-HOURLY-RATE
                MULTIPLY WS-HOURLY-RATE BY 1.5
                    GIVING WS-OT-RATE ROUNDED
+               MULTIPLY WS-HOURLY-RATE BY 2
+                   GIVING WS-DT-RATE ROUNDED
                MULTIPLY WS-HOURLY-RATE BY WS-REG-HOURS
                    GIVING WS-REG-EARNINGS ROUNDED
                MULTIPLY WS-OT-RATE BY WS-OT-HOURS
                    GIVING WS-OT-EARNINGS ROUNDED
+               MULTIPLY WS-DT-RATE BY WS-DT-HOURS
+                   GIVING WS-DT-EARNINGS ROUNDED
            END-IF
 
-           ADD WS-REG-EARNINGS WS-OT-EARNINGS
+           ADD WS-REG-EARNINGS WS-OT-EARNINGS WS-DT-EARNINGS
                GIVING WS-GROSS-PAY.
 
       *================================================================
@@ -362,11 +823,14 @@
                END-IF
            END-IF
 
-      *    State tax (Illinois flat rate 4.95%)
-           COMPUTE WS-STATE-TAX ROUNDED = WS-GROSS-PAY * .0495
+      *    State tax — rate and per-exemption amount come from the
+      *    employee's work state via STATE_TAX_TABLE.
+           PERFORM 2320-LOOKUP-STATE-TAX-RATE
+
+           COMPUTE WS-STATE-TAX ROUNDED = WS-GROSS-PAY * HV-ST-RATE
            IF WS-STATE-EXEMPT > 0
                COMPUTE WS-STATE-TAX ROUNDED =
-                   WS-STATE-TAX - (WS-STATE-EXEMPT * 75.00)
+                   WS-STATE-TAX - (WS-STATE-EXEMPT * HV-ST-EXEMPT-AMT)
                IF WS-STATE-TAX < ZEROS
                    MOVE ZEROS TO WS-STATE-TAX
                END-IF
@@ -378,18 +842,145 @@
            COMPUTE WS-MEDICARE-TAX ROUNDED =
                WS-GROSS-PAY * WS-MEDICARE-RATE.
 
+      *================================================================
+      *    STATE_TAX_TABLE carries one row per work state (flat
+      *    withholding rate plus a bi-weekly per-exemption amount).
+      *    A state with no row on file (or a state with no income
+      *    tax, e.g. TX/FL/WA) withholds nothing.
+       2320-LOOKUP-STATE-TAX-RATE.
+           MOVE ZEROS TO HV-ST-RATE
+           MOVE ZEROS TO HV-ST-EXEMPT-AMT
+           MOVE WS-WORK-STATE TO HV-WORK-STATE
+
+           EXEC SQL
+               SELECT TAX_RATE, EXEMPTION_AMT
+               INTO   :HV-ST-RATE, :HV-ST-EXEMPT-AMT
+               FROM   STATE_TAX_TABLE
+               WHERE  STATE_CODE = :HV-WORK-STATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND WS-WORK-STATE = 'IL'
+      *        Preserve the original flat-rate default for Illinois
+      *        if the table has not yet been populated for it.
+               MOVE .0495  TO HV-ST-RATE
+               MOVE 75.00  TO HV-ST-EXEMPT-AMT
+           END-IF.
+
       *================================================================
        2400-CALCULATE-DEDUCTIONS.
            MOVE WS-HLTH-BI-WEEKLY    TO WS-HEALTH-DED
            MOVE WS-DENT-BI-WEEKLY    TO WS-DENTAL-DED
            COMPUTE WS-RETIRE-DED ROUNDED =
-               WS-GROSS-PAY * WS-RETIRE-PCT.
+               WS-GROSS-PAY * WS-RETIRE-PCT
+
+           COMPUTE WS-DISPOSABLE-PAY =
+               WS-GROSS-PAY - WS-FEDERAL-TAX - WS-STATE-TAX
+               - WS-SOC-SEC-TAX - WS-MEDICARE-TAX
+
+           PERFORM 2450-CALCULATE-GARNISHMENTS.
+
+      *================================================================
+      *    Court-ordered and statutory garnishments (child support,
+      *    tax levies, creditor garnishments) are applied in priority
+      *    order against disposable earnings, each capped at its own
+      *    CCPA-style maximum percentage and by what remains available
+      *    after higher-priority garnishments have already been taken.
+       2450-CALCULATE-GARNISHMENTS.
+           MOVE ZEROS TO WS-GARNISH-TOTAL
+           MOVE WS-DISPOSABLE-PAY TO WS-GARN-REMAINING
+
+           EXEC SQL
+               DECLARE GARN-CUR CURSOR FOR
+               SELECT GARNISHMENT_ID, GARN_TYPE, AMOUNT,
+                      PERCENT, MAX_PERCENT
+               FROM   GARNISHMENT
+               WHERE  EMP_ID = :HV-EMP-ID
+               AND    STATUS = 'ACTIVE'
+               ORDER BY PRIORITY
+           END-EXEC
+
+           EXEC SQL OPEN GARN-CUR END-EXEC
+
+           IF SQLCODE = 0
+               PERFORM 2452-APPLY-GARNISHMENTS
+                   UNTIL SQLCODE = 100
+               EXEC SQL CLOSE GARN-CUR END-EXEC
+           END-IF.
+
+       2452-APPLY-GARNISHMENTS.
+           EXEC SQL
+               FETCH GARN-CUR
+               INTO :HV-GARNISH-ID, :HV-GARN-TYPE, :HV-GARN-AMOUNT,
+                    :HV-GARN-PCT, :HV-GARN-MAX-PCT
+           END-EXEC
+
+           IF SQLCODE = 0
+               PERFORM 2454-APPLY-ONE-GARNISHMENT
+           END-IF.
+
+       2454-APPLY-ONE-GARNISHMENT.
+           COMPUTE WS-GARN-CAP-AMT ROUNDED =
+               WS-DISPOSABLE-PAY * HV-GARN-MAX-PCT
+           IF WS-GARN-CAP-AMT > WS-GARN-REMAINING
+               MOVE WS-GARN-REMAINING TO WS-GARN-CAP-AMT
+           END-IF
+
+           IF HV-GARN-AMOUNT > ZEROS
+               MOVE HV-GARN-AMOUNT TO WS-GARN-THIS-AMT
+           ELSE
+               COMPUTE WS-GARN-THIS-AMT ROUNDED =
+                   WS-GROSS-PAY * HV-GARN-PCT
+           END-IF
+
+           IF WS-GARN-THIS-AMT > WS-GARN-CAP-AMT
+               MOVE WS-GARN-CAP-AMT TO WS-GARN-THIS-AMT
+           END-IF
+
+           IF WS-GARN-THIS-AMT > ZEROS
+               ADD WS-GARN-THIS-AMT      TO WS-GARNISH-TOTAL
+               SUBTRACT WS-GARN-THIS-AMT FROM WS-GARN-REMAINING
+               PERFORM 2456-RECORD-GARNISH-REMIT
+           END-IF.
+
+       2456-RECORD-GARNISH-REMIT.
+           IF WS-GARN-REMIT-SEED = ZEROS
+               EXEC SQL
+                    SELECT MAX(REMIT_ID)
+                      INTO :WS-GARN-REMIT-SEED
+                      FROM GARNISHMENT_REMIT
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE ZEROS TO WS-GARN-REMIT-SEED
+               END-IF
+           END-IF
+           ADD 1 TO WS-GARN-REMIT-SEED
+           MOVE WS-GARN-REMIT-SEED TO HV-REMIT-ID
+
+           EXEC SQL
+               INSERT INTO GARNISHMENT_REMIT (
+                   REMIT_ID, GARNISHMENT_ID, EMP_ID, PERIOD_ID,
+                   GARN_TYPE, AMOUNT_WITHHELD, REMIT_STATUS
+               ) VALUES (
+                   :HV-REMIT-ID, :HV-GARNISH-ID, :HV-EMP-ID,
+                   :HV-PERIOD-ID, :HV-GARN-TYPE,
+                   :WS-GARN-THIS-AMT, 'PENDING'
+               )
+           END-EXEC
+
+           PERFORM 2458-PRINT-GARNISH-LINE.
+
+       2458-PRINT-GARNISH-LINE.
+           MOVE WS-EMP-ID      TO PG-D-EMPID
+           MOVE HV-GARNISH-ID  TO PG-D-GARNID
+           MOVE HV-GARN-TYPE   TO PG-D-TYPE
+           MOVE WS-GARN-THIS-AMT TO PG-D-AMOUNT
+           WRITE PRINT-RECORD FROM PL-GARNISH-DETAIL.
 
       *================================================================
        2500-COMPUTE-NET.
            ADD WS-FEDERAL-TAX WS-STATE-TAX WS-SOC-SEC-TAX
                WS-MEDICARE-TAX WS-HEALTH-DED WS-DENTAL-DED
-               WS-RETIRE-DED
+               WS-RETIRE-DED WS-GARNISH-TOTAL
                GIVING WS-TOTAL-DEDS
 
            SUBTRACT WS-TOTAL-DEDS FROM WS-GROSS-PAY
@@ -403,6 +994,7 @@
            ADD WS-MEDICARE-TAX TO WS-TOTAL-FICA
            ADD WS-HEALTH-DED   TO WS-TOTAL-BENEFITS
            ADD WS-DENTAL-DED   TO WS-TOTAL-BENEFITS
+           ADD WS-GARNISH-TOTAL TO WS-TOTAL-GARNISH
            ADD WS-NET-PAY      TO WS-TOTAL-NET
            ADD 1               TO WS-EMPS-PAID.
 
@@ -423,6 +1015,7 @@
            MOVE WS-HEALTH-DED    TO HV-HEALTH-INS
            MOVE WS-DENTAL-DED    TO HV-DENTAL-INS
            MOVE WS-RETIRE-DED    TO HV-RETIRE-401K
+           MOVE WS-GARNISH-TOTAL TO HV-OTHER-DED
            MOVE WS-NET-PAY       TO HV-NET-PAY
 
            EXEC SQL
@@ -437,8 +1030,8 @@
                    :HV-CHECK-DATE,
                    :HV-GROSS-PAY, :HV-FED-TAX, :HV-STATE-TAX, 0,
                    :HV-SOC-SEC, :HV-MEDICARE, :HV-HEALTH-INS,
-                   :HV-DENTAL-INS, :HV-RETIRE-401K, 0, :HV-NET-PAY,
-                   'N', 'N'
+                   :HV-DENTAL-INS, :HV-RETIRE-401K, :HV-OTHER-DED,
+                   :HV-NET-PAY, 'N', 'N'
                )
            END-EXEC
 
@@ -447,6 +1040,41 @@
                    ' SQLCODE=' SQLCODE
            END-IF.
 
+      *================================================================
+       2650-WRITE-DD-ENTRY.
+      *    Employees without bank information on file are paid by
+      *    paper check and do not receive an ACH entry.
+           MOVE 'N' TO WS-DD-SWITCH
+           IF WS-BANK-ROUTING NOT = SPACES
+               MOVE 'Y' TO WS-DD-SWITCH
+           END-IF
+
+           IF WS-EMP-HAS-DD
+               MOVE '22' TO NED-TRANS-CODE
+               IF WS-DD-SAVINGS
+                   MOVE '32' TO NED-TRANS-CODE
+               END-IF
+               MOVE WS-BANK-ROUTING(1:8) TO NED-RECV-DFI
+               MOVE WS-BANK-ROUTING(9:1) TO NED-CHECK-DIGIT
+               MOVE WS-BANK-ACCOUNT      TO NED-DFI-ACCT-NO
+               MULTIPLY WS-NET-PAY BY 100
+                   GIVING WS-DD-AMOUNT-CENTS ROUNDED
+               MOVE WS-DD-AMOUNT-CENTS   TO NED-AMOUNT
+               MOVE WS-EMP-ID            TO NED-INDIV-ID
+               STRING WS-EMP-LAST ', ' WS-EMP-FIRST(1:10)
+                   DELIMITED SIZE INTO NED-INDIV-NAME
+               ADD 1 TO WS-DD-TRACE-SEED
+               MOVE WS-DD-ORIGIN-DFI(1:8) TO NED-TRACE-NO(1:8)
+               MOVE WS-DD-TRACE-SEED      TO NED-TRACE-NO(9:7)
+
+               WRITE DD-RECORD FROM NACHA-ENTRY-DETAIL
+
+               MOVE WS-BANK-ROUTING(1:8) TO WS-DD-RDFI-NUM
+               ADD 1                TO WS-DD-ENTRY-COUNT
+               ADD WS-DD-RDFI-NUM    TO WS-DD-HASH
+               ADD WS-NET-PAY        TO WS-DD-TOTAL-CREDIT
+           END-IF.
+
       *================================================================
        2700-PRINT-PAY-LINE.
            MOVE WS-EMP-ID             TO PL-D-EMPID
@@ -460,6 +1088,13 @@
            MOVE WS-NET-PAY            TO PL-D-NET
            WRITE PRINT-RECORD FROM PL-DETAIL.
 
+      *================================================================
+       2750-PRINT-PTO-LINE.
+           MOVE WS-EMP-ID            TO PP-D-EMPID
+           MOVE WS-PTO-VAC-BALANCE   TO PP-D-VAC-BAL
+           MOVE WS-PTO-SICK-BALANCE  TO PP-D-SICK-BAL
+           WRITE PRINT-RECORD FROM PL-PTO-DETAIL.
+
       *================================================================
        3000-POST-GL-JOURNAL.
       *    Create a GL journal: Dr Salary Expense, Cr all liability accounts
@@ -520,25 +1155,317 @@
                    'FICA/MEDICARE LIABILITY',
                    0.00, :WS-TOTAL-FICA, :HV-PERIOD-ID
                )
+           END-EXEC
+
+      *    Line 6: Cr Garnishments Payable (2340)
+           IF WS-TOTAL-GARNISH > ZEROS
+               EXEC SQL
+                   INSERT INTO GL_JOURNAL_LINE VALUES (
+                       :WS-JOURNAL-ID, 6, '2340', NULL,
+                       'GARNISHMENTS PAYABLE',
+                       0.00, :WS-TOTAL-GARNISH, :HV-PERIOD-ID
+                   )
+               END-EXEC
+           END-IF.
+
+      *================================================================
+      *    Retroactive pay adjustments — RETRO_ADJUSTMENT carries one
+      *    pending row per EMP_ID/ORIG_PERIOD_ID whose rate changed
+      *    after that period was already paid. Each row is applied by
+      *    recomputing gross pay for the original hours at the new
+      *    rate, then issuing a supplemental PAYCHECK for the delta
+      *    only. The delta is taxed using the standard flat
+      *    supplemental-wage method (22% federal) rather than the
+      *    regular bracket table, since it is not itself a full pay
+      *    period's wages.
+      *================================================================
+       5000-PROCESS-RETRO-PAY.
+           EXEC SQL
+               DECLARE RETRO-CUR CURSOR FOR
+               SELECT RETRO_ID, EMP_ID, ORIG_PERIOD_ID,
+                      OLD_RATE, NEW_RATE
+               FROM   RETRO_ADJUSTMENT
+               WHERE  STATUS = 'PENDING'
+           END-EXEC
+
+           EXEC SQL OPEN RETRO-CUR END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'E' TO WS-PROCESS-STATUS
+               DISPLAY 'PAYPRO01 ERROR: Cannot open RETRO-CUR'
+                   ' SQLCODE=' SQLCODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH RETRO-CUR
+                   INTO :HV-RETRO-ID, :HV-EMP-ID,
+                        :HV-ORIG-PERIOD-ID, :HV-OLD-RATE,
+                        :HV-NEW-RATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 5100-APPLY-ONE-RETRO
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE RETRO-CUR END-EXEC.
+
+      *================================================================
+       5100-APPLY-ONE-RETRO.
+           MOVE HV-RETRO-ID       TO WS-RETRO-ID
+           MOVE HV-ORIG-PERIOD-ID TO WS-RETRO-ORIG-PERIOD
+           MOVE HV-OLD-RATE       TO WS-RETRO-OLD-RATE
+           MOVE HV-NEW-RATE       TO WS-RETRO-NEW-RATE
+
+           EXEC SQL
+               SELECT GROSS_PAY
+               INTO   :HV-GROSS-PAY
+               FROM   PAYCHECK
+               WHERE  EMP_ID = :HV-EMP-ID
+               AND    PERIOD_ID = :HV-ORIG-PERIOD-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'PAYPRO01 RETRO SKIP: EMP=' HV-EMP-ID
+                   ' PERIOD=' HV-ORIG-PERIOD-ID
+                   ' NO ORIGINAL PAYCHECK ON FILE'
+               GO TO 5100-APPLY-ONE-RETRO-EXIT
+           END-IF
+
+           MOVE HV-GROSS-PAY TO WS-RETRO-ORIG-GROSS
+
+      *    Original hours are implied by old-rate gross / old rate;
+      *    applying that same hours basis to the new rate gives the
+      *    gross the employee should have been paid.
+           COMPUTE WS-RETRO-NEW-GROSS ROUNDED =
+               WS-RETRO-ORIG-GROSS / WS-RETRO-OLD-RATE
+                   * WS-RETRO-NEW-RATE
+
+           COMPUTE WS-RETRO-DELTA-GROSS =
+               WS-RETRO-NEW-GROSS - WS-RETRO-ORIG-GROSS
+
+           IF WS-RETRO-DELTA-GROSS NOT > ZEROS
+               DISPLAY 'PAYPRO01 RETRO SKIP: EMP=' HV-EMP-ID
+                   ' PERIOD=' HV-ORIG-PERIOD-ID
+                   ' NO POSITIVE DELTA'
+               GO TO 5100-APPLY-ONE-RETRO-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT WORK_STATE
+               INTO   :HV-WORK-STATE
+               FROM   EMPLOYEE
+               WHERE  EMP_ID = :HV-EMP-ID
+           END-EXEC
+           MOVE HV-WORK-STATE TO WS-WORK-STATE
+           PERFORM 2320-LOOKUP-STATE-TAX-RATE
+
+           COMPUTE WS-RETRO-DELTA-FED ROUNDED =
+               WS-RETRO-DELTA-GROSS * WS-FED-SUPP-RATE
+           COMPUTE WS-RETRO-DELTA-STATE ROUNDED =
+               WS-RETRO-DELTA-GROSS * HV-ST-RATE
+           COMPUTE WS-RETRO-DELTA-SS ROUNDED =
+               WS-RETRO-DELTA-GROSS * WS-SOC-SEC-RATE
+           COMPUTE WS-RETRO-DELTA-MED ROUNDED =
+               WS-RETRO-DELTA-GROSS * WS-MEDICARE-RATE
+           ADD WS-RETRO-DELTA-SS WS-RETRO-DELTA-MED
+               GIVING WS-RETRO-DELTA-FICA
+
+           COMPUTE WS-RETRO-DELTA-NET =
+               WS-RETRO-DELTA-GROSS - WS-RETRO-DELTA-FED
+                   - WS-RETRO-DELTA-STATE - WS-RETRO-DELTA-SS
+                   - WS-RETRO-DELTA-MED
+
+           PERFORM 5150-WRITE-RETRO-PAYCHECK
+           PERFORM 5180-POST-RETRO-GL-LINES
+
+           EXEC SQL
+               UPDATE RETRO_ADJUSTMENT
+               SET    STATUS = 'PROCESSED'
+               WHERE  RETRO_ID = :HV-RETRO-ID
+           END-EXEC
+
+           ADD 1 TO WS-RETRO-COUNT
+           ADD WS-RETRO-DELTA-GROSS TO WS-RETRO-TOTAL-DELTA.
+
+       5100-APPLY-ONE-RETRO-EXIT.
+           EXIT.
+
+      *================================================================
+       5150-WRITE-RETRO-PAYCHECK.
+           ADD 1 TO WS-CHECK-SEED
+           STRING 'RT' WS-RETRO-ORIG-PERIOD(1:6) WS-CHECK-SEED(5:4)
+               DELIMITED SIZE INTO WS-CHECK-NO
+
+           MOVE WS-CHECK-NO            TO HV-CHECK-ID
+           MOVE WS-RETRO-ORIG-PERIOD   TO HV-PERIOD-ID
+           MOVE WS-RUN-DATE            TO HV-CHECK-DATE
+           MOVE WS-RETRO-DELTA-GROSS   TO HV-GROSS-PAY
+           MOVE WS-RETRO-DELTA-FED     TO HV-FED-TAX
+           MOVE WS-RETRO-DELTA-STATE   TO HV-STATE-TAX
+           MOVE WS-RETRO-DELTA-SS      TO HV-SOC-SEC
+           MOVE WS-RETRO-DELTA-MED     TO HV-MEDICARE
+           MOVE ZEROS                  TO HV-HEALTH-INS
+           MOVE ZEROS                  TO HV-DENTAL-INS
+           MOVE ZEROS                  TO HV-RETIRE-401K
+           MOVE ZEROS                  TO HV-OTHER-DED
+           MOVE WS-RETRO-DELTA-NET     TO HV-NET-PAY
+
+           EXEC SQL
+               INSERT INTO PAYCHECK (
+                   CHECK_ID, EMP_ID, PERIOD_ID, CHECK_DATE,
+                   GROSS_PAY, FED_TAX, STATE_TAX, LOCAL_TAX,
+                   SOC_SEC, MEDICARE, HEALTH_INS, DENTAL_INS,
+                   RETIREMENT_401K, OTHER_DED, NET_PAY,
+                   VOID_FLAG, POSTED_FLAG
+               ) VALUES (
+                   :HV-CHECK-ID, :HV-EMP-ID, :HV-PERIOD-ID,
+                   :HV-CHECK-DATE,
+                   :HV-GROSS-PAY, :HV-FED-TAX, :HV-STATE-TAX, 0,
+                   :HV-SOC-SEC, :HV-MEDICARE, :HV-HEALTH-INS,
+                   :HV-DENTAL-INS, :HV-RETIRE-401K, :HV-OTHER-DED,
+                   :HV-NET-PAY, 'N', 'N'
+               )
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'RETRO PAYCHECK INSERT ERROR, EMP=' HV-EMP-ID
+                   ' SQLCODE=' SQLCODE
+           END-IF
+
+           MOVE WS-RETRO-ORIG-PERIOD TO HV-PERIOD-ID.
+
+      *================================================================
+       5180-POST-RETRO-GL-LINES.
+           STRING 'RT' WS-RETRO-ID DELIMITED SIZE
+               INTO WS-JOURNAL-ID
+           MOVE ZEROS TO WS-GL-LINE-NO
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL (
+                   JOURNAL_ID, JOURNAL_DATE, FISCAL_YEAR,
+                   FISCAL_PERIOD, DESCRIPTION, JOURNAL_TYPE,
+                   SOURCE_DOC, POSTED_FLAG, CREATED_BY
+               ) VALUES (
+                   :WS-JOURNAL-ID, CURRENT DATE,
+                   2025, 12,
+                   'RETROACTIVE PAY ADJUSTMENT',
+                   'RTRO', :HV-RETRO-ID, 'N', 'PAYPRO01'
+               )
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL_LINE VALUES (
+                   :WS-JOURNAL-ID, 1, '6100', 'D001',
+                   'RETRO GROSS PAYROLL',
+                   :WS-RETRO-DELTA-GROSS, 0.00, :WS-RETRO-ORIG-PERIOD
+               )
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL_LINE VALUES (
+                   :WS-JOURNAL-ID, 2, '1020', NULL,
+                   'RETRO NET PAYROLL DISBURSEMENT',
+                   0.00, :WS-RETRO-DELTA-NET, :WS-RETRO-ORIG-PERIOD
+               )
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL_LINE VALUES (
+                   :WS-JOURNAL-ID, 3, '2300', NULL,
+                   'RETRO FEDERAL TAX LIABILITY',
+                   0.00, :WS-RETRO-DELTA-FED, :WS-RETRO-ORIG-PERIOD
+               )
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL_LINE VALUES (
+                   :WS-JOURNAL-ID, 4, '2310', NULL,
+                   'RETRO STATE TAX LIABILITY',
+                   0.00, :WS-RETRO-DELTA-STATE, :WS-RETRO-ORIG-PERIOD
+               )
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO GL_JOURNAL_LINE VALUES (
+                   :WS-JOURNAL-ID, 5, '2320', NULL,
+                   'RETRO FICA/MEDICARE LIABILITY',
+                   0.00, :WS-RETRO-DELTA-FICA, :WS-RETRO-ORIG-PERIOD
+               )
            END-EXEC.
 
       *================================================================
+      *    Retro mode never opens PRNTFILE/DDFILE (1000-INITIALIZE
+      *    skips straight past those OPENs for a retro run), so the
+      *    payroll register totals line, DD trailer, and file closes
+      *    below only apply to a regular payroll run.
        9000-FINALIZE.
-           MOVE WS-TOTAL-GROSS    TO PT-GROSS
-           MOVE WS-TOTAL-FED-TAX  TO PT-FED
-           MOVE WS-TOTAL-STATE-TAX TO PT-STATE
-           ADD WS-TOTAL-FICA WS-TOTAL-FICA GIVING WS-COUNTERS
-           MOVE WS-TOTAL-FICA     TO PT-FICA
-           MOVE WS-TOTAL-NET      TO PT-NET
-           WRITE PRINT-RECORD FROM PL-TOTALS
+           IF NOT WS-RUN-RETRO
+               MOVE WS-TOTAL-GROSS    TO PT-GROSS
+               MOVE WS-TOTAL-FED-TAX  TO PT-FED
+               MOVE WS-TOTAL-STATE-TAX TO PT-STATE
+               ADD WS-TOTAL-FICA WS-TOTAL-FICA GIVING WS-COUNTERS
+               MOVE WS-TOTAL-FICA     TO PT-FICA
+               MOVE WS-TOTAL-NET      TO PT-NET
+               WRITE PRINT-RECORD FROM PL-TOTALS
+
+               PERFORM 9050-WRITE-DD-FILE-TRAILER
+           END-IF
+
+           EXEC SQL
+               UPDATE PAYROLL_RUN_LOG
+               SET    RUN_STATUS = 'COMPLETE'
+               WHERE  PERIOD_ID = :HV-PERIOD-ID
+           END-EXEC
 
            EXEC SQL COMMIT END-EXEC
 
-           CLOSE PRNTFILE
+           IF NOT WS-RUN-RETRO
+               CLOSE PRNTFILE
+               CLOSE DDFILE
+           END-IF
 
            DISPLAY 'PAYPRO01 COMPLETE'
            DISPLAY '  EMPLOYEES READ:  ' WS-EMPS-READ
            DISPLAY '  EMPLOYEES PAID:  ' WS-EMPS-PAID
            DISPLAY '  TOTAL GROSS:    $' WS-TOTAL-GROSS
            DISPLAY '  TOTAL NET PAY:  $' WS-TOTAL-NET
+           DISPLAY '  DIRECT DEPOSITS: ' WS-DD-ENTRY-COUNT
            DISPLAY '  RETURN CODE: 0'.
+
+      *================================================================
+       9050-WRITE-DD-FILE-TRAILER.
+           MOVE WS-DD-ENTRY-COUNT  TO NBC-ENTRY-COUNT
+           MOVE WS-DD-HASH         TO NBC-ENTRY-HASH
+           MOVE WS-DD-TOTAL-CREDIT TO NBC-TOTAL-CREDIT
+           MOVE WS-DD-COMPANY-ID   TO NBC-COMPANY-ID
+           MOVE WS-DD-ORIGIN-DFI   TO NBC-ORIGIN-DFI
+           MOVE WS-DD-BATCH-NO     TO NBC-BATCH-NO
+           WRITE DD-RECORD FROM NACHA-BATCH-CONTROL
+
+           MOVE WS-DD-BATCH-NO     TO NFC-BATCH-COUNT
+           MOVE WS-DD-ENTRY-COUNT  TO NFC-ENTRY-COUNT
+           MOVE WS-DD-HASH         TO NFC-ENTRY-HASH
+           MOVE WS-DD-TOTAL-CREDIT TO NFC-TOTAL-CREDIT
+
+      *    File is blocked at 10 records/block: file header, batch
+      *    header, N entries, batch control and file control, padded
+      *    out to the next block boundary with '9'-filled records.
+           ADD WS-DD-ENTRY-COUNT 4 GIVING WS-DD-TOTAL-RECS
+           DIVIDE WS-DD-TOTAL-RECS BY 10
+               GIVING WS-DD-BLOCK-COUNT REMAINDER WS-DD-BLOCK-REM
+           MOVE ZEROS TO WS-DD-PAD-COUNT
+           IF WS-DD-BLOCK-REM NOT = 0
+               ADD 1 TO WS-DD-BLOCK-COUNT
+               SUBTRACT WS-DD-BLOCK-REM FROM 10 GIVING WS-DD-PAD-COUNT
+           END-IF
+           MOVE WS-DD-BLOCK-COUNT  TO NFC-BLOCK-COUNT
+
+           WRITE DD-RECORD FROM NACHA-FILE-CONTROL
+
+           PERFORM 9060-WRITE-DD-FILLER WS-DD-PAD-COUNT TIMES.
+
+      *================================================================
+       9060-WRITE-DD-FILLER.
+           WRITE DD-RECORD FROM NACHA-FILLER-RECORD.
