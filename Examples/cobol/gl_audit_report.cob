@@ -0,0 +1,206 @@
+      *================================================================
+      * PROGRAM:    GLAUDIT01
+      * DESCRIPTION: General Ledger Journal Line Audit Trail Report
+      *              - Lists every GL_JOURNAL_LINE insert/update logged
+      *                to GL_AUDIT_LOG for a given date range, with the
+      *                before/after amount and the user who made it
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLAUDIT01.
+       AUTHOR. ACME-SYSTEMS.
+       DATE-WRITTEN. 2026-01-12.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-ENTRY-COUNT       PIC S9(7) COMP VALUE ZEROS.
+
+       01  WS-WORK.
+           05  WS-DATE-FROM         PIC X(8).
+           05  WS-DATE-TO           PIC X(8).
+           05  WS-JOURNAL-ID-DISP   PIC ZZZZZZZZ9.
+           05  WS-LINE-SEQ-DISP     PIC ZZZ9.
+           05  WS-OLD-AMT-DISP      PIC -ZZZ,ZZZ,ZZZ.99.
+           05  WS-NEW-AMT-DISP      PIC -ZZZ,ZZZ,ZZZ.99.
+
+      *--- SQLCA ---
+       01  SQLCA.
+           05  SQLCAID              PIC X(8).
+           05  SQLCABC              PIC S9(9) COMP.
+           05  SQLCODE              PIC S9(9) COMP.
+           05  SQLERRM.
+               10  SQLERRML         PIC S9(4) COMP.
+               10  SQLERRMC         PIC X(70).
+
+      *--- HOST VARIABLES ---
+       01  HV-AUDIT.
+           05  HV-DATE-FROM         PIC X(8).
+           05  HV-DATE-TO           PIC X(8).
+           05  HV-JOURNAL-ID        PIC S9(9) COMP.
+           05  HV-LINE-SEQ          PIC S9(5) COMP.
+           05  HV-ACTION            PIC X(6).
+           05  HV-OLD-AMOUNT        PIC S9(13)V99 COMP-3.
+           05  HV-NEW-AMOUNT        PIC S9(13)V99 COMP-3.
+           05  HV-CHANGED-BY        PIC X(8).
+           05  HV-CHANGED-DATE      PIC X(8).
+           05  HV-CHANGED-TIME      PIC X(6).
+
+      *--- HEADER LINES ---
+       01  HDR1.
+           05  FILLER  PIC X(25) VALUE SPACES.
+           05  FILLER  PIC X(45)
+               VALUE 'ACME CORPORATION - GL AUDIT TRAIL REPORT'.
+           05  FILLER  PIC X(33) VALUE SPACES.
+           05  FILLER  PIC X(5) VALUE 'PAGE:'.
+           05  H1-PAGE PIC ZZZZZ.
+           05  FILLER  PIC X(20) VALUE SPACES.
+
+       01  HDR2.
+           05  FILLER  PIC X(6)  VALUE 'RANGE:'.
+           05  H2-FROM PIC X(8).
+           05  FILLER  PIC X(4)  VALUE ' TO '.
+           05  H2-TO   PIC X(8).
+           05  FILLER  PIC X(107) VALUE SPACES.
+
+       01  HDR3.
+           05  FILLER  PIC X(10) VALUE 'JOURNAL'.
+           05  FILLER  PIC X(6)  VALUE 'LINE'.
+           05  FILLER  PIC X(8)  VALUE 'ACTION'.
+           05  FILLER  PIC X(16) VALUE 'OLD AMOUNT'.
+           05  FILLER  PIC X(16) VALUE 'NEW AMOUNT'.
+           05  FILLER  PIC X(10) VALUE 'CHANGED BY'.
+           05  FILLER  PIC X(10) VALUE 'DATE'.
+           05  FILLER  PIC X(6)  VALUE 'TIME'.
+           05  FILLER  PIC X(51) VALUE SPACES.
+
+      *--- DETAIL LINE ---
+       01  AUD-DET-LINE.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  AD-JOURNAL  PIC ZZZZZZZZ9.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  AD-LINESEQ  PIC ZZZ9.
+           05  FILLER      PIC X(3) VALUE SPACES.
+           05  AD-ACTION   PIC X(8).
+           05  AD-OLDAMT   PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  AD-NEWAMT   PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  AD-USER     PIC X(10).
+           05  AD-DATE     PIC X(10).
+           05  AD-TIME     PIC X(8).
+           05  FILLER      PIC X(10) VALUE SPACES.
+
+       01  SUM-LINE.
+           05  FILLER      PIC X(4) VALUE SPACES.
+           05  SL-LABEL    PIC X(20) VALUE 'TOTAL ENTRIES:'.
+           05  SL-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER      PIC X(105) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-AUDIT-TRAIL
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *    Date range is normally supplied by the job's run parameters;
+      *    defaulted here to the current month if none are available.
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE - 1 MONTH, ISO),
+                      CHAR(CURRENT DATE, ISO)
+               INTO   :HV-DATE-FROM, :HV-DATE-TO
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE HV-DATE-FROM TO WS-DATE-FROM H2-FROM
+           MOVE HV-DATE-TO   TO WS-DATE-TO   H2-TO
+
+           PERFORM 9100-PRINT-HEADERS.
+
+       2000-PRINT-AUDIT-TRAIL.
+           EXEC SQL
+               DECLARE AUD-CUR CURSOR FOR
+               SELECT JOURNAL_ID, LINE_SEQ, ACTION, OLD_AMOUNT,
+                      NEW_AMOUNT, CHANGED_BY, CHANGED_DATE,
+                      CHANGED_TIME
+               FROM   GL_AUDIT_LOG
+               WHERE  CHANGED_DATE BETWEEN :HV-DATE-FROM AND :HV-DATE-TO
+               ORDER BY CHANGED_DATE, CHANGED_TIME, JOURNAL_ID, LINE_SEQ
+           END-EXEC
+
+           EXEC SQL  OPEN AUD-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH AUD-CUR
+                   INTO :HV-JOURNAL-ID, :HV-LINE-SEQ, :HV-ACTION,
+                        :HV-OLD-AMOUNT, :HV-NEW-AMOUNT,
+                        :HV-CHANGED-BY, :HV-CHANGED-DATE,
+                        :HV-CHANGED-TIME
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 2100-WRITE-AUDIT-DETAIL
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE AUD-CUR  END-EXEC.
+
+       2100-WRITE-AUDIT-DETAIL.
+           IF WS-LINE-COUNT > 55
+               PERFORM 9100-PRINT-HEADERS
+           END-IF
+
+           MOVE HV-JOURNAL-ID TO AD-JOURNAL
+           MOVE HV-LINE-SEQ   TO AD-LINESEQ
+           MOVE HV-ACTION     TO AD-ACTION
+           MOVE HV-OLD-AMOUNT TO AD-OLDAMT
+           MOVE HV-NEW-AMOUNT TO AD-NEWAMT
+           MOVE HV-CHANGED-BY TO AD-USER
+           MOVE HV-CHANGED-DATE TO AD-DATE
+           MOVE HV-CHANGED-TIME TO AD-TIME
+
+           WRITE REPORT-LINE FROM AUD-DET-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-ENTRY-COUNT.
+
+       3000-PRINT-SUMMARY.
+           MOVE WS-ENTRY-COUNT TO SL-COUNT
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM SUM-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
+
+       9100-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           WRITE REPORT-LINE FROM HDR1 AFTER PAGE
+           WRITE REPORT-LINE FROM HDR2
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDR3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 6 TO WS-LINE-COUNT.
