@@ -0,0 +1,297 @@
+      *================================================================
+      * PROGRAM:    GLCONSO01
+      * DESCRIPTION: Multi-Entity GL Consolidating Trial Balance
+      *              - Runs GLPOST01's trial balance logic per entity
+      *              - Prints a combined column set (one per entity)
+      *              - Nets out intercompany accounts in a dedicated
+      *                eliminations column to arrive at a consolidated
+      *                balance per account
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLCONSO01.
+       AUTHOR. ACME-SYSTEMS.
+       DATE-WRITTEN. 2026-01-19.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-ACCT-COUNT        PIC S9(7) COMP VALUE ZEROS.
+
+       01  WS-WORK.
+           05  WS-PERIOD-ID         PIC X(6).
+           05  WS-ENTITY-1          PIC X(4).
+           05  WS-ENTITY-2          PIC X(4).
+           05  WS-BAL-ENTITY-1      PIC S9(13)V99 COMP-3.
+           05  WS-BAL-ENTITY-2      PIC S9(13)V99 COMP-3.
+           05  WS-ELIMINATION       PIC S9(13)V99 COMP-3.
+           05  WS-CONSOLIDATED      PIC S9(13)V99 COMP-3.
+
+       01  WS-TOTALS.
+           05  WS-TOTAL-ENTITY-1    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-ENTITY-2    PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-ELIM        PIC S9(13)V99 COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-CONSOL      PIC S9(13)V99 COMP-3 VALUE ZEROS.
+
+      *--- SQLCA ---
+       01  SQLCA.
+           05  SQLCAID              PIC X(8).
+           05  SQLCABC              PIC S9(9) COMP.
+           05  SQLCODE              PIC S9(9) COMP.
+           05  SQLERRM.
+               10  SQLERRML         PIC S9(4) COMP.
+               10  SQLERRMC         PIC X(70).
+
+      *--- HOST VARIABLES ---
+       01  HV-GL.
+           05  HV-PERIOD-ID         PIC X(6).
+           05  HV-PERIOD-SEQ        PIC S9(9) COMP.
+           05  HV-ENTITY-1          PIC X(4).
+           05  HV-ENTITY-2          PIC X(4).
+           05  HV-ACCT-NUMBER       PIC X(6).
+           05  HV-ACCT-DESC         PIC X(30).
+           05  HV-NORMAL-BAL        PIC X(1).
+           05  HV-INTERCO-FLAG      PIC X(1).
+           05  HV-BAL-ENTITY-1      PIC S9(13)V99 COMP-3.
+           05  HV-BAL-ENTITY-2      PIC S9(13)V99 COMP-3.
+
+      *--- HEADER LINES ---
+       01  HDR1.
+           05  FILLER  PIC X(20) VALUE SPACES.
+           05  FILLER  PIC X(50)
+               VALUE 'ACME CORPORATION - CONSOLIDATING TRIAL BALANCE'.
+           05  FILLER  PIC X(33) VALUE SPACES.
+           05  FILLER  PIC X(5) VALUE 'PAGE:'.
+           05  H1-PAGE PIC ZZZZZ.
+           05  FILLER  PIC X(20) VALUE SPACES.
+
+       01  HDR2.
+           05  FILLER  PIC X(8)  VALUE 'PERIOD: '.
+           05  H2-PER  PIC X(6).
+           05  FILLER  PIC X(119) VALUE SPACES.
+
+       01  HDR3.
+           05  FILLER      PIC X(7)  VALUE 'ACCOUNT'.
+           05  FILLER      PIC X(24) VALUE 'DESCRIPTION'.
+           05  H3-ENT1     PIC X(16).
+           05  H3-ENT2     PIC X(16).
+           05  FILLER      PIC X(16) VALUE 'ELIMINATIONS'.
+           05  FILLER      PIC X(16) VALUE 'CONSOLIDATED'.
+           05  FILLER      PIC X(38) VALUE SPACES.
+
+      *--- DETAIL LINE ---
+       01  CONSO-DET-LINE.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CD-ACCT     PIC X(6).
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CD-DESC     PIC X(23).
+           05  CD-ENT1     PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CD-ENT2     PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CD-ELIM     PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CD-CONSOL   PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(10) VALUE SPACES.
+
+       01  CONSO-TOT-LINE.
+           05  FILLER      PIC X(30) VALUE 'TOTALS'.
+           05  CT-ENT1     PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CT-ENT2     PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CT-ELIM     PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CT-CONSOL   PIC -ZZZ,ZZZ,ZZZ.99.
+           05  FILLER      PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-CONSOLIDATED-TB
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *    Two legal entities run through the shared GL tables today;
+      *    their codes are read from ENTITY_MASTER rather than hard
+      *    coded, so a third entity only requires a new master row.
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+
+           EXEC SQL
+               SELECT PERIOD_ID, PERIOD_SEQ
+               INTO   :HV-PERIOD-ID, :HV-PERIOD-SEQ
+               FROM   FISCAL_PERIOD
+               WHERE  STATUS = 'OPEN'
+           END-EXEC
+
+           MOVE HV-PERIOD-ID TO WS-PERIOD-ID
+
+           EXEC SQL
+               SELECT ENTITY_ID
+               INTO   :HV-ENTITY-1
+               FROM   ENTITY_MASTER
+               ORDER BY ENTITY_ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EXEC SQL
+               SELECT ENTITY_ID
+               INTO   :HV-ENTITY-2
+               FROM   ENTITY_MASTER
+               WHERE  ENTITY_ID <> :HV-ENTITY-1
+               ORDER BY ENTITY_ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           MOVE HV-ENTITY-1 TO WS-ENTITY-1
+           MOVE HV-ENTITY-2 TO WS-ENTITY-2
+           MOVE HV-ENTITY-1 TO H3-ENT1
+           MOVE HV-ENTITY-2 TO H3-ENT2
+
+           PERFORM 9100-PRINT-HEADERS.
+
+      *    Each entity's column is the account's cumulative signed
+      *    balance (DR positive/CR negative) through the current
+      *    period, not just this period's movement, so a balance-
+      *    sheet account ties to that entity's real books -- the
+      *    same inception-to-date figure GL_PERIOD_BALANCE would
+      *    hold if that snapshot table carried an entity dimension.
+      *    NORMAL_BAL-based sign correction is applied afterward in
+      *    2100-WRITE-CONSO-DETAIL, the same way GLPOST01 corrects
+      *    its DR/CR totals in 3100-COMPUTE-ENDING-BAL.
+       2000-PRINT-CONSOLIDATED-TB.
+           EXEC SQL
+               DECLARE CONSO-CUR CURSOR FOR
+               SELECT COA.ACCT_NUMBER, COA.ACCT_DESC, COA.NORMAL_BAL,
+                      COA.INTERCO_FLAG,
+                      COALESCE((SELECT SUM(CASE JL.DR_CR_IND
+                                    WHEN 'D' THEN JL.AMOUNT
+                                    ELSE -JL.AMOUNT END)
+                                FROM GL_JOURNAL_LINE JL
+                                JOIN GL_JOURNAL GJ
+                                     ON GJ.JOURNAL_ID = JL.JOURNAL_ID
+                                JOIN FISCAL_PERIOD FP
+                                     ON FP.PERIOD_ID = GJ.PERIOD_ID
+                                WHERE JL.ACCT_NUMBER = COA.ACCT_NUMBER
+                                AND   FP.PERIOD_SEQ  <= :HV-PERIOD-SEQ
+                                AND   GJ.STATUS      = 'POSTED'
+                                AND   GJ.ENTITY_ID = :HV-ENTITY-1), 0),
+                      COALESCE((SELECT SUM(CASE JL.DR_CR_IND
+                                    WHEN 'D' THEN JL.AMOUNT
+                                    ELSE -JL.AMOUNT END)
+                                FROM GL_JOURNAL_LINE JL
+                                JOIN GL_JOURNAL GJ
+                                     ON GJ.JOURNAL_ID = JL.JOURNAL_ID
+                                JOIN FISCAL_PERIOD FP
+                                     ON FP.PERIOD_ID = GJ.PERIOD_ID
+                                WHERE JL.ACCT_NUMBER = COA.ACCT_NUMBER
+                                AND   FP.PERIOD_SEQ  <= :HV-PERIOD-SEQ
+                                AND   GJ.STATUS      = 'POSTED'
+                                AND   GJ.ENTITY_ID   = :HV-ENTITY-2), 0)
+               FROM   CHART_OF_ACCOUNTS COA
+               WHERE  COA.ACTIVE_FLAG = 'Y'
+               ORDER BY COA.ACCT_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN CONSO-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CONSO-CUR
+                   INTO :HV-ACCT-NUMBER, :HV-ACCT-DESC,
+                        :HV-NORMAL-BAL, :HV-INTERCO-FLAG,
+                        :HV-BAL-ENTITY-1, :HV-BAL-ENTITY-2
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 2100-WRITE-CONSO-DETAIL
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE CONSO-CUR  END-EXEC.
+
+      *    Intercompany balances (receivable/payable between the two
+      *    entities, intercompany revenue/expense) net to zero in the
+      *    eliminations column so they don't double-count the group.
+       2100-WRITE-CONSO-DETAIL.
+           IF WS-LINE-COUNT > 55
+               PERFORM 9100-PRINT-HEADERS
+           END-IF
+
+           EVALUATE HV-NORMAL-BAL
+               WHEN 'D'
+                   MOVE HV-BAL-ENTITY-1 TO WS-BAL-ENTITY-1
+                   MOVE HV-BAL-ENTITY-2 TO WS-BAL-ENTITY-2
+               WHEN 'C'
+                   COMPUTE WS-BAL-ENTITY-1 = ZEROS - HV-BAL-ENTITY-1
+                   COMPUTE WS-BAL-ENTITY-2 = ZEROS - HV-BAL-ENTITY-2
+           END-EVALUATE
+
+           IF HV-INTERCO-FLAG = 'Y'
+               COMPUTE WS-ELIMINATION =
+                   ZEROS - WS-BAL-ENTITY-1 - WS-BAL-ENTITY-2
+           ELSE
+               MOVE ZEROS TO WS-ELIMINATION
+           END-IF
+
+           COMPUTE WS-CONSOLIDATED =
+               WS-BAL-ENTITY-1 + WS-BAL-ENTITY-2 + WS-ELIMINATION
+
+           MOVE HV-ACCT-NUMBER  TO CD-ACCT
+           MOVE HV-ACCT-DESC    TO CD-DESC
+           MOVE WS-BAL-ENTITY-1 TO CD-ENT1
+           MOVE WS-BAL-ENTITY-2 TO CD-ENT2
+           MOVE WS-ELIMINATION  TO CD-ELIM
+           MOVE WS-CONSOLIDATED TO CD-CONSOL
+
+           WRITE REPORT-LINE FROM CONSO-DET-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-ACCT-COUNT
+
+           ADD WS-BAL-ENTITY-1 TO WS-TOTAL-ENTITY-1
+           ADD WS-BAL-ENTITY-2 TO WS-TOTAL-ENTITY-2
+           ADD WS-ELIMINATION  TO WS-TOTAL-ELIM
+           ADD WS-CONSOLIDATED TO WS-TOTAL-CONSOL.
+
+       3000-PRINT-TOTALS.
+           MOVE WS-TOTAL-ENTITY-1 TO CT-ENT1
+           MOVE WS-TOTAL-ENTITY-2 TO CT-ENT2
+           MOVE WS-TOTAL-ELIM     TO CT-ELIM
+           MOVE WS-TOTAL-CONSOL   TO CT-CONSOL
+
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM CONSO-TOT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
+
+       9100-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           MOVE WS-PERIOD-ID  TO H2-PER
+           WRITE REPORT-LINE FROM HDR1 AFTER PAGE
+           WRITE REPORT-LINE FROM HDR2
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDR3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 6 TO WS-LINE-COUNT.
