@@ -25,6 +25,8 @@
                               ORGANIZATION IS SEQUENTIAL.
            SELECT ERROR-FILE  ASSIGN TO ERROUT
                               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHKPT-FILE  ASSIGN TO CHKPOUT
+                              ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +39,7 @@
                    88  TR-RECEIPT         VALUE 'RECV'.
                    88  TR-ISSUE           VALUE 'ISSU'.
                    88  TR-TRANSFER        VALUE 'TRFR'.
+                   88  TR-TRANSFER-RECV   VALUE 'TRFX'.
                    88  TR-ADJUSTMENT      VALUE 'ADJT'.
            05  TR-ITEM-NUMBER      PIC X(10).
            05  TR-FROM-WAREHOUSE   PIC X(4).
@@ -46,7 +49,8 @@
            05  TR-ORDER-NUMBER     PIC X(10).
            05  TR-REFERENCE        PIC X(20).
            05  TR-TRANS-DATE       PIC X(8).
-           05  FILLER              PIC X(131).
+           05  TR-LOT-NUMBER       PIC X(12).
+           05  FILLER              PIC X(119).
 
        FD  REPORT-FILE
            RECORDING MODE IS F
@@ -58,6 +62,24 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  ERROR-LINE              PIC X(200).
 
+      *    One row written every WS-CHECKPOINT-INTERVAL commits, giving
+      *    operations a record of how far the run got. A restart supplies
+      *    the last CP-TRANS-COUNT written here back in as WS-RESTART-COUNT
+      *    so 2000-PROCESS-TRANSACTIONS can skip already-posted records
+      *    instead of risking a double GL post through 2810-POST-GL.
+       FD  CHKPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHKPT-RECORD.
+           05  CP-TRANS-COUNT       PIC 9(9).
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  CP-LAST-ITEM         PIC X(10).
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  CP-LAST-TRANS-TYPE   PIC X(4).
+           05  FILLER               PIC X(1) VALUE SPACES.
+           05  CP-LAST-TRANS-DATE   PIC X(8).
+           05  FILLER               PIC X(46) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
       *--- Program Switches ---
@@ -72,12 +94,25 @@
            05  WS-RECV-COUNT        PIC S9(7) COMP VALUE ZEROS.
            05  WS-ISSU-COUNT        PIC S9(7) COMP VALUE ZEROS.
            05  WS-TRFR-COUNT        PIC S9(7) COMP VALUE ZEROS.
+           05  WS-TRFX-COUNT        PIC S9(7) COMP VALUE ZEROS.
            05  WS-ADJT-COUNT        PIC S9(7) COMP VALUE ZEROS.
            05  WS-ERROR-COUNT       PIC S9(7) COMP VALUE ZEROS.
            05  WS-REORDER-COUNT     PIC S9(7) COMP VALUE ZEROS.
            05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
            05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
 
+      *--- Restart / Checkpoint Controls ---
+       01  WS-RESTART-CONTROLS.
+           05  WS-RESTART-PARM      PIC 9(9) VALUE ZEROS.
+           05  WS-RESTART-COUNT     PIC S9(9) COMP VALUE ZEROS.
+           05  WS-CHECKPOINT-INTVL  PIC S9(7) COMP VALUE 1000.
+           05  WS-CHECK-QUOTIENT    PIC S9(9) COMP VALUE ZEROS.
+           05  WS-CHECK-REMAINDER   PIC S9(9) COMP VALUE ZEROS.
+           05  WS-SKIPPING-SWITCH   PIC X(1)  VALUE 'N'.
+               88  WS-SKIPPING-RECS           VALUE 'Y'.
+           05  WS-BACKORDER-SWITCH  PIC X(1)  VALUE 'N'.
+               88  WS-BACKORDER-EOF           VALUE 'Y'.
+
       *--- Working Fields ---
        01  WS-WORK-AREA.
            05  WS-CURRENT-DATE      PIC X(8).
@@ -211,6 +246,17 @@
            05  HV-GL-CR-ACCT        PIC X(6).
            05  HV-GL-AMT            PIC S9(9)V99 COMP-3.
            05  HV-GL-DESC           PIC X(50).
+           05  HV-VENDOR-NUMBER     PIC X(10).
+           05  HV-PO-NUMBER         PIC S9(9) COMP.
+           05  HV-LOT-NUMBER        PIC X(12).
+           05  HV-LOT-QTY-AVAIL     PIC S9(9)V99 COMP-3.
+           05  HV-LOT-CONSUME-QTY   PIC S9(9)V99 COMP-3.
+           05  HV-QTY-REMAINING     PIC S9(9)V99 COMP-3.
+           05  HV-FIFO-QTY          PIC S9(9)V99 COMP-3.
+           05  HV-BACKORDER-ID      PIC S9(9) COMP.
+           05  HV-BACKORDER-QTY     PIC S9(9)V99 COMP-3.
+           05  HV-BACKORDER-ORDER   PIC X(10).
+           05  HV-AVAIL-FOR-BKO     PIC S9(9)V99 COMP-3.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -223,13 +269,42 @@
            STOP RUN.
 
       *--- 1000 INITIALIZE ---
+      *    A restart count of zero (the normal case) means run straight
+      *    through. A non-zero count - taken from the last CP-TRANS-COUNT
+      *    on the prior run's checkpoint file and re-keyed as the SYSIN
+      *    PARM on the restart JCL - skips that many records before
+      *    posting resumes, so a mid-run abend doesn't risk double-posting
+      *    GL entries via 2810-POST-GL for transactions already committed.
        1000-INITIALIZE.
            OPEN INPUT  TRANS-FILE
                 OUTPUT REPORT-FILE
                        ERROR-FILE
+                       CHKPT-FILE
+
+           ACCEPT WS-RESTART-PARM FROM SYSIN
+           IF WS-RESTART-PARM NOT NUMERIC
+               MOVE ZEROS TO WS-RESTART-PARM
+           END-IF
+           MOVE WS-RESTART-PARM TO WS-RESTART-COUNT
 
            PERFORM 9200-WRITE-HEADERS
 
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ
+
+           IF WS-RESTART-COUNT > ZEROS
+               MOVE 'Y' TO WS-SKIPPING-SWITCH
+               PERFORM 1100-SKIP-TO-RESTART-POINT
+                   UNTIL NOT WS-SKIPPING-RECS OR WS-EOF
+           END-IF.
+
+      *--- 1100 SKIP ALREADY-PROCESSED RECORDS ON RESTART ---
+       1100-SKIP-TO-RESTART-POINT.
+           ADD 1 TO WS-TRANS-READ
+           IF WS-TRANS-READ >= WS-RESTART-COUNT
+               MOVE 'N' TO WS-SKIPPING-SWITCH
+           END-IF
            READ TRANS-FILE
                AT END MOVE 'Y' TO WS-EOF-SWITCH
            END-READ.
@@ -245,12 +320,16 @@
                    PERFORM 2200-PROCESS-ISSUE
                WHEN TR-TRANSFER
                    PERFORM 2300-PROCESS-TRANSFER
+               WHEN TR-TRANSFER-RECV
+                   PERFORM 2350-PROCESS-TRANSFER-RECEIPT
                WHEN TR-ADJUSTMENT
                    PERFORM 2400-PROCESS-ADJUSTMENT
                WHEN OTHER
                    PERFORM 2900-INVALID-TRANS
            END-EVALUATE
 
+           PERFORM 2850-WRITE-CHECKPOINT-IF-DUE
+
            READ TRANS-FILE
                AT END MOVE 'Y' TO WS-EOF-SWITCH
            END-READ.
@@ -266,10 +345,10 @@
            EXEC SQL
                SELECT I.ITEM_DESC, I.STD_COST,
                       I.REORDER_POINT, I.REORDER_QTY,
-                      COALESCE(B.QTY_ON_HAND, 0)
+                      COALESCE(B.QTY_ON_HAND, 0), I.VENDOR_NUMBER
                INTO   :HV-ITEM-DESC-OUT, :HV-STD-COST-OUT,
                       :HV-REORDER-PT-OUT, :HV-REORDER-QTY-OUT,
-                      :HV-ON-HAND-OUT
+                      :HV-ON-HAND-OUT, :HV-VENDOR-NUMBER
                FROM   ITEM_MASTER I
                LEFT JOIN INVENTORY_BALANCE B
                       ON  B.ITEM_NUMBER  = I.ITEM_NUMBER
@@ -309,11 +388,19 @@
                END-EXEC
            END-IF
 
+      *    Open a new lot (or add to an existing one) so FIFO issue
+      *    consumption and lot-traceability have a receipt to work from
+           IF TR-LOT-NUMBER NOT = SPACES
+               MOVE TR-LOT-NUMBER TO HV-LOT-NUMBER
+               PERFORM 2150-RECEIVE-LOT
+           END-IF
+
       *    Record transaction history
            MOVE 'RECV'              TO HV-TRANS-TYPE
            MOVE TR-REFERENCE        TO HV-REFERENCE
            MOVE TR-QUANTITY         TO HV-QUANTITY
            MOVE TR-UNIT-COST        TO HV-UNIT-COST
+           MOVE TR-LOT-NUMBER       TO HV-LOT-NUMBER
            PERFORM 2800-INSERT-TRANS-HISTORY
 
       *    Post GL: DR 1400 Inventory / CR 2100 Accounts Payable
@@ -334,12 +421,112 @@
       *    Check reorder needs
            IF WS-NEW-BALANCE < HV-REORDER-PT-OUT
                PERFORM 3100-PRINT-REORDER-ALERT
+               PERFORM 3150-GENERATE-PURCHASE-ORDER
                ADD 1 TO WS-REORDER-COUNT
            END-IF
 
+      *    Stock just landed - see if it covers any open backorders for
+      *    this item/warehouse before they sit untouched until someone
+      *    remembers to re-key them.
+           PERFORM 2160-FILL-BACKORDERS-FROM-RECEIPT
+
        2199-RECEIPT-EXIT.
            EXIT.
 
+      *--- 2150 RECEIVE INTO A LOT ---
+       2150-RECEIVE-LOT.
+           EXEC SQL
+               UPDATE LOT_BALANCE
+               SET    QTY_ON_HAND = QTY_ON_HAND + :TR-QUANTITY
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+               AND    LOT_NUMBER   = :HV-LOT-NUMBER
+           END-EXEC
+
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO LOT_BALANCE
+                   (ITEM_NUMBER, WAREHOUSE_ID, LOT_NUMBER,
+                    QTY_ON_HAND, RECEIPT_DATE)
+                   VALUES
+                   (:HV-ITEM-NUMBER, :HV-WAREHOUSE-ID, :HV-LOT-NUMBER,
+                    :TR-QUANTITY, CURRENT DATE)
+               END-EXEC
+           END-IF.
+
+      *--- 2160 FILL BACKORDERS FROM RECEIPT ---
+      *    Walks open backorders for this item/warehouse oldest-first
+      *    and issues each one that the newly-received quantity can
+      *    fully cover. A backorder that still can't be fully covered
+      *    is left OPEN for the next receipt to try again.
+       2160-FILL-BACKORDERS-FROM-RECEIPT.
+           MOVE WS-NEW-BALANCE TO HV-AVAIL-FOR-BKO
+           MOVE 'N' TO WS-BACKORDER-SWITCH
+
+           EXEC SQL
+               DECLARE BKO-CUR CURSOR FOR
+               SELECT BACKORDER_ID, QUANTITY_SHORT, ORDER_NUMBER
+               FROM   BACKORDER
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+               AND    STATUS       = 'OPEN'
+               ORDER BY CREATED_DATE ASC
+           END-EXEC
+
+           EXEC SQL  OPEN BKO-CUR  END-EXEC
+
+           PERFORM UNTIL WS-BACKORDER-EOF OR HV-AVAIL-FOR-BKO <= ZEROS
+               EXEC SQL
+                   FETCH BKO-CUR
+                   INTO :HV-BACKORDER-ID, :HV-BACKORDER-QTY,
+                        :HV-BACKORDER-ORDER
+               END-EXEC
+
+               IF SQLCODE = 100
+                   MOVE 'Y' TO WS-BACKORDER-SWITCH
+               ELSE
+                   IF HV-BACKORDER-QTY <= HV-AVAIL-FOR-BKO
+                       PERFORM 2165-ISSUE-AGAINST-BACKORDER
+                       SUBTRACT HV-BACKORDER-QTY FROM HV-AVAIL-FOR-BKO
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE BKO-CUR  END-EXEC.
+
+      *--- 2165 ISSUE AGAINST A BACKORDER ---
+       2165-ISSUE-AGAINST-BACKORDER.
+           EXEC SQL
+               UPDATE INVENTORY_BALANCE
+               SET    QTY_ON_HAND     = QTY_ON_HAND - :HV-BACKORDER-QTY,
+                      LAST_TRANS_DATE = CURRENT DATE
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+           END-EXEC
+
+           MOVE 'ISSU'              TO HV-TRANS-TYPE
+           MOVE HV-BACKORDER-ORDER  TO HV-REFERENCE
+           MOVE HV-STD-COST-OUT     TO HV-UNIT-COST
+           MOVE HV-BACKORDER-QTY    TO HV-FIFO-QTY
+           PERFORM 2250-CONSUME-LOTS-FIFO
+
+           MOVE '5000'              TO HV-GL-DR-ACCT
+           MOVE '1400'              TO HV-GL-CR-ACCT
+           COMPUTE HV-GL-AMT = HV-BACKORDER-QTY * HV-STD-COST-OUT
+           STRING 'Backorder fill: ' DELIMITED SIZE
+                  HV-BACKORDER-ORDER DELIMITED SPACE
+                  INTO HV-GL-DESC
+           PERFORM 2810-POST-GL
+
+           EXEC SQL
+               UPDATE BACKORDER
+               SET    STATUS       = 'FILLED',
+                      FILLED_DATE  = CURRENT DATE
+               WHERE  BACKORDER_ID = :HV-BACKORDER-ID
+           END-EXEC
+
+           EXEC SQL  COMMIT  END-EXEC.
+
       *--- 2200 PROCESS ISSUE ---
        2200-PROCESS-ISSUE.
            ADD 1 TO WS-ISSU-COUNT
@@ -349,10 +536,10 @@
            EXEC SQL
                SELECT I.ITEM_DESC, I.STD_COST,
                       I.REORDER_POINT, I.REORDER_QTY,
-                      B.QTY_ON_HAND
+                      B.QTY_ON_HAND, I.VENDOR_NUMBER
                INTO   :HV-ITEM-DESC-OUT, :HV-STD-COST-OUT,
                       :HV-REORDER-PT-OUT, :HV-REORDER-QTY-OUT,
-                      :HV-ON-HAND-OUT
+                      :HV-ON-HAND-OUT, :HV-VENDOR-NUMBER
                FROM   ITEM_MASTER I
                JOIN INVENTORY_BALANCE B
                     ON  B.ITEM_NUMBER  = I.ITEM_NUMBER
@@ -366,6 +553,7 @@
            END-IF
 
            IF HV-ON-HAND-OUT < TR-QUANTITY
+               PERFORM 2260-CREATE-BACKORDER
                MOVE 'ISSU-SHORTFALL'  TO ERROR-LINE
                WRITE ERROR-LINE
                ADD 1 TO WS-ERROR-COUNT
@@ -386,9 +574,9 @@
 
            MOVE 'ISSU'            TO HV-TRANS-TYPE
            MOVE TR-ORDER-NUMBER   TO HV-REFERENCE
-           MOVE TR-QUANTITY       TO HV-QUANTITY
            MOVE HV-STD-COST-OUT   TO HV-UNIT-COST
-           PERFORM 2800-INSERT-TRANS-HISTORY
+           MOVE TR-QUANTITY       TO HV-FIFO-QTY
+           PERFORM 2250-CONSUME-LOTS-FIFO
 
       *    DR 5000 COGS / CR 1400 Inventory
            MOVE '5000'            TO HV-GL-DR-ACCT
@@ -404,13 +592,103 @@
 
            IF WS-NEW-BALANCE < HV-REORDER-PT-OUT
                PERFORM 3100-PRINT-REORDER-ALERT
+               PERFORM 3150-GENERATE-PURCHASE-ORDER
                ADD 1 TO WS-REORDER-COUNT
            END-IF
 
        2299-ISSUE-EXIT.
            EXIT.
 
+      *--- 2260 CREATE BACKORDER ---
+      *    Replaces the old dead-end where a shortfall just wrote
+      *    ISSU-SHORTFALL to the error report and the order silently
+      *    never shipped. The order is now recorded so a later receipt
+      *    can fill it automatically through 2160-FILL-BACKORDERS-FROM-
+      *    RECEIPT instead of warehouse staff re-keying it by hand.
+       2260-CREATE-BACKORDER.
+           EXEC SQL
+               SELECT COALESCE(MAX(BACKORDER_ID), 0) + 1
+               INTO   :HV-BACKORDER-ID
+               FROM   BACKORDER
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO BACKORDER
+               (BACKORDER_ID, ITEM_NUMBER, WAREHOUSE_ID, ORDER_NUMBER,
+                QUANTITY_SHORT, STATUS, CREATED_DATE)
+               VALUES
+               (:HV-BACKORDER-ID, :HV-ITEM-NUMBER, :HV-WAREHOUSE-ID,
+                :TR-ORDER-NUMBER, :TR-QUANTITY, 'OPEN', CURRENT DATE)
+           END-EXEC
+
+           EXEC SQL  COMMIT  END-EXEC.
+
+      *--- 2250 CONSUME LOTS FIFO-BY-RECEIPT-DATE ---
+      *    Draws down the oldest open lots first so recalled/expiring
+      *    stock issues before newer stock, splitting the transaction
+      *    history across lots when one lot isn't enough to cover the
+      *    issue. Items with no lot balances fall straight through to
+      *    the no-lot history row, unchanged from before lot tracking.
+       2250-CONSUME-LOTS-FIFO.
+           MOVE HV-FIFO-QTY TO HV-QTY-REMAINING
+
+           EXEC SQL
+               DECLARE LOT-CUR CURSOR FOR
+               SELECT LOT_NUMBER, QTY_ON_HAND
+               FROM   LOT_BALANCE
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+               AND    QTY_ON_HAND  > 0
+               ORDER BY RECEIPT_DATE ASC
+           END-EXEC
+
+           EXEC SQL  OPEN LOT-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100 OR HV-QTY-REMAINING <= ZEROS
+               EXEC SQL
+                   FETCH LOT-CUR
+                   INTO :HV-LOT-NUMBER, :HV-LOT-QTY-AVAIL
+               END-EXEC
+
+               IF SQLCODE = 0
+                   IF HV-LOT-QTY-AVAIL < HV-QTY-REMAINING
+                       MOVE HV-LOT-QTY-AVAIL TO HV-LOT-CONSUME-QTY
+                   ELSE
+                       MOVE HV-QTY-REMAINING TO HV-LOT-CONSUME-QTY
+                   END-IF
+
+                   EXEC SQL
+                       UPDATE LOT_BALANCE
+                       SET    QTY_ON_HAND = QTY_ON_HAND
+                                           - :HV-LOT-CONSUME-QTY
+                       WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+                       AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+                       AND    LOT_NUMBER   = :HV-LOT-NUMBER
+                   END-EXEC
+
+                   SUBTRACT HV-LOT-CONSUME-QTY FROM HV-QTY-REMAINING
+                   MOVE HV-LOT-CONSUME-QTY TO HV-QUANTITY
+                   PERFORM 2800-INSERT-TRANS-HISTORY
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE LOT-CUR  END-EXEC
+
+      *    No lot balances (or lots didn't cover the full quantity):
+      *    record the remainder with no lot number, same as before.
+           IF HV-QTY-REMAINING > ZEROS
+               MOVE SPACES           TO HV-LOT-NUMBER
+               MOVE HV-QTY-REMAINING TO HV-QUANTITY
+               PERFORM 2800-INSERT-TRANS-HISTORY
+           END-IF.
+
       *--- 2300 PROCESS TRANSFER ---
+      *    Stock leaving the source warehouse isn't available at the
+      *    destination the instant it's keyed - it's on a truck. So a
+      *    TRFR only debits the source's QTY_ON_HAND and credits the
+      *    destination's QTY_IN_TRANSIT; the destination can't issue it
+      *    until a matching TRFX (2350) completes the move into
+      *    QTY_ON_HAND there.
        2300-PROCESS-TRANSFER.
            ADD 1 TO WS-TRFR-COUNT
            MOVE TR-ITEM-NUMBER    TO HV-ITEM-NUMBER
@@ -427,7 +705,7 @@
            MOVE TR-TO-WAREHOUSE   TO HV-WAREHOUSE-ID
            EXEC SQL
                UPDATE INVENTORY_BALANCE
-               SET    QTY_ON_HAND     = QTY_ON_HAND + :TR-QUANTITY,
+               SET    QTY_IN_TRANSIT  = QTY_IN_TRANSIT + :TR-QUANTITY,
                       LAST_TRANS_DATE = CURRENT DATE
                WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
                AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
@@ -438,12 +716,49 @@
                    INSERT INTO INVENTORY_BALANCE
                    (ITEM_NUMBER, WAREHOUSE_ID,
                     QTY_ON_HAND, QTY_ON_ORDER, QTY_ALLOCATED,
-                    LAST_TRANS_DATE)
+                    QTY_IN_TRANSIT, LAST_TRANS_DATE)
                    VALUES (:HV-ITEM-NUMBER, :HV-WAREHOUSE-ID,
-                           :TR-QUANTITY, 0, 0, CURRENT DATE)
+                           0, 0, 0, :TR-QUANTITY, CURRENT DATE)
                END-EXEC
            END-IF
 
+           MOVE 'TRFR'            TO HV-TRANS-TYPE
+           MOVE TR-REFERENCE      TO HV-REFERENCE
+           MOVE TR-FROM-WAREHOUSE TO HV-WAREHOUSE-ID
+           MOVE TR-QUANTITY       TO HV-QUANTITY
+           MOVE TR-UNIT-COST      TO HV-UNIT-COST
+           MOVE SPACES            TO HV-LOT-NUMBER
+           PERFORM 2800-INSERT-TRANS-HISTORY
+
+           EXEC SQL  COMMIT  END-EXEC
+           PERFORM 9300-WRITE-DETAIL-LINE.
+
+      *--- 2350 PROCESS TRANSFER RECEIPT ---
+      *    Completes an in-transit transfer: moves the quantity out of
+      *    the destination's QTY_IN_TRANSIT bucket and into QTY_ON_HAND
+      *    so it becomes issuable there. TR-TO-WAREHOUSE carries the
+      *    receiving warehouse on a TRFX record.
+       2350-PROCESS-TRANSFER-RECEIPT.
+           ADD 1 TO WS-TRFX-COUNT
+           MOVE TR-ITEM-NUMBER  TO HV-ITEM-NUMBER
+           MOVE TR-TO-WAREHOUSE TO HV-WAREHOUSE-ID
+
+           EXEC SQL
+               UPDATE INVENTORY_BALANCE
+               SET    QTY_IN_TRANSIT  = QTY_IN_TRANSIT - :TR-QUANTITY,
+                      QTY_ON_HAND     = QTY_ON_HAND + :TR-QUANTITY,
+                      LAST_TRANS_DATE = CURRENT DATE
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+           END-EXEC
+
+           MOVE 'TRFX'          TO HV-TRANS-TYPE
+           MOVE TR-REFERENCE    TO HV-REFERENCE
+           MOVE TR-QUANTITY     TO HV-QUANTITY
+           MOVE TR-UNIT-COST    TO HV-UNIT-COST
+           MOVE SPACES          TO HV-LOT-NUMBER
+           PERFORM 2800-INSERT-TRANS-HISTORY
+
            EXEC SQL  COMMIT  END-EXEC
            PERFORM 9300-WRITE-DETAIL-LINE.
 
@@ -471,11 +786,11 @@
                INSERT INTO INVENTORY_TRANSACTION
                (ITEM_NUMBER, WAREHOUSE_ID, TRANS_TYPE,
                 TRANS_DATE, QUANTITY, UNIT_COST,
-                REFERENCE_NO, CREATED_BY)
+                REFERENCE_NO, LOT_NUMBER, CREATED_BY)
                VALUES
                (:HV-ITEM-NUMBER, :HV-WAREHOUSE-ID, :HV-TRANS-TYPE,
                 CURRENT DATE,    :HV-QUANTITY, :HV-UNIT-COST,
-                :HV-REFERENCE, 'INVCTR01')
+                :HV-REFERENCE, :HV-LOT-NUMBER, 'INVCTR01')
            END-EXEC.
 
       *--- 2810 POST GL ---
@@ -494,6 +809,20 @@
                FETCH FIRST 1 ROW ONLY
            END-EXEC.
 
+      *--- 2850 WRITE CHECKPOINT IF DUE ---
+       2850-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-TRANS-READ BY WS-CHECKPOINT-INTVL
+               GIVING WS-CHECK-QUOTIENT
+               REMAINDER WS-CHECK-REMAINDER
+
+           IF WS-CHECK-REMAINDER = ZEROS
+               MOVE WS-TRANS-READ     TO CP-TRANS-COUNT
+               MOVE TR-ITEM-NUMBER    TO CP-LAST-ITEM
+               MOVE TR-TRANS-TYPE     TO CP-LAST-TRANS-TYPE
+               MOVE TR-TRANS-DATE     TO CP-LAST-TRANS-DATE
+               WRITE CHKPT-RECORD
+           END-IF.
+
       *--- 2900 INVALID TRANSACTION TYPE ---
        2900-INVALID-TRANS.
            ADD 1 TO WS-ERROR-COUNT
@@ -527,6 +856,10 @@
            MOVE WS-TRFR-COUNT          TO SL-COUNT
            MOVE SUMMARY-LINE           TO REPORT-LINE
            WRITE REPORT-LINE
+           MOVE 'Transfers Received: '  TO SL-LABEL
+           MOVE WS-TRFX-COUNT          TO SL-COUNT
+           MOVE SUMMARY-LINE           TO REPORT-LINE
+           WRITE REPORT-LINE
            MOVE 'Adjustments:        '  TO SL-LABEL
            MOVE WS-ADJT-COUNT          TO SL-COUNT
            MOVE SUMMARY-LINE           TO REPORT-LINE
@@ -550,11 +883,42 @@
            MOVE REORDER-LINE        TO REPORT-LINE
            WRITE REPORT-LINE.
 
+      *--- 3150 GENERATE PURCHASE ORDER FROM REORDER ALERT ---
+      *    A reorder point breach now cuts a PO instead of only
+      *    printing a line someone has to notice and act on.
+       3150-GENERATE-PURCHASE-ORDER.
+           EXEC SQL
+               SELECT COALESCE(MAX(PO_NUMBER), 0) + 1
+               INTO   :HV-PO-NUMBER
+               FROM   PURCHASE_ORDER
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO PURCHASE_ORDER
+               (PO_NUMBER, VENDOR_NUMBER, ORDER_DATE, STATUS,
+                CREATED_BY)
+               VALUES
+               (:HV-PO-NUMBER, :HV-VENDOR-NUMBER, CURRENT DATE,
+                'OPEN', 'INVCTR01')
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO PO_LINE
+               (PO_NUMBER, LINE_SEQ, ITEM_NUMBER, QUANTITY,
+                UNIT_COST)
+               VALUES
+               (:HV-PO-NUMBER, 1, :HV-ITEM-NUMBER,
+                :HV-REORDER-QTY-OUT, :HV-STD-COST-OUT)
+           END-EXEC
+
+           EXEC SQL  COMMIT  END-EXEC.
+
       *--- 9000 TERMINATE ---
        9000-TERMINATE.
            CLOSE TRANS-FILE
                  REPORT-FILE
-                 ERROR-FILE.
+                 ERROR-FILE
+                 CHKPT-FILE.
 
       *--- 9100 GET DATE/TIME ---
        9100-GET-DATE-TIME.
