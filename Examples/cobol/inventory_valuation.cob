@@ -0,0 +1,333 @@
+      *================================================================
+      * PROGRAM:    INVVAL01
+      * DESCRIPTION: Inventory Valuation Report
+      *              - Recomputes on-hand inventory value by item and
+      *                warehouse from the INVENTORY_TRANSACTION history
+      *                INVCTR01 writes in 2800-INSERT-TRANS-HISTORY
+      *              - Reports both FIFO and weighted-average cost so
+      *                standard-cost variances can be trued up at
+      *                period end
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVVAL01.
+       AUTHOR. ACME-SYSTEMS.
+       DATE-WRITTEN. 2026-02-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(1) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-LAYER-EOF-SWITCH  PIC X(1) VALUE 'N'.
+               88  WS-LAYER-EOF               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-ITEM-COUNT        PIC S9(7) COMP VALUE ZEROS.
+
+       01  WS-WORK.
+           05  WS-CURRENT-DATE      PIC X(8).
+           05  WS-RUNNING-QTY       PIC S9(9)V99   COMP-3.
+           05  WS-LAYER-QTY-LEFT    PIC S9(9)V99   COMP-3.
+           05  WS-LAYER-CONSUME     PIC S9(9)V99   COMP-3.
+           05  WS-FIFO-QTY-ON-HAND  PIC S9(9)V99   COMP-3.
+           05  WS-FIFO-VALUE        PIC S9(11)V99  COMP-3.
+           05  WS-WAVG-COST         PIC S9(9)V9999 COMP-3.
+           05  WS-WAVG-VALUE        PIC S9(11)V99  COMP-3.
+           05  WS-STD-VALUE         PIC S9(11)V99  COMP-3.
+           05  WS-STD-VARIANCE      PIC S9(11)V99  COMP-3.
+           05  WS-TOTAL-FIFO-VALUE  PIC S9(11)V99  COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-WAVG-VALUE  PIC S9(11)V99  COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-STD-VALUE   PIC S9(11)V99  COMP-3 VALUE ZEROS.
+
+      *--- SQLCA ---
+       01  SQLCA.
+           05  SQLCAID              PIC X(8).
+           05  SQLCABC              PIC S9(9) COMP.
+           05  SQLCODE              PIC S9(9) COMP.
+           05  SQLERRM.
+               10  SQLERRML         PIC S9(4) COMP.
+               10  SQLERRMC         PIC X(70).
+
+      *--- HOST VARIABLES ---
+       01  HV-ITEM.
+           05  HV-ITEM-NUMBER       PIC X(10).
+           05  HV-WAREHOUSE-ID      PIC X(4).
+           05  HV-ITEM-DESC-OUT     PIC X(40).
+           05  HV-STD-COST-OUT      PIC S9(7)V9999 COMP-3.
+           05  HV-QTY-ON-HAND-OUT   PIC S9(9)V99   COMP-3.
+           05  HV-LAYER-TRANS-TYPE  PIC X(4).
+           05  HV-LAYER-QTY         PIC S9(9)V99   COMP-3.
+           05  HV-LAYER-COST        PIC S9(9)V9999 COMP-3.
+
+      *--- REPORT LINES ---
+       01  HDR1.
+           05  FILLER  PIC X(20) VALUE SPACES.
+           05  FILLER  PIC X(45)
+               VALUE 'ACME CORPORATION - INVENTORY VALUATION'.
+           05  FILLER  PIC X(38) VALUE SPACES.
+           05  FILLER  PIC X(5) VALUE 'PAGE:'.
+           05  H1-PAGE PIC ZZZZZ.
+           05  FILLER  PIC X(20) VALUE SPACES.
+
+       01  HDR2.
+           05  FILLER  PIC X(5) VALUE 'DATE:'.
+           05  H2-DATE PIC X(8).
+           05  FILLER  PIC X(120) VALUE SPACES.
+
+       01  HDR3.
+           05  FILLER  PIC X(10) VALUE 'ITEM'.
+           05  FILLER  PIC X(6)  VALUE 'WH'.
+           05  FILLER  PIC X(25) VALUE 'DESCRIPTION'.
+           05  FILLER  PIC X(10) VALUE 'ON HAND'.
+           05  FILLER  PIC X(14) VALUE 'FIFO VALUE'.
+           05  FILLER  PIC X(14) VALUE 'WAVG VALUE'.
+           05  FILLER  PIC X(14) VALUE 'STD VALUE'.
+           05  FILLER  PIC X(14) VALUE 'STD VARIANCE'.
+           05  FILLER  PIC X(26) VALUE SPACES.
+
+       01  VAL-DET-LINE.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  VD-ITEM     PIC X(10).
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  VD-WH       PIC X(4).
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  VD-DESC     PIC X(25).
+           05  VD-ONHAND   PIC ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  VD-FIFO     PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  VD-WAVG     PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  VD-STD      PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  VD-VAR      PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(10) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  FILLER      PIC X(10) VALUE SPACES.
+           05  SL-LABEL    PIC X(30).
+           05  SL-AMOUNT   PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALUE-EACH-BALANCE
+               UNTIL WS-EOF
+           PERFORM 3000-PRINT-GRAND-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE, ISO)
+               INTO   :WS-CURRENT-DATE
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           PERFORM 9100-PRINT-HEADERS
+
+           EXEC SQL
+               DECLARE BAL-CUR CURSOR FOR
+               SELECT B.ITEM_NUMBER, B.WAREHOUSE_ID, B.QTY_ON_HAND,
+                      I.ITEM_DESC, I.STD_COST
+               FROM   INVENTORY_BALANCE B
+               JOIN   ITEM_MASTER I
+                      ON I.ITEM_NUMBER = B.ITEM_NUMBER
+               ORDER BY B.ITEM_NUMBER, B.WAREHOUSE_ID
+           END-EXEC
+
+           EXEC SQL  OPEN BAL-CUR  END-EXEC
+
+           PERFORM 2900-FETCH-NEXT-BALANCE.
+
+      *--- 2000 VALUE EACH ON-HAND BALANCE ---
+       2000-VALUE-EACH-BALANCE.
+           ADD 1 TO WS-ITEM-COUNT
+
+           PERFORM 2100-COMPUTE-FIFO-VALUE
+           PERFORM 2200-COMPUTE-WAVG-VALUE
+
+           COMPUTE WS-STD-VALUE =
+               HV-QTY-ON-HAND-OUT * HV-STD-COST-OUT
+           COMPUTE WS-STD-VARIANCE = WS-FIFO-VALUE - WS-STD-VALUE
+
+           ADD WS-FIFO-VALUE TO WS-TOTAL-FIFO-VALUE
+           ADD WS-WAVG-VALUE TO WS-TOTAL-WAVG-VALUE
+           ADD WS-STD-VALUE  TO WS-TOTAL-STD-VALUE
+
+           PERFORM 2950-WRITE-VALUATION-DETAIL
+
+           PERFORM 2900-FETCH-NEXT-BALANCE.
+
+      *--- 2100 COMPUTE FIFO VALUE ---
+      *    Walks RECV layers oldest-first, netting off ISSU/ADJT
+      *    activity, until the item's current on-hand quantity is
+      *    covered - the same FIFO ordering 2250-CONSUME-LOTS-FIFO in
+      *    INVCTR01 uses for lot consumption, applied here to cost
+      *    layers instead of physical lots.
+       2100-COMPUTE-FIFO-VALUE.
+           MOVE ZEROS TO WS-FIFO-VALUE
+           MOVE HV-QTY-ON-HAND-OUT TO WS-FIFO-QTY-ON-HAND
+
+           IF WS-FIFO-QTY-ON-HAND NOT > ZEROS
+               GO TO 2199-FIFO-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-LAYER-EOF-SWITCH
+
+           EXEC SQL
+               DECLARE RECV-CUR CURSOR FOR
+               SELECT QUANTITY, UNIT_COST
+               FROM   INVENTORY_TRANSACTION
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+               AND    TRANS_TYPE   = 'RECV'
+               ORDER BY TRANS_DATE DESC
+           END-EXEC
+
+           EXEC SQL  OPEN RECV-CUR  END-EXEC
+
+           PERFORM UNTIL WS-LAYER-EOF
+                      OR WS-FIFO-QTY-ON-HAND NOT > ZEROS
+               EXEC SQL
+                   FETCH RECV-CUR
+                   INTO :HV-LAYER-QTY, :HV-LAYER-COST
+               END-EXEC
+
+               IF SQLCODE = 100
+                   MOVE 'Y' TO WS-LAYER-EOF-SWITCH
+               ELSE
+                   IF HV-LAYER-QTY < WS-FIFO-QTY-ON-HAND
+                       MOVE HV-LAYER-QTY TO WS-LAYER-CONSUME
+                   ELSE
+                       MOVE WS-FIFO-QTY-ON-HAND TO WS-LAYER-CONSUME
+                   END-IF
+                   COMPUTE WS-FIFO-VALUE = WS-FIFO-VALUE +
+                       WS-LAYER-CONSUME * HV-LAYER-COST
+                   SUBTRACT WS-LAYER-CONSUME FROM WS-FIFO-QTY-ON-HAND
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE RECV-CUR  END-EXEC
+
+      *    Any on-hand quantity older than the receipt history on file
+      *    (e.g. an opening balance with no RECV row) is costed at the
+      *    item's standard cost rather than left unvalued.
+           IF WS-FIFO-QTY-ON-HAND > ZEROS
+               COMPUTE WS-FIFO-VALUE = WS-FIFO-VALUE +
+                   WS-FIFO-QTY-ON-HAND * HV-STD-COST-OUT
+           END-IF.
+
+       2199-FIFO-EXIT.
+           EXIT.
+
+      *--- 2200 COMPUTE WEIGHTED-AVERAGE VALUE ---
+      *    Weighted-average cost over every receipt on file for the
+      *    item/warehouse, applied to the current on-hand quantity.
+       2200-COMPUTE-WAVG-VALUE.
+           MOVE ZEROS TO WS-WAVG-COST
+           MOVE ZEROS TO WS-WAVG-VALUE
+
+           EXEC SQL
+               SELECT SUM(QUANTITY * UNIT_COST) / SUM(QUANTITY)
+               INTO   :WS-WAVG-COST
+               FROM   INVENTORY_TRANSACTION
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+               AND    TRANS_TYPE   = 'RECV'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE HV-STD-COST-OUT TO WS-WAVG-COST
+           END-IF
+
+           COMPUTE WS-WAVG-VALUE =
+               HV-QTY-ON-HAND-OUT * WS-WAVG-COST.
+
+      *--- 2900 FETCH NEXT BALANCE ROW ---
+       2900-FETCH-NEXT-BALANCE.
+           EXEC SQL
+               FETCH BAL-CUR
+               INTO :HV-ITEM-NUMBER, :HV-WAREHOUSE-ID,
+                    :HV-QTY-ON-HAND-OUT, :HV-ITEM-DESC-OUT,
+                    :HV-STD-COST-OUT
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE 'Y' TO WS-EOF-SWITCH
+               EXEC SQL  CLOSE BAL-CUR  END-EXEC
+           END-IF.
+
+      *--- 2950 WRITE VALUATION DETAIL LINE ---
+       2950-WRITE-VALUATION-DETAIL.
+           IF WS-LINE-COUNT > 55
+               PERFORM 9100-PRINT-HEADERS
+           END-IF
+
+           MOVE HV-ITEM-NUMBER     TO VD-ITEM
+           MOVE HV-WAREHOUSE-ID    TO VD-WH
+           MOVE HV-ITEM-DESC-OUT   TO VD-DESC
+           MOVE HV-QTY-ON-HAND-OUT TO VD-ONHAND
+           MOVE WS-FIFO-VALUE      TO VD-FIFO
+           MOVE WS-WAVG-VALUE      TO VD-WAVG
+           MOVE WS-STD-VALUE       TO VD-STD
+           MOVE WS-STD-VARIANCE    TO VD-VAR
+
+           WRITE REPORT-LINE FROM VAL-DET-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *--- 3000 PRINT GRAND TOTALS ---
+       3000-PRINT-GRAND-TOTALS.
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 'Items Valued:       '       TO SL-LABEL
+           MOVE WS-ITEM-COUNT                TO SL-AMOUNT
+           MOVE SUMMARY-LINE                 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'Total FIFO Value:   '       TO SL-LABEL
+           MOVE WS-TOTAL-FIFO-VALUE          TO SL-AMOUNT
+           MOVE SUMMARY-LINE                 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'Total WAvg Value:   '       TO SL-LABEL
+           MOVE WS-TOTAL-WAVG-VALUE          TO SL-AMOUNT
+           MOVE SUMMARY-LINE                 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'Total Std Cost Value:'      TO SL-LABEL
+           MOVE WS-TOTAL-STD-VALUE           TO SL-AMOUNT
+           MOVE SUMMARY-LINE                 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
+
+       9100-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           MOVE WS-CURRENT-DATE TO H2-DATE
+           WRITE REPORT-LINE FROM HDR1 AFTER PAGE
+           WRITE REPORT-LINE FROM HDR2
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDR3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 6 TO WS-LINE-COUNT.
