@@ -0,0 +1,283 @@
+      *================================================================
+      * PROGRAM:    GLCLOSE01
+      * DESCRIPTION: General Ledger Period-End Close
+      *              - Validate every journal in the period is POSTED
+      *              - Snapshot ending balances into GL_PERIOD_BALANCE
+      *              - Flip FISCAL_PERIOD.STATUS to CLOSED so no
+      *                further postings can land in a reported period
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLCLOSE01.
+       AUTHOR. ACME-SYSTEMS.
+       DATE-WRITTEN. 2026-01-05.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-CLOSE-OK-SWITCH   PIC X(1) VALUE 'Y'.
+               88  WS-CLOSE-OK               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-UNPOSTED-COUNT    PIC S9(7) COMP VALUE ZEROS.
+           05  WS-ACCT-COUNT        PIC S9(7) COMP VALUE ZEROS.
+
+       01  WS-WORK.
+           05  WS-PERIOD-ID         PIC X(6).
+           05  WS-PERIOD-SEQ        PIC S9(7) COMP.
+           05  WS-NEXT-PERIOD-ID    PIC X(6).
+           05  WS-CURRENT-DATE      PIC X(8).
+           05  WS-ENDING-BAL        PIC S9(13)V99 COMP-3.
+           05  WS-JOURNAL-ID-DISP   PIC ZZZZZZZZ9.
+           05  WS-ACCT-COUNT-DISP   PIC ZZZZZZ9.
+
+      *--- SQLCA ---
+       01  SQLCA.
+           05  SQLCAID              PIC X(8).
+           05  SQLCABC              PIC S9(9) COMP.
+           05  SQLCODE              PIC S9(9) COMP.
+           05  SQLERRM.
+               10  SQLERRML         PIC S9(4) COMP.
+               10  SQLERRMC         PIC X(70).
+
+      *--- HOST VARIABLES ---
+       01  HV-GL.
+           05  HV-PERIOD-ID         PIC X(6).
+           05  HV-JOURNAL-ID        PIC S9(9) COMP.
+           05  HV-JRNL-STATUS       PIC X(8).
+           05  HV-UNPOSTED-COUNT    PIC S9(9) COMP.
+           05  HV-ACCT-NUMBER       PIC X(6).
+           05  HV-NORMAL-BAL        PIC X(1).
+           05  HV-BEG-BAL           PIC S9(13)V99 COMP-3.
+           05  HV-DR-TOTAL          PIC S9(13)V99 COMP-3.
+           05  HV-CR-TOTAL          PIC S9(13)V99 COMP-3.
+           05  HV-PERIOD-SEQ        PIC S9(7) COMP.
+
+      *--- HEADER LINES ---
+       01  HDR1.
+           05  FILLER  PIC X(30) VALUE SPACES.
+           05  FILLER  PIC X(40)
+               VALUE 'ACME CORPORATION - PERIOD-END CLOSE'.
+           05  FILLER  PIC X(28) VALUE SPACES.
+           05  FILLER  PIC X(5) VALUE 'PAGE:'.
+           05  H1-PAGE PIC ZZZZZ.
+           05  FILLER  PIC X(25) VALUE SPACES.
+
+       01  HDR3.
+           05  FILLER  PIC X(8)  VALUE 'PERIOD: '.
+           05  H3-PER  PIC X(6).
+           05  FILLER  PIC X(3)  VALUE SPACES.
+           05  FILLER  PIC X(6)  VALUE 'DATE: '.
+           05  H3-DATE PIC X(8).
+           05  FILLER  PIC X(102) VALUE SPACES.
+
+      *--- MESSAGE / DETAIL LINE ---
+       01  MSG-LINE.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  ML-TEXT              PIC X(129).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-PERIOD-POSTABLE
+           IF WS-CLOSE-OK
+               PERFORM 3000-SNAPSHOT-PERIOD-BALANCES
+               PERFORM 4000-CLOSE-PERIOD
+           ELSE
+               MOVE '*** PERIOD NOT CLOSED - UNPOSTED JOURNALS ***'
+                   TO ML-TEXT
+               WRITE REPORT-LINE FROM MSG-LINE
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+
+           EXEC SQL
+               SELECT PERIOD_ID, PERIOD_SEQ
+               INTO :HV-PERIOD-ID, :HV-PERIOD-SEQ
+               FROM FISCAL_PERIOD
+               WHERE STATUS = 'OPEN'
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           MOVE HV-PERIOD-ID  TO WS-PERIOD-ID
+           MOVE HV-PERIOD-SEQ TO WS-PERIOD-SEQ
+           MOVE WS-PERIOD-ID  TO H3-PER
+
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE, ISO)
+               INTO :WS-CURRENT-DATE
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           MOVE WS-CURRENT-DATE TO H3-DATE
+           PERFORM 9100-PRINT-HEADERS.
+
+      *--- 2000 VALIDATE EVERY JOURNAL IN THE PERIOD IS POSTED ---
+       2000-VALIDATE-PERIOD-POSTABLE.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :HV-UNPOSTED-COUNT
+               FROM   GL_JOURNAL
+               WHERE  PERIOD_ID = :HV-PERIOD-ID
+               AND    STATUS   <> 'POSTED'
+           END-EXEC
+
+           MOVE HV-UNPOSTED-COUNT TO WS-UNPOSTED-COUNT
+
+           IF WS-UNPOSTED-COUNT > ZEROS
+               MOVE 'N' TO WS-CLOSE-OK-SWITCH
+               EXEC SQL
+                   DECLARE UNP-CUR CURSOR FOR
+                   SELECT JOURNAL_ID, STATUS
+                   FROM   GL_JOURNAL
+                   WHERE  PERIOD_ID = :HV-PERIOD-ID
+                   AND    STATUS   <> 'POSTED'
+                   ORDER BY JOURNAL_ID
+               END-EXEC
+
+               EXEC SQL  OPEN UNP-CUR  END-EXEC
+
+               PERFORM UNTIL SQLCODE = 100
+                   EXEC SQL
+                       FETCH UNP-CUR
+                       INTO :HV-JOURNAL-ID, :HV-JRNL-STATUS
+                   END-EXEC
+                   IF SQLCODE = 0
+                       MOVE HV-JOURNAL-ID TO WS-JOURNAL-ID-DISP
+                       STRING 'NOT POSTED: JOURNAL ' WS-JOURNAL-ID-DISP
+                              ' STATUS=' HV-JRNL-STATUS
+                              DELIMITED SIZE INTO ML-TEXT
+                       WRITE REPORT-LINE FROM MSG-LINE
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL  CLOSE UNP-CUR  END-EXEC
+           END-IF.
+
+      *--- 3000 SNAPSHOT ENDING BALANCES INTO GL_PERIOD_BALANCE ---
+       3000-SNAPSHOT-PERIOD-BALANCES.
+           EXEC SQL
+               DECLARE SNAP-CUR CURSOR FOR
+               SELECT COA.ACCT_NUMBER, COA.NORMAL_BAL,
+                      COALESCE(BP.BEG_BALANCE, 0),
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'D' THEN JL.AMOUNT
+                                   ELSE 0 END), 0),
+                      COALESCE(SUM(CASE JL.DR_CR_IND
+                                   WHEN 'C' THEN JL.AMOUNT
+                                   ELSE 0 END), 0)
+               FROM   CHART_OF_ACCOUNTS COA
+               LEFT JOIN GL_JOURNAL_LINE JL
+                      ON  JL.ACCT_NUMBER = COA.ACCT_NUMBER
+               LEFT JOIN GL_JOURNAL GJ
+                      ON  GJ.JOURNAL_ID = JL.JOURNAL_ID
+                      AND GJ.PERIOD_ID  = :HV-PERIOD-ID
+                      AND GJ.STATUS     = 'POSTED'
+               LEFT JOIN (
+                   SELECT ACCT_NUMBER, ENDING_BALANCE AS BEG_BALANCE
+                   FROM   GL_PERIOD_BALANCE
+                   WHERE  PERIOD_SEQ = :HV-PERIOD-SEQ - 1
+               ) BP ON BP.ACCT_NUMBER = COA.ACCT_NUMBER
+               WHERE  COA.ACTIVE_FLAG = 'Y'
+               GROUP BY COA.ACCT_NUMBER, COA.NORMAL_BAL, BP.BEG_BALANCE
+               ORDER BY COA.ACCT_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN SNAP-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH SNAP-CUR
+                   INTO :HV-ACCT-NUMBER, :HV-NORMAL-BAL,
+                        :HV-BEG-BAL, :HV-DR-TOTAL, :HV-CR-TOTAL
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EVALUATE HV-NORMAL-BAL
+                       WHEN 'D'
+                           COMPUTE WS-ENDING-BAL =
+                               HV-BEG-BAL + HV-DR-TOTAL - HV-CR-TOTAL
+                       WHEN 'C'
+                           COMPUTE WS-ENDING-BAL =
+                               HV-BEG-BAL - HV-DR-TOTAL + HV-CR-TOTAL
+                   END-EVALUATE
+
+                   EXEC SQL
+                       DELETE FROM GL_PERIOD_BALANCE
+                       WHERE  ACCT_NUMBER = :HV-ACCT-NUMBER
+                       AND    PERIOD_SEQ  = :HV-PERIOD-SEQ
+                   END-EXEC
+
+                   EXEC SQL
+                       INSERT INTO GL_PERIOD_BALANCE
+                       (ACCT_NUMBER, PERIOD_ID, PERIOD_SEQ,
+                        ENDING_BALANCE)
+                       VALUES
+                       (:HV-ACCT-NUMBER, :HV-PERIOD-ID,
+                        :HV-PERIOD-SEQ, :WS-ENDING-BAL)
+                   END-EXEC
+
+                   ADD 1 TO WS-ACCT-COUNT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE SNAP-CUR  END-EXEC
+           EXEC SQL  COMMIT  END-EXEC
+
+           MOVE WS-ACCT-COUNT TO WS-ACCT-COUNT-DISP
+           STRING 'BALANCES SNAPSHOT FOR ' WS-ACCT-COUNT-DISP
+                  ' ACCOUNTS' DELIMITED SIZE INTO ML-TEXT
+           WRITE REPORT-LINE FROM MSG-LINE.
+
+      *--- 4000 CLOSE THE PERIOD AND OPEN THE NEXT ONE ---
+       4000-CLOSE-PERIOD.
+           EXEC SQL
+               UPDATE FISCAL_PERIOD
+               SET    STATUS     = 'CLOSED',
+                      CLOSED_DATE = CURRENT DATE
+               WHERE  PERIOD_ID  = :HV-PERIOD-ID
+           END-EXEC
+
+           EXEC SQL
+               UPDATE FISCAL_PERIOD
+               SET    STATUS = 'OPEN'
+               WHERE  PERIOD_SEQ = :HV-PERIOD-SEQ + 1
+           END-EXEC
+
+           EXEC SQL  COMMIT  END-EXEC
+
+           STRING 'PERIOD ' WS-PERIOD-ID ' CLOSED'
+               DELIMITED SIZE INTO ML-TEXT
+           WRITE REPORT-LINE FROM MSG-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
+
+       9100-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           WRITE REPORT-LINE FROM HDR1 AFTER PAGE
+           WRITE REPORT-LINE FROM HDR3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 5 TO WS-LINE-COUNT.
