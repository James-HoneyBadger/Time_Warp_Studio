@@ -0,0 +1,183 @@
+      *================================================================
+      * PROGRAM:    INVLOT01
+      * DESCRIPTION: Lot Traceability Report
+      *              - Lists every receipt and issue recorded against
+      *                a lot number, with order/reference numbers, so
+      *                "which customer orders got units from lot X"
+      *                is a report run instead of a manual search
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVLOT01.
+       AUTHOR. ACME-SYSTEMS.
+       DATE-WRITTEN. 2026-02-02.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-ENTRY-COUNT       PIC S9(7) COMP VALUE ZEROS.
+
+       01  WS-WORK.
+           05  WS-LOT-NUMBER        PIC X(12).
+
+      *--- SQLCA ---
+       01  SQLCA.
+           05  SQLCAID              PIC X(8).
+           05  SQLCABC              PIC S9(9) COMP.
+           05  SQLCODE              PIC S9(9) COMP.
+           05  SQLERRM.
+               10  SQLERRML         PIC S9(4) COMP.
+               10  SQLERRMC         PIC X(70).
+
+      *--- HOST VARIABLES ---
+       01  HV-LOT.
+           05  HV-LOT-NUMBER        PIC X(12).
+           05  HV-ITEM-NUMBER       PIC X(10).
+           05  HV-WAREHOUSE-ID      PIC X(4).
+           05  HV-TRANS-TYPE        PIC X(4).
+           05  HV-TRANS-DATE        PIC X(10).
+           05  HV-QUANTITY          PIC S9(9)V99 COMP-3.
+           05  HV-REFERENCE-NO      PIC X(20).
+
+      *--- HEADER LINES ---
+       01  HDR1.
+           05  FILLER  PIC X(25) VALUE SPACES.
+           05  FILLER  PIC X(45)
+               VALUE 'ACME CORPORATION - LOT TRACEABILITY REPORT'.
+           05  FILLER  PIC X(33) VALUE SPACES.
+           05  FILLER  PIC X(5) VALUE 'PAGE:'.
+           05  H1-PAGE PIC ZZZZZ.
+           05  FILLER  PIC X(20) VALUE SPACES.
+
+       01  HDR2.
+           05  FILLER  PIC X(4)  VALUE 'LOT:'.
+           05  H2-LOT  PIC X(12).
+           05  FILLER  PIC X(117) VALUE SPACES.
+
+       01  HDR3.
+           05  FILLER  PIC X(10) VALUE 'ITEM'.
+           05  FILLER  PIC X(6)  VALUE 'WH'.
+           05  FILLER  PIC X(8)  VALUE 'TYPE'.
+           05  FILLER  PIC X(10) VALUE 'DATE'.
+           05  FILLER  PIC X(14) VALUE 'QUANTITY'.
+           05  FILLER  PIC X(22) VALUE 'ORDER/REFERENCE'.
+           05  FILLER  PIC X(63) VALUE SPACES.
+
+      *--- DETAIL LINE ---
+       01  LOT-DET-LINE.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  LD-ITEM     PIC X(10).
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  LD-WH       PIC X(4).
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  LD-TYPE     PIC X(6).
+           05  LD-DATE     PIC X(10).
+           05  LD-QTY      PIC ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  LD-REF      PIC X(20).
+           05  FILLER      PIC X(58) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  FILLER      PIC X(10) VALUE SPACES.
+           05  SL-LABEL    PIC X(30).
+           05  SL-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER      PIC X(87) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-LOT-HISTORY
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *    Lot number comes from the job's run parameter; a blank PARM
+      *    leaves WS-LOT-NUMBER at spaces so the report still runs
+      *    standalone (with an empty result) rather than abending.
+       1000-INITIALIZE.
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO WS-LOT-NUMBER
+           ACCEPT WS-LOT-NUMBER FROM SYSIN
+           MOVE WS-LOT-NUMBER TO HV-LOT-NUMBER H2-LOT
+           PERFORM 9100-PRINT-HEADERS.
+
+       2000-PRINT-LOT-HISTORY.
+           EXEC SQL
+               DECLARE LOTHIST-CUR CURSOR FOR
+               SELECT ITEM_NUMBER, WAREHOUSE_ID, TRANS_TYPE,
+                      CHAR(TRANS_DATE, ISO), QUANTITY, REFERENCE_NO
+               FROM   INVENTORY_TRANSACTION
+               WHERE  LOT_NUMBER = :HV-LOT-NUMBER
+               ORDER BY TRANS_DATE, ITEM_NUMBER
+           END-EXEC
+
+           EXEC SQL  OPEN LOTHIST-CUR  END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH LOTHIST-CUR
+                   INTO :HV-ITEM-NUMBER, :HV-WAREHOUSE-ID,
+                        :HV-TRANS-TYPE, :HV-TRANS-DATE,
+                        :HV-QUANTITY, :HV-REFERENCE-NO
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM 2100-WRITE-LOT-DETAIL
+               END-IF
+           END-PERFORM
+
+           EXEC SQL  CLOSE LOTHIST-CUR  END-EXEC.
+
+       2100-WRITE-LOT-DETAIL.
+           IF WS-LINE-COUNT > 55
+               PERFORM 9100-PRINT-HEADERS
+           END-IF
+
+           MOVE HV-ITEM-NUMBER  TO LD-ITEM
+           MOVE HV-WAREHOUSE-ID TO LD-WH
+           MOVE HV-TRANS-TYPE   TO LD-TYPE
+           MOVE HV-TRANS-DATE   TO LD-DATE
+           MOVE HV-QUANTITY     TO LD-QTY
+           MOVE HV-REFERENCE-NO TO LD-REF
+
+           WRITE REPORT-LINE FROM LOT-DET-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-ENTRY-COUNT.
+
+       3000-PRINT-SUMMARY.
+           MOVE 'Lot Movements Listed:' TO SL-LABEL
+           MOVE WS-ENTRY-COUNT         TO SL-COUNT
+           MOVE SUMMARY-LINE           TO REPORT-LINE
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE.
+
+       9100-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           WRITE REPORT-LINE FROM HDR1 AFTER PAGE
+           WRITE REPORT-LINE FROM HDR2
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDR3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 6 TO WS-LINE-COUNT.
