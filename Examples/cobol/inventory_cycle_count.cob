@@ -0,0 +1,288 @@
+      *================================================================
+      * PROGRAM:    INVCOUNT1
+      * DESCRIPTION: Cycle Count / Physical Inventory Reconciliation
+      *              - Reads a cycle-count input file (item, warehouse,
+      *                counted quantity)
+      *              - Compares the count to QTY_ON_HAND
+      *              - Generates ADJT-type entries directly against
+      *                INVENTORY_BALANCE and INVENTORY_TRANSACTION,
+      *                posting the same transaction-history shape
+      *                INVCTR01's 2800-INSERT-TRANS-HISTORY writes
+      *              - Rejects any count row whose item/warehouse
+      *                isn't on file instead of posting a variance
+      *                against it
+      *              - Prints a variance report
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVCOUNT1.
+       AUTHOR. ACME-SYSTEMS.
+       DATE-WRITTEN. 2026-01-26.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNT-FILE  ASSIGN TO COUNTIN
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+                              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  COUNT-RECORD.
+           05  CR-ITEM-NUMBER       PIC X(10).
+           05  CR-WAREHOUSE-ID      PIC X(4).
+           05  CR-COUNTED-QTY       PIC S9(7)V99 COMP-3.
+           05  CR-COUNT-DATE        PIC X(8).
+           05  FILLER               PIC X(53).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(1) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-REJECT-SWITCH     PIC X(1) VALUE 'N'.
+               88  WS-ITEM-REJECTED           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-PAGE-COUNT        PIC S9(5) COMP VALUE ZEROS.
+           05  WS-COUNT-READ        PIC S9(7) COMP VALUE ZEROS.
+           05  WS-VARIANCE-COUNT    PIC S9(7) COMP VALUE ZEROS.
+           05  WS-MATCH-COUNT       PIC S9(7) COMP VALUE ZEROS.
+           05  WS-REJECT-COUNT      PIC S9(7) COMP VALUE ZEROS.
+
+       01  WS-WORK.
+           05  WS-SYSTEM-QTY        PIC S9(9)V99 COMP-3.
+           05  WS-VARIANCE-QTY      PIC S9(9)V99 COMP-3.
+           05  WS-CURRENT-DATE      PIC X(8).
+
+      *--- SQLCA ---
+       01  SQLCA.
+           05  SQLCAID              PIC X(8).
+           05  SQLCABC              PIC S9(9) COMP.
+           05  SQLCODE              PIC S9(9) COMP.
+           05  SQLERRM.
+               10  SQLERRML         PIC S9(4) COMP.
+               10  SQLERRMC         PIC X(70).
+
+      *--- HOST VARIABLES (same naming as INVCTR01) ---
+       01  HV-ITEM.
+           05  HV-ITEM-NUMBER       PIC X(10).
+           05  HV-WAREHOUSE-ID      PIC X(4).
+           05  HV-QUANTITY          PIC S9(9)V99 COMP-3.
+           05  HV-UNIT-COST         PIC S9(9)V9999 COMP-3.
+           05  HV-TRANS-TYPE        PIC X(4).
+           05  HV-REFERENCE         PIC X(20).
+           05  HV-ON-HAND-OUT       PIC S9(9)V99 COMP-3.
+           05  HV-ITEM-DESC-OUT     PIC X(40).
+
+      *--- HEADER LINES ---
+       01  HDR1.
+           05  FILLER  PIC X(25) VALUE SPACES.
+           05  FILLER  PIC X(45)
+               VALUE 'ACME CORPORATION - CYCLE COUNT VARIANCE'.
+           05  FILLER  PIC X(33) VALUE SPACES.
+           05  FILLER  PIC X(5) VALUE 'PAGE:'.
+           05  H1-PAGE PIC ZZZZZ.
+           05  FILLER  PIC X(20) VALUE SPACES.
+
+       01  HDR3.
+           05  FILLER  PIC X(10) VALUE 'ITEM'.
+           05  FILLER  PIC X(6)  VALUE 'WH'.
+           05  FILLER  PIC X(30) VALUE 'DESCRIPTION'.
+           05  FILLER  PIC X(14) VALUE 'SYSTEM QTY'.
+           05  FILLER  PIC X(14) VALUE 'COUNTED QTY'.
+           05  FILLER  PIC X(14) VALUE 'VARIANCE'.
+           05  FILLER  PIC X(39) VALUE SPACES.
+
+      *--- DETAIL LINE ---
+       01  CNT-DET-LINE.
+           05  FILLER      PIC X(1) VALUE SPACES.
+           05  CD-ITEM     PIC X(10).
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  CD-WH       PIC X(4).
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  CD-DESC     PIC X(30).
+           05  CD-SYSQTY   PIC ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  CD-CNTQTY   PIC ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  CD-VARQTY   PIC ZZZ,ZZ9.99-.
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  CD-FLAG     PIC X(12).
+           05  FILLER      PIC X(10) VALUE SPACES.
+
+       01  SUMMARY-LINE.
+           05  FILLER      PIC X(10) VALUE SPACES.
+           05  SL-LABEL    PIC X(30).
+           05  SL-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER      PIC X(87) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-COUNTS
+               UNTIL WS-EOF
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  COUNT-FILE
+                OUTPUT REPORT-FILE
+
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE, ISO)
+               INTO   :WS-CURRENT-DATE
+               FROM   SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           PERFORM 9100-PRINT-HEADERS
+
+           READ COUNT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-COUNTS.
+           ADD 1 TO WS-COUNT-READ
+
+           MOVE CR-ITEM-NUMBER  TO HV-ITEM-NUMBER
+           MOVE CR-WAREHOUSE-ID TO HV-WAREHOUSE-ID
+
+           EXEC SQL
+               SELECT I.ITEM_DESC, COALESCE(B.QTY_ON_HAND, 0)
+               INTO   :HV-ITEM-DESC-OUT, :HV-ON-HAND-OUT
+               FROM   ITEM_MASTER I
+               LEFT JOIN INVENTORY_BALANCE B
+                      ON  B.ITEM_NUMBER  = I.ITEM_NUMBER
+                      AND B.WAREHOUSE_ID = :HV-WAREHOUSE-ID
+               WHERE  I.ITEM_NUMBER = :HV-ITEM-NUMBER
+           END-EXEC
+
+           MOVE 'N' TO WS-REJECT-SWITCH
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               MOVE ZEROS TO WS-SYSTEM-QTY WS-VARIANCE-QTY
+               MOVE 'UNKNOWN ITEM' TO HV-ITEM-DESC-OUT
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               MOVE HV-ON-HAND-OUT TO WS-SYSTEM-QTY
+               COMPUTE WS-VARIANCE-QTY = CR-COUNTED-QTY - WS-SYSTEM-QTY
+
+               IF WS-VARIANCE-QTY NOT = ZEROS
+                   ADD 1 TO WS-VARIANCE-COUNT
+                   PERFORM 2100-POST-ADJUSTMENT
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-IF
+
+           PERFORM 2900-WRITE-VARIANCE-DETAIL
+
+           READ COUNT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *    Posts the count variance as an ADJT transaction against
+      *    INVENTORY_BALANCE/INVENTORY_TRANSACTION, the same two
+      *    tables INVCTR01's adjustment path updates, so a cycle
+      *    count leaves a normal ADJT history row behind.
+       2100-POST-ADJUSTMENT.
+           EXEC SQL
+               UPDATE INVENTORY_BALANCE
+               SET    QTY_ON_HAND     = QTY_ON_HAND + :WS-VARIANCE-QTY,
+                      LAST_TRANS_DATE = CURRENT DATE
+               WHERE  ITEM_NUMBER  = :HV-ITEM-NUMBER
+               AND    WAREHOUSE_ID = :HV-WAREHOUSE-ID
+           END-EXEC
+
+           MOVE 'ADJT'          TO HV-TRANS-TYPE
+           STRING 'CYCLE COUNT ' CR-COUNT-DATE
+                  DELIMITED SIZE INTO HV-REFERENCE
+           MOVE WS-VARIANCE-QTY TO HV-QUANTITY
+           MOVE ZEROS           TO HV-UNIT-COST
+
+           EXEC SQL
+               INSERT INTO INVENTORY_TRANSACTION
+               (ITEM_NUMBER, WAREHOUSE_ID, TRANS_TYPE,
+                TRANS_DATE, QUANTITY, UNIT_COST,
+                REFERENCE_NO, CREATED_BY)
+               VALUES
+               (:HV-ITEM-NUMBER, :HV-WAREHOUSE-ID, :HV-TRANS-TYPE,
+                CURRENT DATE,    :HV-QUANTITY, :HV-UNIT-COST,
+                :HV-REFERENCE, 'INVCOUNT1')
+           END-EXEC
+
+           EXEC SQL  COMMIT  END-EXEC.
+
+       2900-WRITE-VARIANCE-DETAIL.
+           IF WS-LINE-COUNT > 55
+               PERFORM 9100-PRINT-HEADERS
+           END-IF
+
+           MOVE CR-ITEM-NUMBER     TO CD-ITEM
+           MOVE CR-WAREHOUSE-ID    TO CD-WH
+           MOVE HV-ITEM-DESC-OUT   TO CD-DESC
+           MOVE WS-SYSTEM-QTY      TO CD-SYSQTY
+           MOVE CR-COUNTED-QTY     TO CD-CNTQTY
+           MOVE WS-VARIANCE-QTY    TO CD-VARQTY
+
+           IF WS-ITEM-REJECTED
+               MOVE 'REJECTED'     TO CD-FLAG
+           ELSE
+               IF WS-VARIANCE-QTY NOT = ZEROS
+                   MOVE 'ADJUSTED'     TO CD-FLAG
+               ELSE
+                   MOVE 'MATCH'        TO CD-FLAG
+               END-IF
+           END-IF
+
+           WRITE REPORT-LINE FROM CNT-DET-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       3000-PRINT-SUMMARY.
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 'Counts Processed:   '  TO SL-LABEL
+           MOVE WS-COUNT-READ          TO SL-COUNT
+           MOVE SUMMARY-LINE           TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'Matched:            '  TO SL-LABEL
+           MOVE WS-MATCH-COUNT         TO SL-COUNT
+           MOVE SUMMARY-LINE           TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'Variances Adjusted: '  TO SL-LABEL
+           MOVE WS-VARIANCE-COUNT      TO SL-COUNT
+           MOVE SUMMARY-LINE           TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'Rejected:           '  TO SL-LABEL
+           MOVE WS-REJECT-COUNT        TO SL-COUNT
+           MOVE SUMMARY-LINE           TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE COUNT-FILE
+                 REPORT-FILE.
+
+       9100-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO H1-PAGE
+           WRITE REPORT-LINE FROM HDR1 AFTER PAGE
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM HDR3
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 5 TO WS-LINE-COUNT.
